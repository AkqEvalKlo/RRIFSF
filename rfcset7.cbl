@@ -0,0 +1,401 @@
+?CONSULT $SYSTEM.SYSTEM.COBOLEX0
+?SEARCH  $SYSTEM.SYSTEM.COBOLLIB
+?SEARCH  =TALLIB
+
+?NOLMAP, SYMBOLS, INSPECT
+?SAVE ALL
+?LINES 66
+?CHECK 3
+?SQL
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID. RFCSET7.
+
+ DATE-COMPILED.
+
+*******************************************************************************
+* Letzte Aenderung :: 2026-08-08
+* Letzte Version   :: G.01.00
+* Kurzbeschreibung :: Tagesabschluss-Uebersicht je Acquiring-System
+* Kurzbeschreibung :: (ROUTKZ). =TXILOG70 traegt ROUTKZ/AC_AS/AC_TERM
+* Kurzbeschreibung :: auf jeder Zeile (S180-INSERT-TXILOG70, alle sechs
+* Kurzbeschreibung :: Programme), wird bisher aber nirgends zusammen-
+* Kurzbeschreibung :: gefasst. Dieser Report liest den heutigen Bestand
+* Kurzbeschreibung :: von =TXILOG70 (ZP_VERKAUF) je ROUTKZ/AC_AS/AC_TERM
+* Kurzbeschreibung :: sortiert und zaehlt per Kontrollwechsel aus: ein
+* Kurzbeschreibung :: Block je ROUTKZ mit Genehmigt-/Abgelehnt-Summen
+* Kurzbeschreibung :: (Genehmigt = AC_TERM 0) und je eine Detailzeile
+* Kurzbeschreibung :: pro vorkommender AC_AS/AC_TERM-Kombination. Die
+* Kurzbeschreibung :: ROUTKZ-Werte werden als Zahlencode ausgegeben,
+* Kurzbeschreibung :: wie es in diesem Bestand ueberall sonst auch
+* Kurzbeschreibung :: gehandhabt wird -- eine Zuordnung zu Acquirer-
+* Kurzbeschreibung :: Namen (Avia, Shell, Total, DKV, usw.) existiert
+* Kurzbeschreibung :: in keinem Copybook dieses Bestands.
+* Package          :: ICC
+*
+* Aenderungen
+*
+*--------------------------------------------------------------------*
+* Vers. | Datum    | von | Kommentar                                 *
+*-------|----------|-----|-------------------------------------------*
+*G.01.00|2026-08-08| kl  | R7-000:
+*       |          |     | - Neuanlage
+*-------|----------|-----|-------------------------------------------*
+*
+* Aufruf      :: Batch, Tagesabschluss (spaet am Tag oder per Scheduler
+*                kurz vor Mitternacht)
+* Parameter   :: keine (wertet =TXILOG70 fuer den aktuellen Kalendertag
+*                aus; rein lesend, es wird nichts geloescht)
+*
+******************************************************************
+* Uebersicht der SECTIONs:
+*
+* A000-WHENEVER
+* A100-STEUERUNG
+*
+* B000-VORLAUF
+* B090-ENDE
+*
+* C100-KONTROLLWECHSEL
+* C110-DETAILZEILE-SCHREIBEN
+* C120-ROUTKZ-BLOCK-SCHREIBEN
+* C130-ROUTKZ-KOPF-SCHREIBEN
+*
+* S900-OPEN-TXILOG70-CURSOR
+* S910-FETCH-TXILOG70-CURSOR
+* S920-CLOSE-TXILOG70-CURSOR
+*
+* U200-TIMESTAMP
+*
+* Z002-PROGERR
+******************************************************************
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ SPECIAL-NAMES.
+     DECIMAL-POINT IS COMMA.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ 01          W-ENDE-FLAG         PIC 9       VALUE ZERO.
+     88      W-ENDE                          VALUE 1.
+
+ 01          W-ERSTER-SATZ-FLAG  PIC 9       VALUE ZERO.
+     88      W-ERSTER-SATZ                   VALUE 1.
+
+ 01          W-ZEILEN-ZAEHLER    PIC 9(07)   VALUE ZERO.
+
+ 01          W-ALT-SCHLUESSEL.
+     05      WA-ROUTKZ           PIC S9(04) COMP.
+     05      WA-AC-AS            PIC 9(04).
+     05      WA-AC-TERM          PIC 9(02).
+
+ 01          W-DETAIL-ANZAHL     PIC 9(07)   VALUE ZERO.
+ 01          W-ROUTKZ-GEN-ANZAHL PIC 9(07)   VALUE ZERO.
+ 01          W-ROUTKZ-ABL-ANZAHL PIC 9(07)   VALUE ZERO.
+
+ 01          W-DRUCKZEILE-DETAIL.
+     05      FILLER              PIC X(11)   VALUE SPACES.
+     05      WD-AC-AS            PIC ZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-AC-TERM          PIC Z9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-ANZAHL           PIC ZZZZZZ9.
+
+ 01          W-DRUCKZEILE-SUMME.
+     05      FILLER              PIC X(11)   VALUE SPACES.
+     05      FILLER              PIC X(20)   VALUE
+             "Summe genehmigt    :".
+     05      WS-GEN-ANZAHL       PIC ZZZZZZ9.
+ 01          W-DRUCKZEILE-ABL.
+     05      FILLER              PIC X(11)   VALUE SPACES.
+     05      FILLER              PIC X(20)   VALUE
+             "Summe abgelehnt    :".
+     05      WS-ABL-ANZAHL       PIC ZZZZZZ9.
+
+ 01          W-DRUCKZEILE-KOPF.
+     05      FILLER              PIC X(9)    VALUE "ROUTKZ : ".
+     05      WK-ROUTKZ           PIC -9(04).
+
+ 01          W-ZP-VON            PIC 9(14)   VALUE ZEROS.
+ 01          W-ZP-BIS            PIC 9(14)   VALUE ZEROS.
+
+*--------------------------------------------------------------------*
+* Datum-/Uhrzeitfelder (fuer TAL-Routine)
+*--------------------------------------------------------------------*
+ 01          TAL-TIME.
+     05      TAL-JHJJMMTT.
+      10     TAL-JHJJ            PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-MM              PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-TT              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-HHMI.
+      10     TAL-HH              PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-MI              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-SS              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-HS              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-MS              PIC S9(04) COMP VALUE ZEROS.
+
+ 01          TAL-TIME-D.
+     05      TAL-JHJJMMTT.
+        10   TAL-JHJJ            PIC  9(04) VALUE ZEROS.
+        10   TAL-MM              PIC  9(02) VALUE ZEROS.
+        10   TAL-TT              PIC  9(02) VALUE ZEROS.
+     05      TAL-HHMI.
+        10   TAL-HH              PIC  9(02) VALUE ZEROS.
+        10   TAL-MI              PIC  9(02) VALUE ZEROS.
+     05      TAL-SS              PIC  9(02) VALUE ZEROS.
+     05      TAL-HS              PIC  9(02) VALUE ZEROS.
+     05      TAL-MS              PIC  9(02) VALUE ZEROS.
+ 01          TAL-TIME-N REDEFINES TAL-TIME-D.
+     05      TAL-TIME-N16        PIC  9(16).
+     05      TAL-TIME-REST       PIC  9(02).
+
+ 01          W-SQLCODE-FLAG      PIC 9       VALUE ZERO.
+     88      W-SQL-OK                        VALUE ZERO.
+     88      W-SQL-EOD                       VALUE 1.
+     88      W-SQL-NOK                       VALUE 9.
+
+ EXEC SQL
+     INCLUDE SQLCA
+ END-EXEC
+
+ EXEC SQL
+     BEGIN DECLARE SECTION
+ END-EXEC
+
+**  ---> Struktur der Tabelle TXILOG70
+ EXEC SQL
+    INVOKE =TXILOG70 AS TXILOG70
+ END-EXEC
+
+ EXEC SQL
+     END DECLARE SECTION
+ END-EXEC
+
+ EXEC SQL
+     DECLARE TXILOG70_CURS CURSOR FOR
+         SELECT  ROUTKZ, AC_AS, AC_TERM
+           FROM  =TXILOG70
+          WHERE  ZP_VERKAUF >= :W-ZP-VON
+            AND  ZP_VERKAUF <= :W-ZP-BIS
+          ORDER  BY ROUTKZ, AC_AS, AC_TERM
+         BROWSE  ACCESS
+ END-EXEC
+
+ PROCEDURE DIVISION.
+
+******************************************************************
+* Steuerung
+******************************************************************
+ A100-STEUERUNG SECTION.
+ A100-00.
+     PERFORM B000-VORLAUF
+     PERFORM B090-ENDE
+     STOP RUN
+     .
+ A100-99.
+     EXIT.
+
+******************************************************************
+* Vorlauf / Berichtslauf
+******************************************************************
+ B000-VORLAUF SECTION.
+ B000-00.
+     PERFORM U200-TIMESTAMP
+     COMPUTE W-ZP-VON =
+               (TAL-JHJJ OF TAL-TIME-D * 10000000000)
+             + (TAL-MM   OF TAL-TIME-D * 100000000)
+             + (TAL-TT   OF TAL-TIME-D * 1000000)
+     COMPUTE W-ZP-BIS = W-ZP-VON + 235959
+
+     DISPLAY "RFCSET7 - Tagesabschluss je ROUTKZ fuer "
+             TAL-JHJJ OF TAL-TIME-D "-"
+             TAL-MM   OF TAL-TIME-D "-"
+             TAL-TT   OF TAL-TIME-D
+
+     SET W-ERSTER-SATZ TO TRUE
+
+     PERFORM S900-OPEN-TXILOG70-CURSOR
+     PERFORM S910-FETCH-TXILOG70-CURSOR
+
+     PERFORM UNTIL W-SQL-EOD OR W-SQL-NOK
+         PERFORM C100-KONTROLLWECHSEL
+         PERFORM S910-FETCH-TXILOG70-CURSOR
+     END-PERFORM
+
+     IF  NOT W-ERSTER-SATZ
+**      ---> letzten offenen ROUTKZ-Block noch ausgeben
+         PERFORM C110-DETAILZEILE-SCHREIBEN
+         PERFORM C120-ROUTKZ-BLOCK-SCHREIBEN
+     END-IF
+
+     PERFORM S920-CLOSE-TXILOG70-CURSOR
+
+     DISPLAY "RFCSET7 - Anzahl ausgewerteter Transaktionen: "
+             W-ZEILEN-ZAEHLER
+     .
+ B000-99.
+     EXIT.
+
+******************************************************************
+* Ende
+******************************************************************
+ B090-ENDE SECTION.
+ B090-00.
+     CONTINUE
+     .
+ B090-99.
+     EXIT.
+
+******************************************************************
+* Kontrollwechsel auf ROUTKZ/AC_AS/AC_TERM
+******************************************************************
+ C100-KONTROLLWECHSEL SECTION.
+ C100-00.
+     IF  W-ERSTER-SATZ
+         MOVE ROUTKZ   OF TXILOG70 TO WA-ROUTKZ
+         MOVE AC-AS    OF TXILOG70 TO WA-AC-AS
+         MOVE AC-TERM  OF TXILOG70 TO WA-AC-TERM
+         PERFORM C130-ROUTKZ-KOPF-SCHREIBEN
+         SET W-ERSTER-SATZ TO FALSE
+     ELSE
+         IF  ROUTKZ OF TXILOG70 NOT = WA-ROUTKZ
+             PERFORM C110-DETAILZEILE-SCHREIBEN
+             PERFORM C120-ROUTKZ-BLOCK-SCHREIBEN
+             MOVE ROUTKZ   OF TXILOG70 TO WA-ROUTKZ
+             MOVE AC-AS    OF TXILOG70 TO WA-AC-AS
+             MOVE AC-TERM  OF TXILOG70 TO WA-AC-TERM
+             PERFORM C130-ROUTKZ-KOPF-SCHREIBEN
+         ELSE
+             IF  AC-AS   OF TXILOG70 NOT = WA-AC-AS
+             OR  AC-TERM OF TXILOG70 NOT = WA-AC-TERM
+                 PERFORM C110-DETAILZEILE-SCHREIBEN
+                 MOVE AC-AS    OF TXILOG70 TO WA-AC-AS
+                 MOVE AC-TERM  OF TXILOG70 TO WA-AC-TERM
+             END-IF
+         END-IF
+     END-IF
+
+     ADD 1 TO W-DETAIL-ANZAHL
+     ADD 1 TO W-ZEILEN-ZAEHLER
+     IF  AC-TERM OF TXILOG70 = ZERO
+         ADD 1 TO W-ROUTKZ-GEN-ANZAHL
+     ELSE
+         ADD 1 TO W-ROUTKZ-ABL-ANZAHL
+     END-IF
+     .
+ C100-99.
+     EXIT.
+
+******************************************************************
+* Kopfzeile eines ROUTKZ-Blocks ausgeben
+******************************************************************
+ C130-ROUTKZ-KOPF-SCHREIBEN SECTION.
+ C130-00.
+     MOVE WA-ROUTKZ TO WK-ROUTKZ
+     DISPLAY W-DRUCKZEILE-KOPF
+     DISPLAY "           AC_AS AC_TERM ANZAHL"
+     .
+ C130-99.
+     EXIT.
+
+******************************************************************
+* Eine Detailzeile (AC_AS/AC_TERM-Kombination) ausgeben
+******************************************************************
+ C110-DETAILZEILE-SCHREIBEN SECTION.
+ C110-00.
+     MOVE WA-AC-AS          TO WD-AC-AS
+     MOVE WA-AC-TERM        TO WD-AC-TERM
+     MOVE W-DETAIL-ANZAHL   TO WD-ANZAHL
+
+     DISPLAY W-DRUCKZEILE-DETAIL
+
+     MOVE ZERO TO W-DETAIL-ANZAHL
+     .
+ C110-99.
+     EXIT.
+
+******************************************************************
+* Abschlusssumme eines ROUTKZ-Blocks ausgeben
+******************************************************************
+ C120-ROUTKZ-BLOCK-SCHREIBEN SECTION.
+ C120-00.
+     MOVE W-ROUTKZ-GEN-ANZAHL TO WS-GEN-ANZAHL
+     MOVE W-ROUTKZ-ABL-ANZAHL TO WS-ABL-ANZAHL
+
+     DISPLAY W-DRUCKZEILE-SUMME
+     DISPLAY W-DRUCKZEILE-ABL
+
+     MOVE ZERO TO W-ROUTKZ-GEN-ANZAHL
+     MOVE ZERO TO W-ROUTKZ-ABL-ANZAHL
+     .
+ C120-99.
+     EXIT.
+
+******************************************************************
+* Cursor auf =TXILOG70
+******************************************************************
+ S900-OPEN-TXILOG70-CURSOR SECTION.
+ S900-00.
+     EXEC SQL
+         OPEN TXILOG70_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S900-99.
+     EXIT.
+
+ S910-FETCH-TXILOG70-CURSOR SECTION.
+ S910-00.
+     EXEC SQL
+         FETCH TXILOG70_CURS
+          INTO :ROUTKZ   of TXILOG70
+              ,:AC-AS    of TXILOG70
+              ,:AC-TERM  of TXILOG70
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN 100    SET W-SQL-EOD TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S910-99.
+     EXIT.
+
+ S920-CLOSE-TXILOG70-CURSOR SECTION.
+ S920-00.
+     EXEC SQL
+         CLOSE TXILOG70_CURS
+     END-EXEC
+     .
+ S920-99.
+     EXIT.
+
+******************************************************************
+* TIMESTAMP erstellen
+******************************************************************
+ U200-TIMESTAMP SECTION.
+ U200-00.
+     ENTER TAL "TIME" USING TAL-TIME
+     MOVE CORR TAL-TIME TO TAL-TIME-D
+     .
+ U200-99.
+     EXIT.
+
+******************************************************************
+* Allgemeine Fehlerbehandlung
+******************************************************************
+ Z002-PROGERR SECTION.
+ Z002-00.
+     DISPLAY "RFCSET7 - SQL-Fehler, SQLCODE: " SQLCODE OF SQLCA
+     SET W-ENDE TO TRUE
+     .
+ Z002-99.
+     EXIT.
