@@ -0,0 +1,276 @@
+?CONSULT $SYSTEM.SYSTEM.COBOLEX0
+?SEARCH  $SYSTEM.SYSTEM.COBOLLIB
+?SEARCH  =TALLIB
+
+?NOLMAP, SYMBOLS, INSPECT
+?SAVE ALL
+?LINES 66
+?CHECK 3
+?SQL
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID. RFCASY7.
+
+ DATE-COMPILED.
+
+*******************************************************************************
+* Letzte Aenderung :: 2026-08-08
+* Letzte Version   :: G.01.00
+* Kurzbeschreibung :: Backlog-/Aging-Monitor fuer die ASYNC70-Nachbucher-
+* Kurzbeschreibung :: Warteschlange. G140-PUT-ASYNC70 in PFCOFF7S legt je
+* Kurzbeschreibung :: Offline-Transaktion einen Satz mit KZ_BEARB="A" und
+* Kurzbeschreibung :: ANZ_REP=1 an, den der separate IFSF-Nachbucher-Batch
+* Kurzbeschreibung :: abholt und an den AS weiterleitet. Dieser Report listet
+* Kurzbeschreibung :: alle noch offenen (KZ_BEARB="A") Saetze, aeltester
+* Kurzbeschreibung :: zuerst, und summiert sie nach ANZ_REP-Klassen auf, damit
+* Kurzbeschreibung :: ein wachsender oder haengender Rueckstau (z.B. nach
+* Kurzbeschreibung :: einem AS-Ausfall) sichtbar wird.
+* Package          :: ICC
+*
+* Aenderungen
+*
+*--------------------------------------------------------------------*
+* Vers. | Datum    | von | Kommentar                                 *
+*-------|----------|-----|-------------------------------------------*
+*G.01.00|2026-08-08| kl  | R7-000:
+*       |          |     | - Neuanlage
+*-------|----------|-----|-------------------------------------------*
+*
+* Aufruf      :: Batch, z.B. mehrmals taeglich per Scheduler
+* Parameter   :: keine (reiner Lesezugriff auf =ASYNC70, es werden keine
+*                Saetze veraendert oder geloescht -- das bleibt Aufgabe
+*                des Nachbuchers)
+*
+******************************************************************
+* Uebersicht der SECTIONs:
+*
+* A000-WHENEVER
+* A100-STEUERUNG
+*
+* B000-VORLAUF
+* B090-ENDE
+*
+* C100-BERICHT-SCHREIBEN
+* C200-ZUSAMMENFASSUNG-SCHREIBEN
+*
+* S900-OPEN-ASYNC70-CURSOR
+* S910-FETCH-ASYNC70-CURSOR
+* S920-CLOSE-ASYNC70-CURSOR
+*
+* Z002-PROGERR
+******************************************************************
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ SPECIAL-NAMES.
+     DECIMAL-POINT IS COMMA.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ 01          W-ENDE-FLAG         PIC 9       VALUE ZERO.
+     88      W-ENDE                          VALUE 1.
+
+ 01          W-ZEILEN-ZAEHLER    PIC 9(07)   VALUE ZERO.
+
+**  ---> Klassen nach Anzahl bisheriger Zustellversuche (ANZ_REP)
+ 01          W-ANZ-KLASSE-1      PIC 9(07)   VALUE ZERO.
+ 01          W-ANZ-KLASSE-2-3    PIC 9(07)   VALUE ZERO.
+ 01          W-ANZ-KLASSE-4-9    PIC 9(07)   VALUE ZERO.
+ 01          W-ANZ-KLASSE-10-UP  PIC 9(07)   VALUE ZERO.
+
+ 01          W-DRUCKZEILE.
+     05      WD-PNR              PIC X(12).
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TERMNR           PIC ZZZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TRACENR          PIC ZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-MDNR             PIC ZZZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TSNR             PIC ZZZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-ANZ-REP          PIC ZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-ZPINS            PIC X(19).
+
+ 01          W-SQLCODE-FLAG      PIC 9       VALUE ZERO.
+     88      W-SQL-OK                        VALUE ZERO.
+     88      W-SQL-EOD                       VALUE 1.
+     88      W-SQL-NOK                       VALUE 9.
+
+ EXEC SQL
+     INCLUDE SQLCA
+ END-EXEC
+
+ EXEC SQL
+     BEGIN DECLARE SECTION
+ END-EXEC
+
+**  ---> Struktur der Tabelle ASYNC70
+ EXEC SQL
+    INVOKE =ASYNC70 AS ASYNC70
+ END-EXEC
+
+ EXEC SQL
+     END DECLARE SECTION
+ END-EXEC
+
+ EXEC SQL
+     DECLARE ASYNC70_CURS CURSOR FOR
+         SELECT  PNR, TERMNR, TRACENR, MDNR, TSNR, ANZ_REP, ZPINS
+           FROM  =ASYNC70
+          WHERE  KZ_BEARB = "A"
+          ORDER  BY ZPINS
+         BROWSE  ACCESS
+ END-EXEC
+
+ PROCEDURE DIVISION.
+
+******************************************************************
+* Steuerung
+******************************************************************
+ A100-STEUERUNG SECTION.
+ A100-00.
+     PERFORM B000-VORLAUF
+     PERFORM B090-ENDE
+     STOP RUN
+     .
+ A100-99.
+     EXIT.
+
+******************************************************************
+* Vorlauf / Berichtslauf
+******************************************************************
+ B000-VORLAUF SECTION.
+ B000-00.
+     DISPLAY "RFCASY7 - Backlog/Aging-Monitor ASYNC70-Nachbucher, "
+             "aeltester Satz zuerst"
+     DISPLAY "PNR          TERMNR   TRACENR MDNR     TSNR     REP "
+             "ZPINS"
+
+     PERFORM S900-OPEN-ASYNC70-CURSOR
+     PERFORM S910-FETCH-ASYNC70-CURSOR
+
+     PERFORM UNTIL W-SQL-EOD OR W-SQL-NOK
+         PERFORM C100-BERICHT-SCHREIBEN
+         PERFORM S910-FETCH-ASYNC70-CURSOR
+     END-PERFORM
+
+     PERFORM S920-CLOSE-ASYNC70-CURSOR
+
+     PERFORM C200-ZUSAMMENFASSUNG-SCHREIBEN
+     .
+ B000-99.
+     EXIT.
+
+******************************************************************
+* Ende
+******************************************************************
+ B090-ENDE SECTION.
+ B090-00.
+     CONTINUE
+     .
+ B090-99.
+     EXIT.
+
+******************************************************************
+* Eine Berichtszeile ausgeben und nach ANZ_REP einsortieren
+******************************************************************
+ C100-BERICHT-SCHREIBEN SECTION.
+ C100-00.
+     MOVE PNR      OF ASYNC70 TO WD-PNR
+     MOVE TERMNR   OF ASYNC70 TO WD-TERMNR
+     MOVE TRACENR  OF ASYNC70 TO WD-TRACENR
+     MOVE MDNR     OF ASYNC70 TO WD-MDNR
+     MOVE TSNR     OF ASYNC70 TO WD-TSNR
+     MOVE ANZ-REP  OF ASYNC70 TO WD-ANZ-REP
+     MOVE ZPINS    OF ASYNC70 TO WD-ZPINS
+
+     DISPLAY W-DRUCKZEILE
+
+     EVALUATE TRUE
+         WHEN ANZ-REP OF ASYNC70 <= 1   ADD 1 TO W-ANZ-KLASSE-1
+         WHEN ANZ-REP OF ASYNC70 <= 3   ADD 1 TO W-ANZ-KLASSE-2-3
+         WHEN ANZ-REP OF ASYNC70 <= 9   ADD 1 TO W-ANZ-KLASSE-4-9
+         WHEN OTHER                     ADD 1 TO W-ANZ-KLASSE-10-UP
+     END-EVALUATE
+
+     ADD 1 TO W-ZEILEN-ZAEHLER
+     .
+ C100-99.
+     EXIT.
+
+******************************************************************
+* Zusammenfassung der Rueckstau-Klassen ausgeben
+******************************************************************
+ C200-ZUSAMMENFASSUNG-SCHREIBEN SECTION.
+ C200-00.
+     DISPLAY "RFCASY7 - offene Saetze gesamt : " W-ZEILEN-ZAEHLER
+     DISPLAY "RFCASY7 - ANZ_REP=1            : " W-ANZ-KLASSE-1
+     DISPLAY "RFCASY7 - ANZ_REP=2-3          : " W-ANZ-KLASSE-2-3
+     DISPLAY "RFCASY7 - ANZ_REP=4-9          : " W-ANZ-KLASSE-4-9
+     DISPLAY "RFCASY7 - ANZ_REP>=10          : " W-ANZ-KLASSE-10-UP
+     .
+ C200-99.
+     EXIT.
+
+******************************************************************
+* Cursor auf =ASYNC70
+******************************************************************
+ S900-OPEN-ASYNC70-CURSOR SECTION.
+ S900-00.
+     EXEC SQL
+         OPEN ASYNC70_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S900-99.
+     EXIT.
+
+ S910-FETCH-ASYNC70-CURSOR SECTION.
+ S910-00.
+     EXEC SQL
+         FETCH ASYNC70_CURS
+          INTO :PNR      of ASYNC70
+              ,:TERMNR   of ASYNC70
+              ,:TRACENR  of ASYNC70
+              ,:MDNR     of ASYNC70
+              ,:TSNR     of ASYNC70
+              ,:ANZ-REP  of ASYNC70
+              ,:ZPINS    of ASYNC70
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN 100    SET W-SQL-EOD TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S910-99.
+     EXIT.
+
+ S920-CLOSE-ASYNC70-CURSOR SECTION.
+ S920-00.
+     EXEC SQL
+         CLOSE ASYNC70_CURS
+     END-EXEC
+     .
+ S920-99.
+     EXIT.
+
+******************************************************************
+* Allgemeine Fehlerbehandlung
+******************************************************************
+ Z002-PROGERR SECTION.
+ Z002-00.
+     DISPLAY "RFCASY7 - SQL-Fehler, SQLCODE: " SQLCODE OF SQLCA
+     SET W-ENDE TO TRUE
+     .
+ Z002-99.
+     EXIT.
