@@ -0,0 +1,364 @@
+?CONSULT $SYSTEM.SYSTEM.COBOLEX0
+?SEARCH  $SYSTEM.SYSTEM.COBOLLIB
+?SEARCH  =TALLIB
+
+?NOLMAP, SYMBOLS, INSPECT
+?SAVE ALL
+?LINES 66
+?CHECK 3
+?SQL
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID. RFCDOR7.
+
+ DATE-COMPILED.
+
+*******************************************************************************
+* Letzte Aenderung :: 2026-08-08
+* Letzte Version   :: G.01.00
+* Kurzbeschreibung :: Bericht "schlafende" Terminals. S140-UPDATE-POST70
+* Kurzbeschreibung :: (PFCPRE7) setzt DATUM_LAST OF POST70 bei jeder
+* Kurzbeschreibung :: erfolgreich geprueften Autorisierung auf das
+* Kurzbeschreibung :: aktuelle Datum; dieser Wert wurde bisher nirgends
+* Kurzbeschreibung :: ausgewertet. Dieser Report liest =POST70 komplett
+* Kurzbeschreibung :: und listet jedes Terminal, dessen DATUM_LAST laenger
+* Kurzbeschreibung :: als der per Startparameter DORMANT-TAGE vorgegebene
+* Kurzbeschreibung :: Zeitraum zurueckliegt, auf -- als Hinweis auf
+* Kurzbeschreibung :: moegliche ausgefallene oder abgebaute Terminals.
+* Package          :: ICC
+*
+* Aenderungen
+*
+*--------------------------------------------------------------------*
+* Vers. | Datum    | von | Kommentar                                 *
+*-------|----------|-----|-------------------------------------------*
+*G.01.00|2026-08-08| kl  | R7-000:
+*       |          |     | - Neuanlage
+*-------|----------|-----|-------------------------------------------*
+*
+* Aufruf      :: Batch, periodisch per Scheduler (z.B. taeglich)
+* Parameter   :: DORMANT-TAGE - Anzahl Tage ohne Buchung, ab der ein
+*                                Terminal als "schlafend" gilt (Pflicht)
+*
+******************************************************************
+* Uebersicht der SECTIONs:
+*
+* A100-STEUERUNG
+*
+* B000-VORLAUF
+* B090-ENDE
+*
+* C100-BERICHT-SCHREIBEN
+*
+* P950-GETPARAMTEXT
+*
+* S900-READ-DORMANT-TAGE-PARAM
+* S910-OPEN-POST70-CURSOR
+* S920-FETCH-POST70-CURSOR
+* S930-CLOSE-POST70-CURSOR
+*
+* U200-TIMESTAMP
+* U300-CUTOFF-DATUM-ERMITTELN
+*
+* Z002-PROGERR
+******************************************************************
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ SPECIAL-NAMES.
+     DECIMAL-POINT IS COMMA.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ 01          W-ENDE-FLAG         PIC 9       VALUE ZERO.
+     88      W-ENDE                          VALUE 1.
+
+ 01          W-ZEILEN-ZAEHLER    PIC 9(07)   VALUE ZERO.
+
+ 01          W-DORMANT-TAGE      PIC 9(05)   VALUE ZEROS.
+
+ 01          W-AKT-DATUM         PIC 9(08)   VALUE ZEROS.
+ 01          W-CUTOFF-DATUM      PIC 9(08)   VALUE ZEROS.
+ 01          W-CUTOFF-INTEGER    PIC S9(09) COMP VALUE ZEROS.
+ 01          W-AKT-INTEGER       PIC S9(09) COMP VALUE ZEROS.
+
+ 01          W-DRUCKZEILE.
+     05      WD-TERMNR           PIC ZZZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-MDNR             PIC Z(09)9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TSNR             PIC Z(09)9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-DATUM-LAST       PIC 9(08).
+
+ 01          W-SQLCODE-FLAG      PIC 9       VALUE ZERO.
+     88      W-SQL-OK                        VALUE ZERO.
+     88      W-SQL-EOD                       VALUE 1.
+     88      W-SQL-NOK                       VALUE 9.
+
+**  ---> GETPARAMTEXT (Guardian-Startparameter, wie in den Live-Programmen)
+ 01          STUP-RESULT         PIC S9(04) COMP VALUE ZEROS.
+ 01          STUP-PORTION        PIC X(30)  VALUE SPACES.
+ 01          STUP-TEXT           PIC X(128) VALUE SPACES.
+
+*--------------------------------------------------------------------*
+* Datum-/Uhrzeitfelder (fuer TAL-Routine)
+*--------------------------------------------------------------------*
+ 01          TAL-TIME.
+     05      TAL-JHJJMMTT.
+      10     TAL-JHJJ            PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-MM              PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-TT              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-HHMI.
+      10     TAL-HH              PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-MI              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-SS              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-HS              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-MS              PIC S9(04) COMP VALUE ZEROS.
+
+ 01          TAL-TIME-D.
+     05      TAL-JHJJMMTT.
+        10   TAL-JHJJ            PIC  9(04) VALUE ZEROS.
+        10   TAL-MM              PIC  9(02) VALUE ZEROS.
+        10   TAL-TT              PIC  9(02) VALUE ZEROS.
+     05      TAL-HHMI.
+        10   TAL-HH              PIC  9(02) VALUE ZEROS.
+        10   TAL-MI              PIC  9(02) VALUE ZEROS.
+     05      TAL-SS              PIC  9(02) VALUE ZEROS.
+     05      TAL-HS              PIC  9(02) VALUE ZEROS.
+     05      TAL-MS              PIC  9(02) VALUE ZEROS.
+ 01          TAL-TIME-N REDEFINES TAL-TIME-D.
+     05      TAL-TIME-N16        PIC  9(16).
+     05      TAL-TIME-REST       PIC  9(02).
+
+ EXEC SQL
+     INCLUDE SQLCA
+ END-EXEC
+
+ EXEC SQL
+     BEGIN DECLARE SECTION
+ END-EXEC
+
+**  ---> Struktur der Tabelle POST70
+ EXEC SQL
+    INVOKE =POST70 AS POST70
+ END-EXEC
+
+ EXEC SQL
+     END DECLARE SECTION
+ END-EXEC
+
+**  ---> schlafende Terminals: DATUM_LAST liegt vor dem Stichtag
+**  ---> (heute minus DORMANT-TAGE), siehe U300-CUTOFF-DATUM-ERMITTELN
+ EXEC SQL
+     DECLARE POST70_CURS CURSOR FOR
+         SELECT  TERMNR, MDNR, TSNR, DATUM_LAST
+           FROM  =POST70
+          WHERE  DATUM_LAST < :W-CUTOFF-DATUM TYPE AS DATETIME YEAR TO DAY
+          ORDER  BY TERMNR
+         BROWSE  ACCESS
+ END-EXEC
+
+ PROCEDURE DIVISION.
+
+******************************************************************
+* Steuerung
+******************************************************************
+ A100-STEUERUNG SECTION.
+ A100-00.
+     PERFORM B000-VORLAUF
+
+     IF  NOT W-ENDE
+         PERFORM B090-ENDE
+     END-IF
+
+     STOP RUN
+     .
+ A100-99.
+     EXIT.
+
+******************************************************************
+* Vorlauf / Berichtslauf
+******************************************************************
+ B000-VORLAUF SECTION.
+ B000-00.
+     PERFORM S900-READ-DORMANT-TAGE-PARAM
+
+     IF  NOT W-ENDE
+         PERFORM U200-TIMESTAMP
+         PERFORM U300-CUTOFF-DATUM-ERMITTELN
+
+         DISPLAY "RFCDOR7 - schlafende Terminals (keine Buchung seit "
+                 "mehr als " W-DORMANT-TAGE " Tagen, Stichtag "
+                 W-CUTOFF-DATUM ")"
+         DISPLAY "TERMNR   MDNR       TSNR       DATUM_LAST"
+
+         PERFORM S910-OPEN-POST70-CURSOR
+         PERFORM S920-FETCH-POST70-CURSOR
+
+         PERFORM UNTIL W-SQL-EOD OR W-SQL-NOK
+             PERFORM C100-BERICHT-SCHREIBEN
+             PERFORM S920-FETCH-POST70-CURSOR
+         END-PERFORM
+
+         PERFORM S930-CLOSE-POST70-CURSOR
+
+         DISPLAY "RFCDOR7 - Anzahl schlafender Terminals: "
+                 W-ZEILEN-ZAEHLER
+     END-IF
+     .
+ B000-99.
+     EXIT.
+
+******************************************************************
+* Ende
+******************************************************************
+ B090-ENDE SECTION.
+ B090-00.
+     CONTINUE
+     .
+ B090-99.
+     EXIT.
+
+******************************************************************
+* Eine Berichtszeile ausgeben
+******************************************************************
+ C100-BERICHT-SCHREIBEN SECTION.
+ C100-00.
+     MOVE TERMNR     OF POST70 TO WD-TERMNR
+     MOVE MDNR       OF POST70 TO WD-MDNR
+     MOVE TSNR       OF POST70 TO WD-TSNR
+     MOVE DATUM-LAST OF POST70 TO WD-DATUM-LAST
+
+     DISPLAY W-DRUCKZEILE
+
+     ADD 1 TO W-ZEILEN-ZAEHLER
+     .
+ C100-99.
+     EXIT.
+
+******************************************************************
+* Aufruf COBOL-Utility: GETPARAMTEXT
+*
+*              Eingabe: stup-portion (parametername)
+*              Ausgabe: stup-result  (<=0:nicht vorhanden, >0:Laenge)
+*                       stup-text    (value von ..-portion)
+*
+******************************************************************
+ P950-GETPARAMTEXT SECTION.
+ P950-00.
+     MOVE SPACE TO STUP-TEXT
+     ENTER "GETPARAMTEXT"    USING   STUP-PORTION
+                                     STUP-TEXT
+                             GIVING  STUP-RESULT
+     .
+ P950-99.
+     EXIT.
+
+******************************************************************
+* Pflichtparameter DORMANT-TAGE einlesen
+******************************************************************
+ S900-READ-DORMANT-TAGE-PARAM SECTION.
+ S900-00.
+     MOVE "DORMANT-TAGE" TO STUP-PORTION
+     PERFORM P950-GETPARAMTEXT
+     EVALUATE STUP-RESULT
+         WHEN -9999 THRU ZERO
+                     DISPLAY "RFCDOR7 - Parameter DORMANT-TAGE fehlt, "
+                             "Abbruch"
+                     SET W-ENDE TO TRUE
+         WHEN OTHER
+                     MOVE STUP-TEXT (1:STUP-RESULT) TO W-DORMANT-TAGE
+     END-EVALUATE
+     .
+ S900-99.
+     EXIT.
+
+******************************************************************
+* Cursor auf =POST70
+******************************************************************
+ S910-OPEN-POST70-CURSOR SECTION.
+ S910-00.
+     EXEC SQL
+         OPEN POST70_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S910-99.
+     EXIT.
+
+ S920-FETCH-POST70-CURSOR SECTION.
+ S920-00.
+     EXEC SQL
+         FETCH POST70_CURS
+          INTO :TERMNR     of POST70
+              ,:MDNR       of POST70
+              ,:TSNR       of POST70
+              ,:DATUM-LAST of POST70
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN 100    SET W-SQL-EOD TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S920-99.
+     EXIT.
+
+ S930-CLOSE-POST70-CURSOR SECTION.
+ S930-00.
+     EXEC SQL
+         CLOSE POST70_CURS
+     END-EXEC
+     .
+ S930-99.
+     EXIT.
+
+******************************************************************
+* TIMESTAMP erstellen
+******************************************************************
+ U200-TIMESTAMP SECTION.
+ U200-00.
+     ENTER TAL "TIME" USING TAL-TIME
+     MOVE CORR TAL-TIME TO TAL-TIME-D
+     .
+ U200-99.
+     EXIT.
+
+******************************************************************
+* Stichtag (heute minus DORMANT-TAGE) ermitteln, ueber die
+* Intrinsic-Functions INTEGER-OF-DATE/DATE-OF-INTEGER (Tage seit
+* Epoche), da es in diesem Bestand kein eigenes Datum-Subtraktions-
+* Vorbild gibt
+******************************************************************
+ U300-CUTOFF-DATUM-ERMITTELN SECTION.
+ U300-00.
+     COMPUTE W-AKT-DATUM =
+               (TAL-JHJJ OF TAL-TIME-D * 10000)
+             + (TAL-MM   OF TAL-TIME-D * 100)
+             +  TAL-TT   OF TAL-TIME-D
+
+     COMPUTE W-AKT-INTEGER = FUNCTION INTEGER-OF-DATE (W-AKT-DATUM)
+     COMPUTE W-CUTOFF-INTEGER = W-AKT-INTEGER - W-DORMANT-TAGE
+     COMPUTE W-CUTOFF-DATUM = FUNCTION DATE-OF-INTEGER (W-CUTOFF-INTEGER)
+     .
+ U300-99.
+     EXIT.
+
+******************************************************************
+* Allgemeine Fehlerbehandlung
+******************************************************************
+ Z002-PROGERR SECTION.
+ Z002-00.
+     DISPLAY "RFCDOR7 - SQL-Fehler, SQLCODE: " SQLCODE OF SQLCA
+     SET W-ENDE TO TRUE
+     .
+ Z002-99.
+     EXIT.
