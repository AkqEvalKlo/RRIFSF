@@ -0,0 +1,264 @@
+?CONSULT $SYSTEM.SYSTEM.COBOLEX0
+?SEARCH  $SYSTEM.SYSTEM.COBOLLIB
+?SEARCH  =TALLIB
+
+?NOLMAP, SYMBOLS, INSPECT
+?SAVE ALL
+?LINES 66
+?CHECK 3
+?SQL
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID. RFCTOT7.
+
+ DATE-COMPILED.
+
+*******************************************************************************
+* Letzte Aenderung :: 2026-08-08
+* Letzte Version   :: G.01.00
+* Kurzbeschreibung :: Report ueber Total's betragsgeminderte Vorautori-
+* Kurzbeschreibung :: sierungen. In AFCPRE7S/C100-ANTWORT-CHECK wird bei
+* Kurzbeschreibung :: Verfahren Total (VERF-TO) eine Abweichung des von
+* Kurzbeschreibung :: der AS-Antwort (BMP4) gegenueber der AS-Anfrage
+* Kurzbeschreibung :: nicht wie bei den anderen Acquirern mit AC 81
+* Kurzbeschreibung :: abgelehnt, sondern mit AC 10 (geminderter Betrag)
+* Kurzbeschreibung :: an das Terminal weitergereicht. Jeder dieser Faelle
+* Kurzbeschreibung :: wird seitdem per S185-INSERT-TOTALREDEX in der
+* Kurzbeschreibung :: neuen Tabelle =TOTALREDEX protokolliert. Dieser
+* Kurzbeschreibung :: Report liest =TOTALREDEX je TERMNR/TRACENR sortiert
+* Kurzbeschreibung :: aus und gibt angefragten und gewaehrten Betrag
+* Kurzbeschreibung :: gegenueber; der Bestand wird dabei nicht geleert,
+* Kurzbeschreibung :: da er als Pruefhistorie (Audit) fuer die Abstimmung
+* Kurzbeschreibung :: mit Total dienen soll und nicht als Warteschlange.
+* Package          :: ICC
+*
+* Aenderungen
+*
+*--------------------------------------------------------------------*
+* Vers. | Datum    | von | Kommentar                                 *
+*-------|----------|-----|-------------------------------------------*
+*G.01.00|2026-08-08| kl  | R7-000:
+*       |          |     | - Neuanlage
+*-------|----------|-----|-------------------------------------------*
+*
+* Aufruf      :: Batch, z.B. taeglich per Scheduler oder auf Anforderung
+* Parameter   :: keine (wertet den kompletten Bestand von =TOTALREDEX
+*                aus; der Bestand bleibt als Audit-Historie erhalten
+*                und wird nicht geleert)
+*
+******************************************************************
+* Uebersicht der SECTIONs:
+*
+* A000-WHENEVER
+* A100-STEUERUNG
+*
+* B000-VORLAUF
+* B090-ENDE
+*
+* C100-EXPORTZEILE-SCHREIBEN
+* C200-ZUSAMMENFASSUNG-SCHREIBEN
+*
+* S900-OPEN-TOTALREDEX-CURSOR
+* S910-FETCH-TOTALREDEX-CURSOR
+* S920-CLOSE-TOTALREDEX-CURSOR
+*
+* Z002-PROGERR
+******************************************************************
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ SPECIAL-NAMES.
+     DECIMAL-POINT IS COMMA.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ 01          W-ENDE-FLAG         PIC 9       VALUE ZERO.
+     88      W-ENDE                          VALUE 1.
+
+ 01          W-ZEILEN-ZAEHLER    PIC 9(07)   VALUE ZERO.
+
+ 01          W-BETRAG-DIFFERENZ  PIC S9(16)V99 COMP.
+
+ 01          W-DRUCKZEILE.
+     05      WD-TERMNR           PIC ZZZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TRACENR          PIC ZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-BETRAG-ANGEFRAGT PIC Z(13)9,99.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-BETRAG-GEWAEHRT  PIC Z(13)9,99.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-BETRAG-DIFFERENZ PIC -(13)9,99.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-MELDUNGS-ZP      PIC X(19).
+
+ 01          W-SQLCODE-FLAG      PIC 9       VALUE ZERO.
+     88      W-SQL-OK                        VALUE ZERO.
+     88      W-SQL-EOD                       VALUE 1.
+     88      W-SQL-NOK                       VALUE 9.
+
+ EXEC SQL
+     INCLUDE SQLCA
+ END-EXEC
+
+ EXEC SQL
+     BEGIN DECLARE SECTION
+ END-EXEC
+
+**  ---> Struktur der Tabelle TOTALREDEX (von AFCPRE7/S185-INSERT-TOTALREDEX)
+ EXEC SQL
+    INVOKE =TOTALREDEX AS TOTALREDEX
+ END-EXEC
+
+ EXEC SQL
+     END DECLARE SECTION
+ END-EXEC
+
+ EXEC SQL
+     DECLARE TOTALREDEX_CURS CURSOR FOR
+         SELECT  TERMNR, TRACENR, BETRAG_ANGEFRAGT, BETRAG_GEWAEHRT,
+                 MELDUNGS_ZP
+           FROM  =TOTALREDEX
+          ORDER  BY TERMNR, TRACENR
+         BROWSE  ACCESS
+ END-EXEC
+
+ PROCEDURE DIVISION.
+
+******************************************************************
+* Steuerung
+******************************************************************
+ A100-STEUERUNG SECTION.
+ A100-00.
+     PERFORM B000-VORLAUF
+     PERFORM B090-ENDE
+     STOP RUN
+     .
+ A100-99.
+     EXIT.
+
+******************************************************************
+* Vorlauf / Berichtslauf
+******************************************************************
+ B000-VORLAUF SECTION.
+ B000-00.
+     DISPLAY "RFCTOT7 - Total's betragsgeminderte Vorautorisierungen"
+     DISPLAY "TERMNR   TRACENR ANGEFRAGT       GEWAEHRT        "
+             "DIFFERENZ       MELDUNGS_ZP"
+
+     PERFORM S900-OPEN-TOTALREDEX-CURSOR
+     PERFORM S910-FETCH-TOTALREDEX-CURSOR
+
+     PERFORM UNTIL W-SQL-EOD OR W-SQL-NOK
+         PERFORM C100-EXPORTZEILE-SCHREIBEN
+         PERFORM S910-FETCH-TOTALREDEX-CURSOR
+     END-PERFORM
+
+     PERFORM S920-CLOSE-TOTALREDEX-CURSOR
+
+     PERFORM C200-ZUSAMMENFASSUNG-SCHREIBEN
+     .
+ B000-99.
+     EXIT.
+
+******************************************************************
+* Ende
+******************************************************************
+ B090-ENDE SECTION.
+ B090-00.
+     CONTINUE
+     .
+ B090-99.
+     EXIT.
+
+******************************************************************
+* Eine Export-Zeile ausgeben
+******************************************************************
+ C100-EXPORTZEILE-SCHREIBEN SECTION.
+ C100-00.
+     MOVE TERMNR          OF TOTALREDEX TO WD-TERMNR
+     MOVE TRACENR         OF TOTALREDEX TO WD-TRACENR
+     MOVE BETRAG-ANGEFRAGT OF TOTALREDEX TO WD-BETRAG-ANGEFRAGT
+     MOVE BETRAG-GEWAEHRT  OF TOTALREDEX TO WD-BETRAG-GEWAEHRT
+     COMPUTE W-BETRAG-DIFFERENZ
+            = BETRAG-ANGEFRAGT OF TOTALREDEX
+            - BETRAG-GEWAEHRT  OF TOTALREDEX
+     MOVE W-BETRAG-DIFFERENZ      TO WD-BETRAG-DIFFERENZ
+     MOVE MELDUNGS-ZP     OF TOTALREDEX TO WD-MELDUNGS-ZP
+
+     DISPLAY W-DRUCKZEILE
+
+     ADD 1 TO W-ZEILEN-ZAEHLER
+     .
+ C100-99.
+     EXIT.
+
+******************************************************************
+* Zusammenfassung ausgeben
+******************************************************************
+ C200-ZUSAMMENFASSUNG-SCHREIBEN SECTION.
+ C200-00.
+     DISPLAY "RFCTOT7 - Anzahl betragsgeminderter Vorautorisierungen: "
+             W-ZEILEN-ZAEHLER
+     .
+ C200-99.
+     EXIT.
+
+******************************************************************
+* Cursor auf =TOTALREDEX
+******************************************************************
+ S900-OPEN-TOTALREDEX-CURSOR SECTION.
+ S900-00.
+     EXEC SQL
+         OPEN TOTALREDEX_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S900-99.
+     EXIT.
+
+ S910-FETCH-TOTALREDEX-CURSOR SECTION.
+ S910-00.
+     EXEC SQL
+         FETCH TOTALREDEX_CURS
+          INTO :TERMNR    of TOTALREDEX
+              ,:TRACENR   of TOTALREDEX
+              ,:BETRAG-ANGEFRAGT of TOTALREDEX
+              ,:BETRAG-GEWAEHRT  of TOTALREDEX
+              ,:MELDUNGS-ZP of TOTALREDEX
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN 100    SET W-SQL-EOD TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S910-99.
+     EXIT.
+
+ S920-CLOSE-TOTALREDEX-CURSOR SECTION.
+ S920-00.
+     EXEC SQL
+         CLOSE TOTALREDEX_CURS
+     END-EXEC
+     .
+ S920-99.
+     EXIT.
+
+******************************************************************
+* Allgemeine Fehlerbehandlung
+******************************************************************
+ Z002-PROGERR SECTION.
+ Z002-00.
+     DISPLAY "RFCTOT7 - SQL-Fehler, SQLCODE: " SQLCODE OF SQLCA
+     SET W-ENDE TO TRUE
+     .
+ Z002-99.
+     EXIT.
