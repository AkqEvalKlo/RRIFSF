@@ -312,6 +312,9 @@
 *
 * B000-VORLAUF
 * B090-ENDE
+*R000029 - Anfang
+* B095-TABELLEN-LADEN
+*R000029 - Ende
 * B100-VERARBEITUNG
 *
 * C000-INIT
@@ -386,12 +389,21 @@
 * S110-SELECT-MDNR2AS
 * S120-UPDATE-MDNR2AS
 * S130-SELECT-POST70
+*R000021 - Anfang
+* S135-INSERT-POST70-ALERT
+*R000021 - Ende
 * S140-UPDATE-POST70
 * S150-SELECT-TSKART40
 * S160-SELECT-STATION
 * S170-SELECT-STATIONA
 * S180-INSERT-TXILOG70
 * S190-INSERT-TXNLOG70-TS
+*R000005 - Anfang
+* S195-INSERT-BINSPERREX
+*R000005 - Ende
+*R000011 - Anfang
+* S965-INSERT-FCAIIDEX
+*R000011 - Ende
 * S900-OPEN-FCPARAM-CURSOR
 * S910-FETCH-FCPARAM-CURSOR
 * S920-CLOSE-FCPARAM-CURSOR
@@ -597,6 +609,18 @@
           88 TXNLOG70-OK                     VALUE ZEROS.
           88 TXNLOG70-NOK                    VALUE 1.
 
+*R000005 - Anfang
+     05      BINSPERREX-FLAG     PIC 9       VALUE ZEROS.
+          88 BINSPERREX-OK                   VALUE ZEROS.
+          88 BINSPERREX-NOK                  VALUE 1.
+*R000005 - Ende
+
+*R000011 - Anfang
+     05      FCAIIDEX-FLAG       PIC 9       VALUE ZEROS.
+          88 FCAIIDEX-OK                     VALUE ZEROS.
+          88 FCAIIDEX-NOK                    VALUE 1.
+*R000011 - Ende
+
      05      UMS-FLAG            PIC X     VALUE SPACE.
           88 UMS-ZAHLUNG                   VALUE SPACE.
           88 UMS-GUTSCHRIFT                VALUE HIGH-VALUE.
@@ -646,6 +670,13 @@
      05      W-ROUTKZ            PIC S9(04) COMP VALUE ZEROS.
      05      W-KEYNAME           PIC  X(08).
      05      W-ISOGEN-VERS       PIC  X(02).
+*R000017 - Anfang
+**          ---> Ziel-PIN-Blockformat fuer DUKPT-Umschluesselung,
+**          ---> je ROUTKZ ueber =FCPARAM (BMP 52/LFDNR 2) steuerbar
+     05      W-PINBLOCK-FORMAT   PIC  X(01) VALUE "0".
+         88  W-PBF-ISO0                     VALUE "0".
+         88  W-PBF-ISO4                     VALUE "4".
+*R000017 - Ende
 
 **          ---> werden bei jeder Tx initiert
  01          WORK-INIT.
@@ -941,6 +972,31 @@
 
  01          T-MAX               PIC S9(04) COMP VALUE ZEROS.
  01          T-TAB-MAX           PIC S9(04) COMP VALUE 500.
+*R000029 - Anfang
+*                       ---> Sicherung von T-FCPARAM/T-MAX fuer "RL"-
+*                       ---> Neuladen, damit bei fehlerhaften Daten
+*                       ---> der letzte gueltige Tabellenstand wieder-
+*                       ---> hergestellt werden kann, ohne den Server
+*                       ---> abzubrechen (siehe A100-STEUERUNG)
+ 01          W-T-FCPARAM-SICHERUNG.
+     05      W-T-FCPARAM-TAB  OCCURS 500.
+       10    W-T-KEY.
+         15  W-T-ROUTKZ          PIC S9(04) COMP VALUE ZEROS.
+         15  W-T-CARDID          PIC S9(04) COMP VALUE ZEROS.
+         15  W-T-ISONTYP         PIC S9(04) COMP VALUE ZEROS.
+         15  W-T-KZ-MSG          PIC X(02).
+         15  W-T-BMP             PIC S9(04) COMP VALUE ZEROS.
+         15  W-T-LFDNR           PIC S9(04) COMP VALUE ZEROS.
+        10   W-T-KZ-ABWEICHUNG   PIC  X(64).
+
+ 01          W-T-MAX-SICHERUNG   PIC S9(04) COMP VALUE ZEROS.
+*R000029 - Ende
+*R000001 - Warnschwelle bei 80% von T-TAB-MAX fuer Kapazitaetswarnung
+ 01          T-TAB-WARNGRENZE    PIC S9(04) COMP VALUE ZEROS.
+ 01          T-TAB-WARNUNG-FLAG  PIC 9       VALUE ZERO.
+     88      T-TAB-WARNUNG-AUS                VALUE ZERO.
+     88      T-TAB-WARNUNG-AN                 VALUE 1.
+*R000001 - Ende
  01          T-AKT-IND           PIC S9(04) COMP VALUE ZEROS.
 *kl20180405 - G.06.51. - Ende
 
@@ -1198,12 +1254,28 @@
  END-EXEC
 *kl20160323 - G.01.03 - Ende
 
+*R000005 - Anfang
+**  ---> Protokoll der BIN-Sperre-Ablehnungen (MDNR/TSNR/CARDSYS/CARDID),
+**  ---> fuer den Report ueber BIN-Sperre-Ablehnungen je Station/Kartensystem
+ EXEC SQL
+    INVOKE =BINSPERREX AS BINSPERREX
+ END-EXEC
+*R000005 - Ende
+
 *G.07.01 - neue Tabelle für AIID
  EXEC SQL
     INVOKE =FCAIID AS FCAIID
  END-EXEC
 *G.07.01 - Ende
 
+*R000011 - Anfang
+**  ---> Protokoll der Dummy-AIID-Rueckfaelle (S960-SELECT-AIID),
+**  ---> fuer den Tagesreport ueber nicht gepflegte FCAIID-Eintraege
+ EXEC SQL
+    INVOKE =FCAIIDEX AS FCAIIDEX
+ END-EXEC
+*R000011 - Ende
+
 ******************************************************************
 
  EXEC SQL
@@ -1314,6 +1386,25 @@
                          PERFORM B100-VERARBEITUNG
 **                      ---> Transaktion beenden
                          PERFORM U110-COMMIT
+*R000029 - Anfang
+             WHEN "RL"
+**                      ---> Neuladen =FCPARAM/=KEYNAMEN ohne Neustart
+                         PERFORM U100-BEGIN
+**                      ---> aktuellen Tabellenstand sichern, damit der
+**                      ---> Server bei fehlerhaften =FCPARAM-Daten
+**                      ---> weiterlaeuft statt abzubrechen
+                         MOVE T-FCPARAM TO W-T-FCPARAM-SICHERUNG
+                         MOVE T-MAX     TO W-T-MAX-SICHERUNG
+                         PERFORM B095-TABELLEN-LADEN
+                         IF  PRG-ABBRUCH
+                             MOVE W-T-FCPARAM-SICHERUNG TO T-FCPARAM
+                             MOVE W-T-MAX-SICHERUNG     TO T-MAX
+                             SET PRG-OK TO TRUE
+                             PERFORM U120-ROLLBACK
+                         ELSE
+                             PERFORM U110-COMMIT
+                         END-IF
+*R000029 - Ende
              WHEN OTHER
                          MOVE 1004 TO ERROR-NR of GEN-ERROR
                          STRING  IMSG-MONNAME (1:2)
@@ -1399,6 +1490,105 @@
 
      END-EVALUATE
 
+*R000029 - Anfang
+**  ---> Laden =FCPARAM/=KEYNAMEN in Speichertabellen (auch zur
+**  ---> Laufzeit per "RL"-Nachricht erneut aufrufbar, siehe
+**  ---> B095-TABELLEN-LADEN/A100-STEUERUNG)
+     PERFORM B095-TABELLEN-LADEN
+     IF  PRG-ABBRUCH
+         EXIT SECTION
+     END-IF
+*R000029 - Ende
+
+**  ---> Holen Terminal-Schlüsselnamen
+**     > Ungepackten MAC(Terminal)-SchlüsselID holen
+     MOVE "MACKEYT" TO STUP-PORTION
+     PERFORM P950-GETPARAMTEXT
+     IF  PRG-ABBRUCH
+         SET PRG-ABBRUCH TO TRUE
+         EXIT SECTION
+     END-IF
+
+     MOVE STUP-TEXT(1:STUP-RESULT) TO P-HEX16
+     PERFORM P900-WTHEX
+     MOVE P-HEX8 TO W-MACKEYT
+
+**     > Ungepackten PAC(Terminal)-SchluesselID holen
+     MOVE "PACKEYT" TO STUP-PORTION
+     PERFORM P950-GETPARAMTEXT
+     IF  PRG-ABBRUCH
+         SET PRG-ABBRUCH TO TRUE
+         EXIT SECTION
+     END-IF
+
+     MOVE STUP-TEXT(1:STUP-RESULT) TO P-HEX16
+     PERFORM P900-WTHEX
+     MOVE P-HEX8 TO W-PACKEYT
+
+**  ---> holen Boxen-Monitor
+     MOVE "BOXMON" TO STUP-PORTION
+     PERFORM P950-GETPARAMTEXT
+     IF  PRG-ABBRUCH
+         SET PRG-ABBRUCH TO TRUE
+         EXIT SECTION
+     END-IF
+
+     MOVE STUP-TEXT(1:STUP-RESULT) TO W66-BOXMON-TEXT
+
+**  --->  Artikelmapper bestimmen
+     MOVE "ARTMAP" TO STUP-PORTION
+     PERFORM P950-GETPARAMTEXT
+     IF  PRG-ABBRUCH
+         SET PRG-ABBRUCH TO TRUE
+         EXIT SECTION
+     END-IF
+
+     MOVE STUP-TEXT(1:STUP-RESULT) TO W-ARTMAP
+
+**  ---> holen Prozess- und ANCNAME
+     PERFORM P960-GET-PROC-ANCNAME
+
+**  --->
+     IF  PRG-OK
+**      ---> oeffnen $RECEIVE
+         OPEN INPUT  MESSAGE-DATEI
+              OUTPUT REPLY-DATEI
+
+**      ---> 1. Lesen Message-Datei
+         PERFORM R000-LESEN-MESSAGE
+     END-IF
+     .
+ B000-99.
+     EXIT.
+
+******************************************************************
+* Ende
+******************************************************************
+ B090-ENDE SECTION.
+ B090-00.
+     continue
+*** =>
+*** => weitere Verarbeitung hier einfügen
+*** =>
+
+**  ---> schliessen $RECEIVE
+     IF  PRG-OK
+         CLOSE MESSAGE-DATEI
+     END-IF
+     .
+ B090-99.
+     EXIT.
+
+*R000029 - Anfang
+******************************************************************
+* Laden =FCPARAM/=KEYNAMEN in die Speichertabellen T-FCPARAM/
+* TK-KEYNAMEN. Wird von B000-VORLAUF beim Programmstart aufgerufen
+* und kann zusaetzlich zur Laufzeit per Steuernachricht "RL" aus
+* A100-STEUERUNG erneut angestossen werden, um geaenderte =FCPARAM-/
+* =KEYNAMEN-Eintraege ohne Prozess-Neustart zu uebernehmen
+******************************************************************
+ B095-TABELLEN-LADEN SECTION.
+ B095-00.
 **  ---> interne Tabelle initialisieren
 *kl20180109 - G.06.47 - Initialisieren mit T-TAB-MAX
 *                       statt Fixwert 200/500
@@ -1443,6 +1633,27 @@
          SET PRG-ABBRUCH TO TRUE
          EXIT SECTION
      END-IF
+*R000001 - Anfang
+**  ---> Kapazitaetswarnung bei 80% von T-TAB-MAX, lange bevor die
+**  ---> harte Abbruchgrenze erreicht wird (siehe naechste Abfrage)
+     COMPUTE T-TAB-WARNGRENZE = T-TAB-MAX * 8 / 10
+     IF  C9-COUNT > T-TAB-WARNGRENZE
+     AND C9-COUNT <= T-TAB-MAX
+         SET T-TAB-WARNUNG-AN TO TRUE
+         MOVE "Warnung: =FCPARAM naehert sich T-TAB-MAX" TO DATEN-BUFFER1
+         MOVE ROUTKZ OF FCPARAM TO D-NUM4
+         MOVE C9-COUNT          TO D-NUM4M
+         MOVE T-TAB-MAX         TO D-NUM4N
+         STRING  "ROUTKZ = " D-NUM4
+                 " - " D-NUM4M " von " D-NUM4N " Eintraegen belegt"
+                     delimited by size
+           INTO  DATEN-BUFFER2
+         END-STRING
+         MOVE "Boardung neuer Abweichungsregeln rechtzeitig pruefen"
+             TO DATEN-BUFFER3
+         PERFORM Z002-PROGERR
+     END-IF
+*R000001 - Ende
 
 *kl20180105 - G.06.46 - erlaubtes Maximum in T-TAB-MAX
 *     IF  C9-COUNT > T-MAX
@@ -1508,86 +1719,10 @@
          MOVE TK-HEXKEY (1) TO W-MACKEYA
          MOVE TK-HEXKEY (1) TO W-PACKEYA (1:4)
      END-IF
-*G.07.01 - Ende
-
-**  ---> Holen Terminal-Schlüsselnamen
-**     > Ungepackten MAC(Terminal)-SchlüsselID holen
-     MOVE "MACKEYT" TO STUP-PORTION
-     PERFORM P950-GETPARAMTEXT
-     IF  PRG-ABBRUCH
-         SET PRG-ABBRUCH TO TRUE
-         EXIT SECTION
-     END-IF
-
-     MOVE STUP-TEXT(1:STUP-RESULT) TO P-HEX16
-     PERFORM P900-WTHEX
-     MOVE P-HEX8 TO W-MACKEYT
-
-**     > Ungepackten PAC(Terminal)-SchluesselID holen
-     MOVE "PACKEYT" TO STUP-PORTION
-     PERFORM P950-GETPARAMTEXT
-     IF  PRG-ABBRUCH
-         SET PRG-ABBRUCH TO TRUE
-         EXIT SECTION
-     END-IF
-
-     MOVE STUP-TEXT(1:STUP-RESULT) TO P-HEX16
-     PERFORM P900-WTHEX
-     MOVE P-HEX8 TO W-PACKEYT
-
-**  ---> holen Boxen-Monitor
-     MOVE "BOXMON" TO STUP-PORTION
-     PERFORM P950-GETPARAMTEXT
-     IF  PRG-ABBRUCH
-         SET PRG-ABBRUCH TO TRUE
-         EXIT SECTION
-     END-IF
-
-     MOVE STUP-TEXT(1:STUP-RESULT) TO W66-BOXMON-TEXT
-
-**  --->  Artikelmapper bestimmen
-     MOVE "ARTMAP" TO STUP-PORTION
-     PERFORM P950-GETPARAMTEXT
-     IF  PRG-ABBRUCH
-         SET PRG-ABBRUCH TO TRUE
-         EXIT SECTION
-     END-IF
-
-     MOVE STUP-TEXT(1:STUP-RESULT) TO W-ARTMAP
-
-**  ---> holen Prozess- und ANCNAME
-     PERFORM P960-GET-PROC-ANCNAME
-
-**  --->
-     IF  PRG-OK
-**      ---> oeffnen $RECEIVE
-         OPEN INPUT  MESSAGE-DATEI
-              OUTPUT REPLY-DATEI
-
-**      ---> 1. Lesen Message-Datei
-         PERFORM R000-LESEN-MESSAGE
-     END-IF
-     .
- B000-99.
-     EXIT.
-
-******************************************************************
-* Ende
-******************************************************************
- B090-ENDE SECTION.
- B090-00.
-     continue
-*** =>
-*** => weitere Verarbeitung hier einfügen
-*** =>
-
-**  ---> schliessen $RECEIVE
-     IF  PRG-OK
-         CLOSE MESSAGE-DATEI
-     END-IF
      .
- B090-99.
+ B095-99.
      EXIT.
+*R000029 - Ende
 
 ******************************************************************
 * Verarbeitung
@@ -2138,6 +2273,9 @@
 
 *       BIN gesperrt -> Ablehnung
         WHEN 004       MOVE 04 TO W-AC
+*R000005 - Anfang
+                       PERFORM S195-INSERT-BINSPERREX
+*R000005 - Ende
                        EXIT SECTION
 
 *       Sonstiger Modulfehler -> Dummy-AC steht noch, neuer Versuch mit TSNR=0
@@ -2173,6 +2311,9 @@
 
         WHEN ZERO       CONTINUE
         WHEN 004        MOVE  04      TO W-AC
+*R000005 - Anfang
+                        PERFORM S195-INSERT-BINSPERREX
+*R000005 - Ende
         WHEN OTHER      INITIALIZE GEN-ERROR
                         STRING "Pruefung BIN-Sperre fehlgeschlagen - ",
                         BS-AC
@@ -2451,6 +2592,12 @@
          IF  ENDE
              EXIT SECTION
          END-IF
+
+*R000017 - Anfang
+         IF  W-AC NOT = ZERO
+             EXIT SECTION
+         END-IF
+*R000017 - Ende
 **      ---> PAC ist original Terminal-Nachricht (IMSG-..) umgeschlüsselt
 **      ---> also in W207-Buffer übertragen
          MOVE IMSG-CF(IMSG-TPTR(52):IMSG-TLEN(52)) TO W207-XCOBVAL
@@ -3639,83 +3786,80 @@
 
      END-EVALUATE
 
-*G.06.43 - Anfang
-*G.03.03 - Anfang
+*R000003 - Anfang (Wiederinbetriebnahme G.06.40/G.03.03, siehe PFCOFF7S)
 *    Prüfung auf TAG 5F34 (Kartenfolgenummer)
 *    Erstmal annehmen, dass 5F34 nicht vorhanden
-*
-*
-*    SET W400-NOTFOUND TO TRUE
-*
+
+     SET W400-NOTFOUND TO TRUE
+
 *Versuch, 5F34 ueber WISO400 zu holen
-*    SET W400-LOOK4TAGXP TO TRUE
-*    MOVE VAL OF EMV-DATEN OF TXILOG70 TO W400-BER-TLV-STRING
-*    MOVE LEN OF EMV-DATEN OF TXILOG70 TO W400-BER-TLV-LEN
-*    MOVE "5F34"                       TO W400-SEARCH-TAG
-*
-*    CALL "WISO400" USING W400-WISO400C
-*
-*    EVALUATE TRUE
-*
-*     WHEN W400-OK
-*
-*          IF  IMSG-TBMP(23) = 1
-*          AND IMSG-TPTR(23) > ZEROS
-*          AND IMSG-TLEN(23) > ZEROS
-*              CONTINUE
-*          ELSE
-*              INITIALIZE GEN-ERROR
-*              STRING "TAG 5F34 in BMP55, BMP23 fehlt in der Anfrage",
-*              DELIMITED BY SIZE INTO DATEN-BUFFER1
-*              STRING "Bei TERMNR: ",
-*                      W-TERMNR,
-*                     " / TRACENR ",
-*                      W-TRACENR
-*              DELIMITED BY SIZE INTO DATEN-BUFFER2
-*              PERFORM Z002-PROGERR
-*              MOVE 30 TO W-AC
-*              EXIT SECTION
-*          END-IF
-*
-*     WHEN W400-NOTFOUND
-*
-*          IF  IMSG-TBMP(23) = 1
-*          AND IMSG-TPTR(23) > ZEROS
-*          AND IMSG-TLEN(23) > ZEROS
-*              INITIALIZE GEN-ERROR
-*              STRING "BMP23 in Anfrage, aber TAG 5F34 fehlt in BMP55",
-*              DELIMITED BY SIZE INTO DATEN-BUFFER1
-*              STRING "Bei TERMNR: ",
-*                      W-TERMNR,
-*                     " / TRACENR ",
-*                      W-TRACENR
-*              DELIMITED BY SIZE INTO DATEN-BUFFER2
-*              PERFORM Z002-PROGERR
-*              MOVE 30 TO W-AC
-*              EXIT SECTION
-*          END-IF
-*
-*     WHEN OTHER
-*          INITIALIZE GEN-ERROR
-*          MOVE W400-RCODE TO D-NUM4
-*          MOVE 2201 TO ERROR-NR OF GEN-ERROR
-*          STRING "BMP55-Err (LOOK4TAGXP): "
-*                  D-NUM4
-*                 "@"
-*          DELIMITED BY SIZE INTO DATEN-BUFFER1
-*
-*          STRING  "Term-Nr./Trace-Nr.: "
-*                   W-TERMNR
-*                  "/"
-*                   W-TRACENR
-*          DELIMITED BY SIZE INTO  DATEN-BUFFER2
-*          PERFORM Z002-PROGERR
-*          MOVE 30 TO W-AC
-*          EXIT SECTION
+     SET W400-LOOK4TAGXP TO TRUE
+     MOVE VAL OF EMV-DATEN OF TXILOG70 TO W400-BER-TLV-STRING
+     MOVE LEN OF EMV-DATEN OF TXILOG70 TO W400-BER-TLV-LEN
+     MOVE "5F34"                       TO W400-SEARCH-TAG
+
+     CALL "WISO400" USING W400-WISO400C
 *
-*     END-EVALUATE
-*G.03.03 - Ende
-*G.06.43 - Ende
+     EVALUATE TRUE
+
+      WHEN W400-OK
+
+           IF  IMSG-TBMP(23) = 1
+           AND IMSG-TPTR(23) > ZEROS
+           AND IMSG-TLEN(23) > ZEROS
+               CONTINUE
+           ELSE
+               INITIALIZE GEN-ERROR
+               STRING "TAG 5F34 in BMP55, BMP23 fehlt in der Anfrage",
+               DELIMITED BY SIZE INTO DATEN-BUFFER1
+               STRING "Bei TERMNR: ",
+                       W-TERMNR,
+                      " / TRACENR ",
+                       W-TRACENR
+               DELIMITED BY SIZE INTO DATEN-BUFFER2
+               PERFORM Z002-PROGERR
+               MOVE 30 TO W-AC
+               EXIT SECTION
+           END-IF
+
+      WHEN W400-NOTFOUND
+
+           IF  IMSG-TBMP(23) = 1
+           AND IMSG-TPTR(23) > ZEROS
+           AND IMSG-TLEN(23) > ZEROS
+               INITIALIZE GEN-ERROR
+               STRING "BMP23 in Anfrage, aber TAG 5F34 fehlt in BMP55",
+               DELIMITED BY SIZE INTO DATEN-BUFFER1
+               STRING "Bei TERMNR: ",
+                       W-TERMNR,
+                      " / TRACENR ",
+                       W-TRACENR
+               DELIMITED BY SIZE INTO DATEN-BUFFER2
+               PERFORM Z002-PROGERR
+               MOVE 30 TO W-AC
+               EXIT SECTION
+           END-IF
+
+      WHEN OTHER
+           INITIALIZE GEN-ERROR
+           MOVE W400-RCODE TO D-NUM4
+           MOVE 2201 TO ERROR-NR OF GEN-ERROR
+           STRING "BMP55-Err (LOOK4TAGXP): "
+                   D-NUM4
+                  "@"
+           DELIMITED BY SIZE INTO DATEN-BUFFER1
+
+           STRING  "Term-Nr./Trace-Nr.: "
+                    W-TERMNR
+                   "/"
+                    W-TRACENR
+           DELIMITED BY SIZE INTO  DATEN-BUFFER2
+           PERFORM Z002-PROGERR
+           MOVE 30 TO W-AC
+           EXIT SECTION
+
+      END-EVALUATE
+*R000003 - Ende
      .
 
  D950-99.
@@ -4151,6 +4295,34 @@
  F940-PAC-NACH-DUKPT SECTION.
  F940-00.
 *
+*R000017 - Anfang
+**  ---> Ziel-PIN-Blockformat fuer dieses ROUTKZ aus =FCPARAM holen
+**  ---> (T-KZ-ABWEICHUNG(1:1) = "4" -> ISO-4, sonst Default ISO-0)
+     SET W-PBF-ISO0 TO TRUE
+     MOVE 1420 TO S-ISONTYP
+     MOVE "AS" TO S-KZ-MSG
+     MOVE 52   TO S-BMP
+     MOVE 2    TO S-LFDNR
+     PERFORM U300-SEARCH-TAB
+     IF  PRM-FOUND
+         IF  T-KZ-ABWEICHUNG (T-AKT-IND) (1:1) = "4"
+             SET W-PBF-ISO4 TO TRUE
+         END-IF
+     END-IF
+
+**  ---> ISO-4 ist für dieses AS konfiguriert, die DUKPT-Schnittstelle
+**  ---> WEUR056 unterstützt in diesem Baustand aber nur ISO-0 -
+**  ---> lieber ablehnen als einen falschen PIN-Block ausliefern
+     IF  W-PBF-ISO4
+         MOVE 96 TO W-AC
+         MOVE 1201 TO ERROR-NR of GEN-ERROR
+         MOVE "ISO-4 PIN-Block fuer ROUTKZ konfiguriert" TO DATEN-BUFFER1
+         MOVE "WEUR056 liefert nur ISO-0 - Tx abgelehnt" TO DATEN-BUFFER2
+         PERFORM Z002-PROGERR
+         EXIT SECTION
+     END-IF
+*R000017 - Ende
+
       SET Z-PAC-UMSCHL     TO TRUE
 
       MOVE 88              TO Z-RCODE OF Z-WEUR056C
@@ -5195,6 +5367,14 @@
                 INTO  DATEN-BUFFER2
               END-STRING
               PERFORM Z002-PROGERR
+*R000021 - Anfang
+**            ---> ohne diesen Vermerk wuerde B100-VERARBEITUNG die
+**            ---> Anfrage gleich anschliessend stillschweigend
+**            ---> verwerfen (ENDE gesetzt, W-AC bleibt ZERO) -- damit
+**            ---> RFCREG7 diese Versuche auswerten kann, eigene
+**            ---> =TXILOG70-Zeile dafuer anlegen
+              PERFORM S135-INSERT-POST70-ALERT
+*R000021 - Ende
      END-EVALUATE
 
 *G.03.44 - Anfang
@@ -5238,6 +5418,38 @@
  S130-99.
      EXIT.
 
+*R000021 - Anfang
+******************************************************************
+* Ablehnung wegen unbekanntem/nicht registriertem Terminal in
+* =TXILOG70 vermerken (KZ_BEARB = "U"), damit der Report RFCREG7 das
+* auswerten kann -- zu diesem Zeitpunkt sind in TXILOG70 bisher nur
+* TERMNR/MDNR/TSNR gesetzt (siehe C100-ANFRAGE-CHECK, vor dem Aufruf
+* von S130-SELECT-POST70), alle anderen Felder stehen noch auf dem
+* INITIALIZE-Wert aus C000-INIT
+******************************************************************
+ S135-INSERT-POST70-ALERT SECTION.
+ S135-00.
+     MOVE W-TERMNR (7:2) TO PNR       OF TXILOG70
+     MOVE "U"             TO KZ-BEARB OF TXILOG70
+
+     PERFORM U200-TIMESTAMP
+     COMPUTE W-ZP-VERKAUF =
+               (TAL-JHJJ OF TAL-TIME-D * 10000000000)
+             + (TAL-MM   OF TAL-TIME-D * 100000000)
+             + (TAL-TT   OF TAL-TIME-D * 1000000)
+             + (TAL-HH   OF TAL-TIME-D * 10000)
+             + (TAL-MI   OF TAL-TIME-D * 100)
+             +  TAL-SS   OF TAL-TIME-D
+     MOVE W-ZP-VERKAUF TO ZP-VERKAUF OF TXILOG70
+     MOVE TAGESDATUM   TO ZP-TIN     OF TXILOG70
+     MOVE TAGESDATUM   TO ZP-TOUT    OF TXILOG70
+
+     PERFORM S180-INSERT-TXILOG70
+     .
+ S135-99.
+     EXIT.
+*R000021 - Ende
+
 ******************************************************************
 * Update auf POST70
 ******************************************************************
@@ -5525,6 +5737,54 @@
      .
  S190-99.
      EXIT.
+
+*R000005 - Anfang
+******************************************************************
+* Insert auf Tabelle BINSPERREX - Protokoll der BIN-Sperre-Ablehnungen,
+* fuer den Report ueber BIN-Sperre-Ablehnungen je Station/Kartensystem
+******************************************************************
+ S195-INSERT-BINSPERREX SECTION.
+ S195-00.
+     MOVE BS-MDNR     TO MDNR     OF BINSPERREX
+     MOVE BS-TSNR     TO TSNR     OF BINSPERREX
+     MOVE BS-CARDSYS  TO CARDSYS  OF BINSPERREX
+     MOVE BS-CARDID   TO CARDID   OF BINSPERREX
+     PERFORM U200-TIMESTAMP
+     MOVE TAGESDATUM  TO MELDUNGS-ZP OF BINSPERREX
+
+     EXEC SQL
+         INSERT
+           INTO  =BINSPERREX
+                 ( MDNR, TSNR, CARDSYS, CARDID, MELDUNGS_ZP )
+         VALUES  (
+                  :MDNR     of BINSPERREX
+                 ,:TSNR     of BINSPERREX
+                 ,:CARDSYS  of BINSPERREX
+                 ,:CARDID   of BINSPERREX
+                 ,:MELDUNGS-ZP of BINSPERREX
+                     TYPE AS DATETIME YEAR TO FRACTION(2)
+                 )
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET BINSPERREX-OK  TO TRUE
+         WHEN OTHER  SET BINSPERREX-NOK TO TRUE
+**                   ---> nur protokollieren, Transaktion nicht abbrechen
+                     MOVE 2006 TO ERROR-NR of GEN-ERROR
+                     STRING  "BINSPERREX@"
+                             BS-MDNR    "/"
+                             BS-TSNR    "/"
+                             BS-CARDSYS "/"
+                             BS-CARDID
+                                 DELIMITED BY SIZE
+                       INTO DATEN-BUFFER1
+                     END-STRING
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S195-99.
+     EXIT.
+*R000005 - Ende
+
 *kl20160323 - G.01.03 - Soll BIN-Sperre geprueft werden?
 ******************************************************************
 * Select BIN-Sperrenkonfiguration
@@ -5699,6 +5959,9 @@
         WHEN 0      CONTINUE
 ** ---> Dummy AIID, fuer RoutKZ, die nicht gepflegt sind
         WHEN 100    MOVE "000000" TO AIID OF FCAIID
+*R000011 - Anfang
+                    PERFORM S965-INSERT-FCAIIDEX
+*R000011 - Ende
         WHEN OTHER  MOVE  SQLCODE OF SQLCA    TO D-NUM4
                     STRING "Fehler bei LESEN FCAIID: ", D-NUM4
                     DELIMITED BY SIZE INTO DATEN-BUFFER1
@@ -5717,6 +5980,49 @@
  S960-99.
      EXIT.
 
+*R000011 - Anfang
+******************************************************************
+* Insert auf Tabelle FCAIIDEX - Protokoll der Dummy-AIID-Rueckfaelle,
+* fuer den Tagesreport ueber nicht gepflegte FCAIID-Eintraege
+******************************************************************
+ S965-INSERT-FCAIIDEX SECTION.
+ S965-00.
+     MOVE ROUTKZ OF KEYNAMEN  TO ROUTKZ OF FCAIIDEX
+     MOVE CARDID OF KEYNAMEN  TO CARDID OF FCAIIDEX
+     PERFORM U200-TIMESTAMP
+     MOVE TAGESDATUM          TO MELDUNGS-ZP OF FCAIIDEX
+
+     EXEC SQL
+         INSERT
+           INTO  =FCAIIDEX
+                 ( ROUTKZ, CARDID, MELDUNGS_ZP )
+         VALUES  (
+                  :ROUTKZ   of FCAIIDEX
+                 ,:CARDID   of FCAIIDEX
+                 ,:MELDUNGS-ZP of FCAIIDEX
+                     TYPE AS DATETIME YEAR TO FRACTION(2)
+                 )
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET FCAIIDEX-OK  TO TRUE
+         WHEN OTHER  SET FCAIIDEX-NOK TO TRUE
+**                   ---> nur protokollieren, Transaktion nicht abbrechen
+                     MOVE 2006 TO ERROR-NR of GEN-ERROR
+                     MOVE ROUTKZ OF KEYNAMEN TO D-NUM4M
+                     MOVE CARDID OF KEYNAMEN TO D-NUM4N
+                     STRING  "FCAIIDEX@"
+                             D-NUM4M "/"
+                             D-NUM4N
+                                 DELIMITED BY SIZE
+                       INTO DATEN-BUFFER1
+                     END-STRING
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S965-99.
+     EXIT.
+*R000011 - Ende
+
 ******************************************************************
 * Transaktionsbegrenzungen
 ******************************************************************
