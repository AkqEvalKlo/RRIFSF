@@ -0,0 +1,467 @@
+?CONSULT $SYSTEM.SYSTEM.COBOLEX0
+?SEARCH  $SYSTEM.SYSTEM.COBOLLIB
+?SEARCH  =TALLIB
+?SEARCH  =WISO400
+
+?NOLMAP, SYMBOLS, INSPECT
+?SAVE ALL
+?LINES 66
+?CHECK 3
+?SQL
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID. RFCEMV7.
+
+ DATE-COMPILED.
+
+*******************************************************************************
+* Letzte Aenderung :: 2026-08-08
+* Letzte Version   :: G.01.00
+* Kurzbeschreibung :: Decoder fuer den EMV_DATEN-Chipdatenblock auf
+* Kurzbeschreibung :: =TXILOG70. D950-EMV-VERARBEITUNG (PFCPRE7/PFCOFF7S)
+* Kurzbeschreibung :: legt den kompletten BMP55-TLV-Block unveraendert in
+* Kurzbeschreibung :: VAL/LEN OF EMV-DATEN OF TXILOG70 ab; bisher wertet
+* Kurzbeschreibung :: nur WISO400/LOOK4TAGXP diesen Block live aus, und
+* Kurzbeschreibung :: auch nur fuer die zwei Tags 9F34 (CVM-Result) und
+* Kurzbeschreibung :: 5F34 (Kartenfolgenummer). Dieser Report liest
+* Kurzbeschreibung :: =TXILOG70 zu TERMNR/TRACENR, gibt den kompletten
+* Kurzbeschreibung :: EMV_DATEN-Block als Hex-Dump aus (ueber dieselbe
+* Kurzbeschreibung :: TAL-Utility WT^HEX^STRING, die auch U400-INTERPRET-
+* Kurzbeschreibung :: ABWEICHUNG/VFCABW7 fuer Hex-Ausgaben verwendet) und
+* Kurzbeschreibung :: prueft zusaetzlich eine kleine Liste bekannter
+* Kurzbeschreibung :: EMV-Tags per WISO400/LOOK4TAGXP auf Vorhandensein,
+* Kurzbeschreibung :: genau wie es die Live-Programme fuer 9F34/5F34
+* Kurzbeschreibung :: bereits tun -- fuer 9F34 wird zusaetzlich das
+* Kurzbeschreibung :: CVM-Result-Byte ausgegeben (W400-KAAI-LTV-STRING
+* Kurzbeschreibung :: (2:1), wortgleich zur Live-Extraktion). Eine
+* Kurzbeschreibung :: eigene Byte-/Bit-Interpretation der BER-TLV-Kodierung
+* Kurzbeschreibung :: wird bewusst nicht nachgebaut -- dafuer gibt es in
+* Kurzbeschreibung :: diesem Bestand kein Vorbild (keine COMP-X/Binaer-
+* Kurzbeschreibung :: Feldarithmetik irgendwo), jede TLV-Interpretation
+* Kurzbeschreibung :: laeuft bisher ausschliesslich ueber WISO400.
+* Package          :: ICC
+*
+* Aenderungen
+*
+*--------------------------------------------------------------------*
+* Vers. | Datum    | von | Kommentar                                 *
+*-------|----------|-----|-------------------------------------------*
+*G.01.00|2026-08-08| kl  | R7-000:
+*       |          |     | - Neuanlage
+*-------|----------|-----|-------------------------------------------*
+*
+* Aufruf      :: interaktiv/Batch, mit Startparametern
+* Parameter   :: TERMNR  - Terminal-Nummer  (Pflicht)
+*                TRACENR - Trace-Nummer     (Pflicht)
+*
+******************************************************************
+* Uebersicht der SECTIONs:
+*
+* A100-STEUERUNG
+*
+* B000-VORLAUF
+* B010-BERICHT
+*
+* C100-EMV-ZEILE-SCHREIBEN
+*
+* D100-TAG-PRUEFEN
+*
+* P950-GETPARAMTEXT
+*
+* S900-READ-TERMNR-PARAM
+* S910-READ-TRACENR-PARAM
+* S920-OPEN-TXILOG70-CURSOR
+* S930-FETCH-TXILOG70-CURSOR
+* S940-CLOSE-TXILOG70-CURSOR
+*
+* V400-WT-HEX-STRING
+*
+* Z002-PROGERR
+******************************************************************
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ SPECIAL-NAMES.
+     DECIMAL-POINT IS COMMA.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ 01          W-ENDE-FLAG         PIC 9       VALUE ZERO.
+     88      W-ENDE                          VALUE 1.
+
+ 01          W-ZEILEN-ZAEHLER    PIC 9(07)   VALUE ZERO.
+
+ 01          W-TERMNR            PIC 9(08)   VALUE ZEROS.
+ 01          W-TRACENR           PIC 9(06)   VALUE ZEROS.
+
+ 01          W-AKT-TAG-CODE      PIC X(4)    VALUE SPACES.
+ 01          W-AKT-TAG-NAME      PIC X(40)   VALUE SPACES.
+ 01          W-CVM-BYTE          PIC X(1)    VALUE SPACE.
+
+ 01          W-DRUCKZEILE-KOPF.
+     05      FILLER              PIC X(7)    VALUE "PNR   :".
+     05      WK-PNR              PIC ZZZZZZZ9.
+     05      FILLER              PIC X(9)    VALUE " ISONTYP:".
+     05      WK-ISONTYP          PIC X(4).
+     05      FILLER              PIC X(8)    VALUE " ROUTKZ:".
+     05      WK-ROUTKZ           PIC -9(04).
+     05      FILLER              PIC X(8)    VALUE " CARDID:".
+     05      WK-CARDID           PIC Z(9)9.
+
+ 01          W-DRUCKZEILE-TAG.
+     05      FILLER              PIC X(4)    VALUE SPACES.
+     05      WD-TAG-CODE         PIC X(4).
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TAG-NAME         PIC X(40).
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TAG-STATUS       PIC X(13).
+
+ 01          WTHEXS-SRC          PIC X(4096).
+ 01          WTHEXS-SRC-LEN      PIC S9(04) COMP VALUE ZEROS.
+ 01          WTHEXS-DST          PIC X(4096).
+ 01          WTHEXS-DST-LEN      PIC S9(04) COMP VALUE ZEROS.
+
+**  ---> GETPARAMTEXT (Guardian-Startparameter, wie in den Live-Programmen)
+ 01          STUP-RESULT         PIC S9(04) COMP VALUE ZEROS.
+ 01          STUP-PORTION        PIC X(30)  VALUE SPACES.
+ 01          STUP-TEXT           PIC X(128) VALUE SPACES.
+
+ 01          W-SQLCODE-FLAG      PIC 9       VALUE ZERO.
+     88      W-SQL-OK                        VALUE ZERO.
+     88      W-SQL-EOD                       VALUE 1.
+     88      W-SQL-NOK                       VALUE 9.
+
+ EXEC SQL
+     INCLUDE SQLCA
+ END-EXEC
+
+ EXEC SQL
+     BEGIN DECLARE SECTION
+ END-EXEC
+
+**  ---> Struktur der Tabelle TXILOG70
+ EXEC SQL
+    INVOKE =TXILOG70 AS TXILOG70
+ END-EXEC
+
+ EXEC SQL
+     END DECLARE SECTION
+ END-EXEC
+
+**  ---> fuer Zwischenschichtmodul WISO400 zum BER-TLV / KAAI-LTV,
+**  ---> wortgleich zur Einbindung in PFCPRE7/PFCOFF7S
+ COPY    WISO400C    OF "=MSGLIB"
+         REPLACING =="*"== BY ==W400==.
+
+ EXEC SQL
+     DECLARE TXILOG70_CURS CURSOR FOR
+         SELECT  PNR, TERMNR, TRACENR, ISONTYP, ROUTKZ, CARDID,
+                 EMV_DATEN, CVM_RESULT
+           FROM  =TXILOG70
+          WHERE  TERMNR = :W-TERMNR
+            AND  TRACENR = :W-TRACENR
+          ORDER  BY PNR, ISONTYP
+         BROWSE  ACCESS
+ END-EXEC
+
+ PROCEDURE DIVISION.
+
+******************************************************************
+* Steuerung
+******************************************************************
+ A100-STEUERUNG SECTION.
+ A100-00.
+     PERFORM B000-VORLAUF
+
+     IF  NOT W-ENDE
+         PERFORM B010-BERICHT
+     END-IF
+
+     STOP RUN
+     .
+ A100-99.
+     EXIT.
+
+******************************************************************
+* Vorlauf - Startparameter einlesen
+******************************************************************
+ B000-VORLAUF SECTION.
+ B000-00.
+     DISPLAY "RFCEMV7 - Decoder fuer EMV_DATEN (TXILOG70)"
+
+     PERFORM S900-READ-TERMNR-PARAM
+
+     IF  NOT W-ENDE
+         PERFORM S910-READ-TRACENR-PARAM
+     END-IF
+     .
+ B000-99.
+     EXIT.
+
+******************************************************************
+* Bericht - =TXILOG70 lesen und EMV_DATEN je Zeile dekodieren
+******************************************************************
+ B010-BERICHT SECTION.
+ B010-00.
+     PERFORM S920-OPEN-TXILOG70-CURSOR
+     PERFORM S930-FETCH-TXILOG70-CURSOR
+
+     PERFORM UNTIL W-SQL-EOD OR W-SQL-NOK
+         PERFORM C100-EMV-ZEILE-SCHREIBEN
+         PERFORM S930-FETCH-TXILOG70-CURSOR
+     END-PERFORM
+
+     PERFORM S940-CLOSE-TXILOG70-CURSOR
+
+     IF  W-ZEILEN-ZAEHLER = ZERO
+         DISPLAY "RFCEMV7 - keine TXILOG70-Zeile zu TERMNR/TRACENR "
+                 "gefunden: " W-TERMNR "/" W-TRACENR
+     ELSE
+         DISPLAY "RFCEMV7 - Anzahl dekodierter Zeilen: "
+                 W-ZEILEN-ZAEHLER
+     END-IF
+     .
+ B010-99.
+     EXIT.
+
+******************************************************************
+* Eine TXILOG70-Zeile dekodieren und ausgeben
+******************************************************************
+ C100-EMV-ZEILE-SCHREIBEN SECTION.
+ C100-00.
+     MOVE PNR     OF TXILOG70 TO WK-PNR
+     MOVE ISONTYP OF TXILOG70 TO WK-ISONTYP
+     MOVE ROUTKZ  OF TXILOG70 TO WK-ROUTKZ
+     MOVE CARDID  OF TXILOG70 TO WK-CARDID
+     DISPLAY W-DRUCKZEILE-KOPF
+
+     DISPLAY "Laenge EMV_DATEN : " LEN OF EMV-DATEN OF TXILOG70
+     DISPLAY "CVM-Result       : " CVM-RESULT OF TXILOG70
+
+     IF  LEN OF EMV-DATEN OF TXILOG70 > ZERO
+         MOVE VAL OF EMV-DATEN OF TXILOG70 TO WTHEXS-SRC
+         MOVE LEN OF EMV-DATEN OF TXILOG70 TO WTHEXS-SRC-LEN
+         PERFORM V400-WT-HEX-STRING
+         DISPLAY "EMV_DATEN (hex)  : "
+                 WTHEXS-DST (1:WTHEXS-DST-LEN)
+
+         DISPLAY "    TAG  Bezeichnung                           "
+                 "Status"
+
+         MOVE "84  " TO W-AKT-TAG-CODE
+         MOVE "Dedicated File Name (AID, Karte)" TO W-AKT-TAG-NAME
+         PERFORM D100-TAG-PRUEFEN
+
+         MOVE "9F06" TO W-AKT-TAG-CODE
+         MOVE "Application Identifier (AID, Terminal)"
+             TO W-AKT-TAG-NAME
+         PERFORM D100-TAG-PRUEFEN
+
+         MOVE "82  " TO W-AKT-TAG-CODE
+         MOVE "Application Interchange Profile"
+             TO W-AKT-TAG-NAME
+         PERFORM D100-TAG-PRUEFEN
+
+         MOVE "95  " TO W-AKT-TAG-CODE
+         MOVE "Terminal Verification Results"
+             TO W-AKT-TAG-NAME
+         PERFORM D100-TAG-PRUEFEN
+
+         MOVE "9F26" TO W-AKT-TAG-CODE
+         MOVE "Application Cryptogram" TO W-AKT-TAG-NAME
+         PERFORM D100-TAG-PRUEFEN
+
+         MOVE "9F27" TO W-AKT-TAG-CODE
+         MOVE "Cryptogram Information Data" TO W-AKT-TAG-NAME
+         PERFORM D100-TAG-PRUEFEN
+
+         MOVE "9F34" TO W-AKT-TAG-CODE
+         MOVE "CVM Results" TO W-AKT-TAG-NAME
+         PERFORM D100-TAG-PRUEFEN
+
+         MOVE "5F34" TO W-AKT-TAG-CODE
+         MOVE "Kartenfolgenummer (PAN Sequence Number)"
+             TO W-AKT-TAG-NAME
+         PERFORM D100-TAG-PRUEFEN
+     ELSE
+         DISPLAY "EMV_DATEN        : leer"
+     END-IF
+
+     ADD 1 TO W-ZEILEN-ZAEHLER
+     .
+ C100-99.
+     EXIT.
+
+******************************************************************
+* Einen einzelnen EMV-Tag per WISO400/LOOK4TAGXP auf Vorhandensein
+* pruefen (W-AKT-TAG-CODE/W-AKT-TAG-NAME vom Aufrufer vorbelegt) -
+* dieselbe Aufrufreihenfolge wie in D950-EMV-VERARBEITUNG (PFCPRE7/
+* PFCOFF7S) fuer TAG 9F34/5F34
+******************************************************************
+ D100-TAG-PRUEFEN SECTION.
+ D100-00.
+     SET W400-LOOK4TAGXP TO TRUE
+     MOVE VAL OF EMV-DATEN OF TXILOG70 TO W400-BER-TLV-STRING
+     MOVE LEN OF EMV-DATEN OF TXILOG70 TO W400-BER-TLV-LEN
+     MOVE W-AKT-TAG-CODE               TO W400-SEARCH-TAG
+     CALL "WISO400" USING W400-WISO400C
+
+     EVALUATE TRUE
+
+         WHEN W400-OK
+             MOVE W-AKT-TAG-CODE TO WD-TAG-CODE
+             MOVE W-AKT-TAG-NAME TO WD-TAG-NAME
+             MOVE "vorhanden"    TO WD-TAG-STATUS
+             DISPLAY W-DRUCKZEILE-TAG
+             IF  W-AKT-TAG-CODE = "9F34"
+                 MOVE W400-KAAI-LTV-STRING (2:1) TO W-CVM-BYTE
+                 DISPLAY "         CVM-Result-Byte: " W-CVM-BYTE
+             END-IF
+
+         WHEN W400-NOTFOUND
+             MOVE W-AKT-TAG-CODE  TO WD-TAG-CODE
+             MOVE W-AKT-TAG-NAME  TO WD-TAG-NAME
+             MOVE "nicht vorh."   TO WD-TAG-STATUS
+             DISPLAY W-DRUCKZEILE-TAG
+
+         WHEN OTHER
+             MOVE W400-RCODE TO STUP-RESULT
+             DISPLAY "RFCEMV7 - WISO400-Fehler bei TAG " W-AKT-TAG-CODE
+                     ", RCODE: " STUP-RESULT
+
+     END-EVALUATE
+     .
+ D100-99.
+     EXIT.
+
+******************************************************************
+* Aufruf COBOL-Utility: GETPARAMTEXT
+*
+*              Eingabe: stup-portion (parametername)
+*              Ausgabe: stup-result  (-1:NOK, >=0:OK Laenge von text)
+*                       stup-text    (value von ..-portion)
+*
+******************************************************************
+ P950-GETPARAMTEXT SECTION.
+ P950-00.
+     MOVE SPACE TO STUP-TEXT
+     ENTER "GETPARAMTEXT"    USING   STUP-PORTION
+                                     STUP-TEXT
+                             GIVING  STUP-RESULT
+     .
+ P950-99.
+     EXIT.
+
+******************************************************************
+* Pflichtparameter TERMNR einlesen
+******************************************************************
+ S900-READ-TERMNR-PARAM SECTION.
+ S900-00.
+     MOVE "TERMNR" TO STUP-PORTION
+     PERFORM P950-GETPARAMTEXT
+     EVALUATE STUP-RESULT
+         WHEN -9999 THRU ZERO
+                     DISPLAY "RFCEMV7 - Parameter TERMNR fehlt, Abbruch"
+                     SET W-ENDE TO TRUE
+         WHEN OTHER
+                     MOVE STUP-TEXT (1:STUP-RESULT) TO W-TERMNR
+     END-EVALUATE
+     .
+ S900-99.
+     EXIT.
+
+******************************************************************
+* Pflichtparameter TRACENR einlesen
+******************************************************************
+ S910-READ-TRACENR-PARAM SECTION.
+ S910-00.
+     MOVE "TRACENR" TO STUP-PORTION
+     PERFORM P950-GETPARAMTEXT
+     EVALUATE STUP-RESULT
+         WHEN -9999 THRU ZERO
+                     DISPLAY "RFCEMV7 - Parameter TRACENR fehlt, Abbruch"
+                     SET W-ENDE TO TRUE
+         WHEN OTHER
+                     MOVE STUP-TEXT (1:STUP-RESULT) TO W-TRACENR
+     END-EVALUATE
+     .
+ S910-99.
+     EXIT.
+
+******************************************************************
+* Cursor auf =TXILOG70
+******************************************************************
+ S920-OPEN-TXILOG70-CURSOR SECTION.
+ S920-00.
+     EXEC SQL
+         OPEN TXILOG70_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S920-99.
+     EXIT.
+
+ S930-FETCH-TXILOG70-CURSOR SECTION.
+ S930-00.
+     EXEC SQL
+         FETCH TXILOG70_CURS
+          INTO :PNR      of TXILOG70
+              ,:TERMNR   of TXILOG70
+              ,:TRACENR  of TXILOG70
+              ,:ISONTYP  of TXILOG70
+              ,:ROUTKZ   of TXILOG70
+              ,:CARDID   of TXILOG70
+              ,:EMV-DATEN of TXILOG70
+              ,:CVM-RESULT of TXILOG70
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN 100    SET W-SQL-EOD TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S930-99.
+     EXIT.
+
+ S940-CLOSE-TXILOG70-CURSOR SECTION.
+ S940-00.
+     EXEC SQL
+         CLOSE TXILOG70_CURS
+     END-EXEC
+     .
+ S940-99.
+     EXIT.
+
+******************************************************************
+* hexen String
+*                        Eingabe:    WTHEXS-SRC
+*                                    WTHEXS-SRC-LEN
+*                        Ausgabe:    WTHEXS-DST
+*                                    WTHEXS-DST-LEN
+******************************************************************
+ V400-WT-HEX-STRING SECTION.
+ V400-00.
+     MOVE SPACES TO WTHEXS-DST
+     ENTER TAL "WT^HEX^STRING" USING WTHEXS-SRC WTHEXS-SRC-LEN
+                                     WTHEXS-DST WTHEXS-DST-LEN
+     .
+ V400-99.
+     EXIT.
+
+******************************************************************
+* Allgemeine Fehlerbehandlung
+******************************************************************
+ Z002-PROGERR SECTION.
+ Z002-00.
+     DISPLAY "RFCEMV7 - SQL-Fehler, SQLCODE: " SQLCODE OF SQLCA
+     SET W-ENDE TO TRUE
+     .
+ Z002-99.
+     EXIT.
