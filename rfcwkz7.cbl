@@ -0,0 +1,381 @@
+?CONSULT $SYSTEM.SYSTEM.COBOLEX0
+?SEARCH  $SYSTEM.SYSTEM.COBOLLIB
+?SEARCH  =TALLIB
+
+?NOLMAP, SYMBOLS, INSPECT
+?SAVE ALL
+?LINES 66
+?CHECK 3
+?SQL
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID. RFCWKZ7.
+
+ DATE-COMPILED.
+
+*******************************************************************************
+* Letzte Aenderung :: 2026-08-08
+* Letzte Version   :: G.01.00
+* Kurzbeschreibung :: Taegliche Waehrungsexponierungs-Uebersicht je WKZ
+* Kurzbeschreibung :: und ROUTKZ. =TXILOG70 und UMSWEAT tragen beide WKZ
+* Kurzbeschreibung :: (G130-PUT-UMSWEAT in AFCAUT7 uebernimmt WKZ direkt
+* Kurzbeschreibung :: aus TXILOG70 in UMSWEAT via IUMSW07), bisher wird
+* Kurzbeschreibung :: das nirgends zu einer BETRAG-Summe je Waehrung
+* Kurzbeschreibung :: zusammengefasst. Dieser Report liest den heutigen
+* Kurzbeschreibung :: Bestand von =TXILOG70 je WKZ/ROUTKZ sortiert und
+* Kurzbeschreibung :: summiert BETRAG per Kontrollwechsel auf (kein
+* Kurzbeschreibung :: GROUP BY/SUM() -- dafuer gibt es in dieser
+* Kurzbeschreibung :: Codebasis kein Vorbild, siehe RFCBSP7/RFCSET7): ein
+* Kurzbeschreibung :: Block je WKZ mit einer Detailzeile je vorkommender
+* Kurzbeschreibung :: ROUTKZ (u.a. die grenzueberschreitenden Acquirer
+* Kurzbeschreibung :: Eurowag, Road Runner, Stiglechner) und einer
+* Kurzbeschreibung :: Gesamtsumme je WKZ. Die WKZ-/ROUTKZ-Werte werden
+* Kurzbeschreibung :: als Zahlencode ausgegeben, wie es in diesem
+* Kurzbeschreibung :: Bestand ueberall sonst auch gehandhabt wird -- eine
+* Kurzbeschreibung :: Zuordnung zu Waehrungs-/Acquirer-Namen existiert in
+* Kurzbeschreibung :: keinem Copybook dieses Bestands.
+* Package          :: ICC
+*
+* Aenderungen
+*
+*--------------------------------------------------------------------*
+* Vers. | Datum    | von | Kommentar                                 *
+*-------|----------|-----|-------------------------------------------*
+*G.01.00|2026-08-08| kl  | R7-000:
+*       |          |     | - Neuanlage
+*-------|----------|-----|-------------------------------------------*
+*
+* Aufruf      :: Batch, periodisch per Scheduler (z.B. taeglich)
+* Parameter   :: keine (wertet =TXILOG70 fuer den aktuellen Kalendertag
+*                aus; rein lesend, es wird nichts geloescht)
+*
+******************************************************************
+* Uebersicht der SECTIONs:
+*
+* A100-STEUERUNG
+*
+* B000-VORLAUF
+* B090-ENDE
+*
+* C100-KONTROLLWECHSEL
+* C110-DETAILZEILE-SCHREIBEN
+* C120-WKZ-BLOCK-SCHREIBEN
+* C130-WKZ-KOPF-SCHREIBEN
+*
+* S900-OPEN-TXILOG70-CURSOR
+* S910-FETCH-TXILOG70-CURSOR
+* S920-CLOSE-TXILOG70-CURSOR
+*
+* U200-TIMESTAMP
+*
+* Z002-PROGERR
+******************************************************************
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ SPECIAL-NAMES.
+     DECIMAL-POINT IS COMMA.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ 01          W-ENDE-FLAG         PIC 9       VALUE ZERO.
+     88      W-ENDE                          VALUE 1.
+
+ 01          W-ERSTER-SATZ-FLAG  PIC 9       VALUE ZERO.
+     88      W-ERSTER-SATZ                   VALUE 1.
+
+ 01          W-ZEILEN-ZAEHLER    PIC 9(07)   VALUE ZERO.
+
+ 01          W-ALT-SCHLUESSEL.
+     05      WA-WKZ              PIC 9(03).
+     05      WA-ROUTKZ           PIC S9(04) COMP.
+
+ 01          W-DETAIL-BETRAG     PIC S9(16)V99 COMP VALUE ZERO.
+ 01          W-WKZ-BETRAG        PIC S9(16)V99 COMP VALUE ZERO.
+
+ 01          W-DRUCKZEILE-DETAIL.
+     05      FILLER              PIC X(11)   VALUE SPACES.
+     05      WD-ROUTKZ           PIC -9(04).
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-BETRAG           PIC ---.---.--9,99.
+
+ 01          W-DRUCKZEILE-SUMME.
+     05      FILLER              PIC X(11)   VALUE SPACES.
+     05      FILLER              PIC X(20)   VALUE
+             "Summe WKZ          :".
+     05      WS-BETRAG           PIC ---.---.--9,99.
+
+ 01          W-DRUCKZEILE-KOPF.
+     05      FILLER              PIC X(7)    VALUE "WKZ : ".
+     05      WK-WKZ               PIC 999.
+
+ 01          W-ZP-VON            PIC 9(14)   VALUE ZEROS.
+ 01          W-ZP-BIS            PIC 9(14)   VALUE ZEROS.
+
+*--------------------------------------------------------------------*
+* Datum-/Uhrzeitfelder (fuer TAL-Routine)
+*--------------------------------------------------------------------*
+ 01          TAL-TIME.
+     05      TAL-JHJJMMTT.
+      10     TAL-JHJJ            PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-MM              PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-TT              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-HHMI.
+      10     TAL-HH              PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-MI              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-SS              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-HS              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-MS              PIC S9(04) COMP VALUE ZEROS.
+
+ 01          TAL-TIME-D.
+     05      TAL-JHJJMMTT.
+        10   TAL-JHJJ            PIC  9(04) VALUE ZEROS.
+        10   TAL-MM              PIC  9(02) VALUE ZEROS.
+        10   TAL-TT              PIC  9(02) VALUE ZEROS.
+     05      TAL-HHMI.
+        10   TAL-HH              PIC  9(02) VALUE ZEROS.
+        10   TAL-MI              PIC  9(02) VALUE ZEROS.
+     05      TAL-SS              PIC  9(02) VALUE ZEROS.
+     05      TAL-HS              PIC  9(02) VALUE ZEROS.
+     05      TAL-MS              PIC  9(02) VALUE ZEROS.
+ 01          TAL-TIME-N REDEFINES TAL-TIME-D.
+     05      TAL-TIME-N16        PIC  9(16).
+     05      TAL-TIME-REST       PIC  9(02).
+
+ 01          W-SQLCODE-FLAG      PIC 9       VALUE ZERO.
+     88      W-SQL-OK                        VALUE ZERO.
+     88      W-SQL-EOD                       VALUE 1.
+     88      W-SQL-NOK                       VALUE 9.
+
+ EXEC SQL
+     INCLUDE SQLCA
+ END-EXEC
+
+ EXEC SQL
+     BEGIN DECLARE SECTION
+ END-EXEC
+
+**  ---> Struktur der Tabelle TXILOG70
+ EXEC SQL
+    INVOKE =TXILOG70 AS TXILOG70
+ END-EXEC
+
+ EXEC SQL
+     END DECLARE SECTION
+ END-EXEC
+
+ EXEC SQL
+     DECLARE TXILOG70_CURS CURSOR FOR
+         SELECT  WKZ, ROUTKZ, BETRAG
+           FROM  =TXILOG70
+          WHERE  ZP_VERKAUF >= :W-ZP-VON
+            AND  ZP_VERKAUF <= :W-ZP-BIS
+          ORDER  BY WKZ, ROUTKZ
+         BROWSE  ACCESS
+ END-EXEC
+
+ PROCEDURE DIVISION.
+
+******************************************************************
+* Steuerung
+******************************************************************
+ A100-STEUERUNG SECTION.
+ A100-00.
+     PERFORM B000-VORLAUF
+     PERFORM B090-ENDE
+     STOP RUN
+     .
+ A100-99.
+     EXIT.
+
+******************************************************************
+* Vorlauf / Berichtslauf
+******************************************************************
+ B000-VORLAUF SECTION.
+ B000-00.
+     PERFORM U200-TIMESTAMP
+     COMPUTE W-ZP-VON =
+               (TAL-JHJJ OF TAL-TIME-D * 10000000000)
+             + (TAL-MM   OF TAL-TIME-D * 100000000)
+             + (TAL-TT   OF TAL-TIME-D * 1000000)
+     COMPUTE W-ZP-BIS = W-ZP-VON + 235959
+
+     DISPLAY "RFCWKZ7 - Waehrungsexponierung je WKZ fuer "
+             TAL-JHJJ OF TAL-TIME-D "-"
+             TAL-MM   OF TAL-TIME-D "-"
+             TAL-TT   OF TAL-TIME-D
+
+     SET W-ERSTER-SATZ TO TRUE
+
+     PERFORM S900-OPEN-TXILOG70-CURSOR
+     PERFORM S910-FETCH-TXILOG70-CURSOR
+
+     PERFORM UNTIL W-SQL-EOD OR W-SQL-NOK
+         PERFORM C100-KONTROLLWECHSEL
+         PERFORM S910-FETCH-TXILOG70-CURSOR
+     END-PERFORM
+
+     IF  NOT W-ERSTER-SATZ
+**      ---> letzten offenen WKZ-Block noch ausgeben
+         PERFORM C110-DETAILZEILE-SCHREIBEN
+         PERFORM C120-WKZ-BLOCK-SCHREIBEN
+     END-IF
+
+     PERFORM S920-CLOSE-TXILOG70-CURSOR
+
+     DISPLAY "RFCWKZ7 - Anzahl ausgewerteter Transaktionen: "
+             W-ZEILEN-ZAEHLER
+     .
+ B000-99.
+     EXIT.
+
+******************************************************************
+* Ende
+******************************************************************
+ B090-ENDE SECTION.
+ B090-00.
+     CONTINUE
+     .
+ B090-99.
+     EXIT.
+
+******************************************************************
+* Kontrollwechsel auf WKZ/ROUTKZ
+******************************************************************
+ C100-KONTROLLWECHSEL SECTION.
+ C100-00.
+     IF  W-ERSTER-SATZ
+         MOVE WKZ     OF TXILOG70 TO WA-WKZ
+         MOVE ROUTKZ  OF TXILOG70 TO WA-ROUTKZ
+         PERFORM C130-WKZ-KOPF-SCHREIBEN
+         SET W-ERSTER-SATZ TO FALSE
+     ELSE
+         IF  WKZ OF TXILOG70 NOT = WA-WKZ
+             PERFORM C110-DETAILZEILE-SCHREIBEN
+             PERFORM C120-WKZ-BLOCK-SCHREIBEN
+             MOVE WKZ     OF TXILOG70 TO WA-WKZ
+             MOVE ROUTKZ  OF TXILOG70 TO WA-ROUTKZ
+             PERFORM C130-WKZ-KOPF-SCHREIBEN
+         ELSE
+             IF  ROUTKZ OF TXILOG70 NOT = WA-ROUTKZ
+                 PERFORM C110-DETAILZEILE-SCHREIBEN
+                 MOVE ROUTKZ OF TXILOG70 TO WA-ROUTKZ
+             END-IF
+         END-IF
+     END-IF
+
+     ADD 1            TO W-ZEILEN-ZAEHLER
+     ADD BETRAG OF TXILOG70 TO W-DETAIL-BETRAG
+     ADD BETRAG OF TXILOG70 TO W-WKZ-BETRAG
+     .
+ C100-99.
+     EXIT.
+
+******************************************************************
+* Kopfzeile eines WKZ-Blocks ausgeben
+******************************************************************
+ C130-WKZ-KOPF-SCHREIBEN SECTION.
+ C130-00.
+     MOVE WA-WKZ TO WK-WKZ
+     DISPLAY W-DRUCKZEILE-KOPF
+     DISPLAY "           ROUTKZ BETRAG"
+     .
+ C130-99.
+     EXIT.
+
+******************************************************************
+* Eine Detailzeile (ROUTKZ-Summe innerhalb des WKZ) ausgeben
+******************************************************************
+ C110-DETAILZEILE-SCHREIBEN SECTION.
+ C110-00.
+     MOVE WA-ROUTKZ         TO WD-ROUTKZ
+     MOVE W-DETAIL-BETRAG   TO WD-BETRAG
+
+     DISPLAY W-DRUCKZEILE-DETAIL
+
+     MOVE ZERO TO W-DETAIL-BETRAG
+     .
+ C110-99.
+     EXIT.
+
+******************************************************************
+* Abschlusssumme eines WKZ-Blocks ausgeben
+******************************************************************
+ C120-WKZ-BLOCK-SCHREIBEN SECTION.
+ C120-00.
+     MOVE W-WKZ-BETRAG TO WS-BETRAG
+
+     DISPLAY W-DRUCKZEILE-SUMME
+
+     MOVE ZERO TO W-WKZ-BETRAG
+     .
+ C120-99.
+     EXIT.
+
+******************************************************************
+* Cursor auf =TXILOG70
+******************************************************************
+ S900-OPEN-TXILOG70-CURSOR SECTION.
+ S900-00.
+     EXEC SQL
+         OPEN TXILOG70_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S900-99.
+     EXIT.
+
+ S910-FETCH-TXILOG70-CURSOR SECTION.
+ S910-00.
+     EXEC SQL
+         FETCH TXILOG70_CURS
+          INTO :WKZ     of TXILOG70
+              ,:ROUTKZ  of TXILOG70
+              ,:BETRAG  of TXILOG70
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN 100    SET W-SQL-EOD TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S910-99.
+     EXIT.
+
+ S920-CLOSE-TXILOG70-CURSOR SECTION.
+ S920-00.
+     EXEC SQL
+         CLOSE TXILOG70_CURS
+     END-EXEC
+     .
+ S920-99.
+     EXIT.
+
+******************************************************************
+* TIMESTAMP erstellen
+******************************************************************
+ U200-TIMESTAMP SECTION.
+ U200-00.
+     ENTER TAL "TIME" USING TAL-TIME
+     MOVE CORR TAL-TIME TO TAL-TIME-D
+     .
+ U200-99.
+     EXIT.
+
+******************************************************************
+* Allgemeine Fehlerbehandlung
+******************************************************************
+ Z002-PROGERR SECTION.
+ Z002-00.
+     DISPLAY "RFCWKZ7 - SQL-Fehler, SQLCODE: " SQLCODE OF SQLCA
+     SET W-ENDE TO TRUE
+     .
+ Z002-99.
+     EXIT.
