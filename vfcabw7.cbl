@@ -0,0 +1,396 @@
+?CONSULT $SYSTEM.SYSTEM.COBOLEX0
+?SEARCH  $SYSTEM.SYSTEM.COBOLLIB
+?SEARCH  =TALLIB
+
+?NOLMAP, SYMBOLS, INSPECT
+?SAVE ALL
+?LINES 66
+?CHECK 3
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID. VFCABW7.
+
+ DATE-COMPILED.
+
+*******************************************************************************
+* Letzte Aenderung :: 2026-08-08
+* Letzte Version   :: G.01.00
+* Kurzbeschreibung :: Offline-Validator/Simulator fuer KZ_ABWEICHUNG-Regeln
+* Kurzbeschreibung :: aus =FCPARAM. U400-INTERPRET-ABWEICHUNG (in AFCAUT7,
+* Kurzbeschreibung :: AFCPRE7S, PFCPRE7, PFCSTO7, PFCFAD7S und PFCOFF7S) setzt
+* Kurzbeschreibung :: die A/F/H/T-Mini-Sprache der KZ_ABWEICHUNG-Vorschrift
+* Kurzbeschreibung :: gegen die Original-Terminalnachricht (IMSG-CF/IMSG-TPTR/
+* Kurzbeschreibung :: IMSG-TLEN) um, und eine unbekannte Vorschrift bricht
+* Kurzbeschreibung :: live die laufende Transaktion ab. Dieses Programm
+* Kurzbeschreibung :: uebernimmt dieselbe Interpretation (U400, hier wortgleich
+* Kurzbeschreibung :: aus PFCPRE7 uebernommen, dort mit dem vollstaendigen
+* Kurzbeschreibung :: A/F/H/T-Sprachumfang) und laesst sie offline gegen eine
+* Kurzbeschreibung :: per Startparameter vorgegebene KZ_ABWEICHUNG-Vorschrift
+* Kurzbeschreibung :: und Beispiel-Feldwerte laufen, damit eine neue oder
+* Kurzbeschreibung :: geaenderte Regel geprueft werden kann, bevor sie von
+* Kurzbeschreibung :: einer produktiven Server-Klasse geladen wird. Die echte
+* Kurzbeschreibung :: Aufbereitung der Rohnachricht zu IMSG-CF/IMSG-TPTR/
+* Kurzbeschreibung :: IMSG-TLEN passiert ausserhalb dieser Codebasis (FREGAT/
+* Kurzbeschreibung :: INT-SCHNITTSTELLE-C aus =MSGLIB); dieses Programm bildet
+* Kurzbeschreibung :: dieselbe Puffer/Pointer/Laenge-Struktur stattdessen aus
+* Kurzbeschreibung :: den per GETPARAMTEXT uebergebenen Beispielwerten nach,
+* Kurzbeschreibung :: je Bitmap-Feldnummer (FELD01..FELD64).
+* Package          :: ICC
+*
+* Aenderungen
+*
+*--------------------------------------------------------------------*
+* Vers. | Datum    | von | Kommentar                                 *
+*-------|----------|-----|-------------------------------------------*
+*G.01.00|2026-08-08| kl  | R7-000:
+*       |          |     | - Neuanlage
+*-------|----------|-----|-------------------------------------------*
+*
+* Aufruf      :: interaktiv/Batch, mit Startparametern
+* Parameter   :: ABWEICHUNG   - zu pruefende KZ_ABWEICHUNG-Vorschrift
+*                                (Pflicht, max. 64 Zeichen)
+*                FELD01..FELD64 - Beispielwert fuer das jeweilige Bitmap-
+*                                Feld der Terminalnachricht (optional, nur
+*                                die von der Vorschrift referenzierten
+*                                Felder muessen angegeben werden)
+*
+******************************************************************
+* Uebersicht der SECTIONs:
+*
+* A100-STEUERUNG
+*
+* B000-VORLAUF
+*
+* C100-ERGEBNIS-SCHREIBEN
+*
+* P950-GETPARAMTEXT
+*
+* S900-READ-ABWEICHUNG-PARAM
+* S910-READ-FELDER-PARAMS
+*
+* U400-INTERPRET-ABWEICHUNG
+*
+* V400-WT-HEX-STRING
+*
+* Z002-PROGERR
+******************************************************************
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ SPECIAL-NAMES.
+     DECIMAL-POINT IS COMMA.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ 01          ENDE-FLAG           PIC 9       VALUE ZERO.
+     88      ENDE                            VALUE 1.
+
+**  ---> Nachzubildende Terminalnachricht (Ersatz fuer die externe
+**  ---> INT-SCHNITTSTELLE-C aus =MSGLIB, siehe Kurzbeschreibung)
+ 01          IMSG-CF             PIC X(4096) VALUE SPACES.
+ 01          IMSG-TABELLEN.
+     05      IMSG-TPTR           OCCURS 64 TIMES
+                                 PIC S9(04) COMP VALUE ZEROS.
+     05      IMSG-TLEN           OCCURS 64 TIMES
+                                 PIC S9(04) COMP VALUE ZEROS.
+
+ 01          W-CF-PTR            PIC S9(04) COMP VALUE 1.
+ 01          W-FELDNR            PIC 99      VALUE ZERO.
+
+**  ---> zu pruefende KZ_ABWEICHUNG-Vorschrift (Einzelsatz-Ersatz fuer
+**  ---> die =FCPARAM-Tabelle T-FCPARAM)
+ 01          T-PRUEF-TABELLE.
+     05      T-PRUEF-TAB         OCCURS 1.
+      10     T-KZ-ABWEICHUNG     PIC X(64).
+ 01          T-AKT-IND           PIC S9(04) COMP VALUE 1.
+
+**  ---> Arbeitsfelder der Vorschrift-Interpretation (wortgleich zu
+**  ---> U400-INTERPRET-ABWEICHUNG in PFCPRE7 uebernommen)
+ 01          C4-ANZ              PIC S9(04) COMP VALUE ZEROS.
+ 01          C4-I1               PIC S9(04) COMP VALUE ZEROS.
+ 01          C4-I2               PIC S9(04) COMP VALUE ZEROS.
+ 01          C4-I3               PIC S9(04) COMP VALUE ZEROS.
+ 01          C4-LEN              PIC S9(04) COMP VALUE ZEROS.
+ 01          C4-PTR              PIC S9(04) COMP VALUE ZEROS.
+
+ 01          D-NUM4              PIC -9(04) VALUE ZEROS.
+
+ 01          VERF-AS             PIC 9(02) VALUE ZEROS.
+
+ 01          W-TEILSTRING-TABELLE.
+     05      W-TEILSTRING-TAB    occurs 10.
+      10     W-TEILSTRING        PIC X(64).
+
+ 01          W-DELIM-TABELLE.
+     05      W-DELIM-TAB         occurs 10.
+      10     W-DELIM             PIC X(01).
+
+ 01          W-COUNT-TABELLE.
+     05      W-COUNT-TAB         occurs 10.
+      10     W-COUNT             PIC S9(04) COMP VALUE ZEROS.
+
+ 01          W-BUFFER            PIC X(128).
+ 01          W-BUFFER-LEN        PIC S9(04) comp VALUE ZEROS.
+
+ 01          DATEN-BUFFER1       PIC X(60)   VALUE SPACES.
+
+ 01          WTHEXS-SRC          PIC X(4096).
+ 01          WTHEXS-SRC-LEN      PIC S9(04) COMP VALUE ZEROS.
+ 01          WTHEXS-DST          PIC X(4096).
+ 01          WTHEXS-DST-LEN      PIC S9(04) COMP VALUE ZEROS.
+
+**  ---> GETPARAMTEXT (Guardian-Startparameter, wie in den Live-Programmen)
+ 01          STUP-RESULT         PIC S9(04) COMP VALUE ZEROS.
+ 01          STUP-PORTION        PIC X(30)  VALUE SPACES.
+ 01          STUP-TEXT           PIC X(128) VALUE SPACES.
+
+ PROCEDURE DIVISION.
+
+******************************************************************
+* Steuerung
+******************************************************************
+ A100-STEUERUNG SECTION.
+ A100-00.
+     PERFORM B000-VORLAUF
+
+     IF  NOT ENDE
+         PERFORM U400-INTERPRET-ABWEICHUNG
+         PERFORM C100-ERGEBNIS-SCHREIBEN
+     END-IF
+
+     STOP RUN
+     .
+ A100-99.
+     EXIT.
+
+******************************************************************
+* Vorlauf - Startparameter einlesen und Beispielnachricht aufbauen
+******************************************************************
+ B000-VORLAUF SECTION.
+ B000-00.
+     DISPLAY "VFCABW7 - Offline-Validator fuer KZ_ABWEICHUNG-Vorschriften"
+
+     PERFORM S900-READ-ABWEICHUNG-PARAM
+
+     IF  NOT ENDE
+         PERFORM S910-READ-FELDER-PARAMS
+     END-IF
+     .
+ B000-99.
+     EXIT.
+
+******************************************************************
+* Ergebnis der Interpretation ausgeben
+******************************************************************
+ C100-ERGEBNIS-SCHREIBEN SECTION.
+ C100-00.
+     IF  ENDE
+         DISPLAY "VFCABW7 - Vorschrift ungueltig, siehe Fehlermeldung oben"
+     ELSE
+         DISPLAY "VFCABW7 - KZ_ABWEICHUNG : "
+                 T-KZ-ABWEICHUNG (T-AKT-IND)
+         DISPLAY "VFCABW7 - Ergebnis-Laenge: " W-BUFFER-LEN
+         IF  W-BUFFER-LEN > ZERO
+             DISPLAY "VFCABW7 - Ergebnis-Puffer: "
+                     W-BUFFER (1:W-BUFFER-LEN)
+         END-IF
+     END-IF
+     .
+ C100-99.
+     EXIT.
+
+******************************************************************
+* Aufruf COBOL-Utility: GETPARAMTEXT
+*
+*              Eingabe: stup-portion (parametername)
+*              Ausgabe: stup-result  (-1:NOK, >=0:OK Laenge von text)
+*                       stup-text    (value von ..-portion)
+*
+******************************************************************
+ P950-GETPARAMTEXT SECTION.
+ P950-00.
+     MOVE SPACE TO STUP-TEXT
+     ENTER "GETPARAMTEXT"    USING   STUP-PORTION
+                                     STUP-TEXT
+                             GIVING  STUP-RESULT
+     .
+ P950-99.
+     EXIT.
+
+******************************************************************
+* Pflichtparameter ABWEICHUNG einlesen
+******************************************************************
+ S900-READ-ABWEICHUNG-PARAM SECTION.
+ S900-00.
+     MOVE "ABWEICHUNG" TO STUP-PORTION
+     PERFORM P950-GETPARAMTEXT
+     EVALUATE STUP-RESULT
+         WHEN -9999 THRU ZERO
+                     DISPLAY "VFCABW7 - Parameter ABWEICHUNG fehlt, Abbruch"
+                     SET ENDE TO TRUE
+         WHEN OTHER
+                     MOVE STUP-TEXT (1:STUP-RESULT)
+                         TO T-KZ-ABWEICHUNG (T-AKT-IND)
+     END-EVALUATE
+     .
+ S900-99.
+     EXIT.
+
+******************************************************************
+* Optionale Beispiel-Feldwerte FELD01..FELD64 einlesen und als
+* IMSG-CF/IMSG-TPTR/IMSG-TLEN nachbilden
+******************************************************************
+ S910-READ-FELDER-PARAMS SECTION.
+ S910-00.
+     MOVE 1 TO W-CF-PTR
+     PERFORM VARYING C4-I1 FROM 1 BY 1 UNTIL C4-I1 > 64
+         MOVE C4-I1 TO W-FELDNR
+         MOVE SPACES TO STUP-PORTION
+         STRING  "FELD" W-FELDNR DELIMITED BY SIZE
+             INTO STUP-PORTION
+         END-STRING
+         PERFORM P950-GETPARAMTEXT
+         IF  STUP-RESULT > ZERO
+             MOVE STUP-TEXT (1:STUP-RESULT)
+                 TO IMSG-CF (W-CF-PTR:STUP-RESULT)
+             MOVE W-CF-PTR    TO IMSG-TPTR (C4-I1)
+             MOVE STUP-RESULT TO IMSG-TLEN (C4-I1)
+             ADD STUP-RESULT TO W-CF-PTR
+         END-IF
+     END-PERFORM
+     .
+ S910-99.
+     EXIT.
+
+******************************************************************
+* Vorschrift interpretieren (A/F/H/T-Mini-Sprache) - wortgleich
+* uebernommen aus U400-INTERPRET-ABWEICHUNG in PFCPRE7, damit diese
+* Pruefung exakt dieselbe Logik durchlaeuft wie die Live-Programme
+******************************************************************
+ U400-INTERPRET-ABWEICHUNG SECTION.
+ U400-00.
+**  ---> Vorschrift separieren
+     MOVE ZERO TO C4-ANZ
+     MOVE 1    TO C4-PTR
+     MOVE SPACES     TO W-TEILSTRING-TABELLE
+     MOVE SPACES     TO W-DELIM-TABELLE
+     MOVE LOW-VALUES TO W-COUNT-TABELLE
+
+     UNSTRING T-KZ-ABWEICHUNG (T-AKT-IND)
+                                delimited by
+                                 ALL SPACE or "@"
+         INTO W-TEILSTRING (1)  delimiter in W-DELIM (1)
+                                count     in W-COUNT (1)
+              W-TEILSTRING (2)  delimiter in W-DELIM (2)
+                                count     in W-COUNT (2)
+              W-TEILSTRING (3)  delimiter in W-DELIM (3)
+                                count     in W-COUNT (3)
+              W-TEILSTRING (4)  delimiter in W-DELIM (4)
+                                count     in W-COUNT (4)
+              W-TEILSTRING (5)  delimiter in W-DELIM (5)
+                                count     in W-COUNT (5)
+              W-TEILSTRING (6)  delimiter in W-DELIM (6)
+                                count     in W-COUNT (6)
+              W-TEILSTRING (7)  delimiter in W-DELIM (7)
+                                count     in W-COUNT (7)
+              W-TEILSTRING (8)  delimiter in W-DELIM (8)
+                                count     in W-COUNT (8)
+              W-TEILSTRING (9)  delimiter in W-DELIM (9)
+                                count     in W-COUNT (9)
+              W-TEILSTRING (10) delimiter in W-DELIM (10)
+                                count     in W-COUNT (10)
+         WITH     POINTER C4-PTR
+         TALLYING IN      C4-ANZ
+     END-UNSTRING
+
+*    C4-ANZ: Anzahl belegter Teilstrings
+
+     IF  C4-ANZ = ZERO
+**      ---> kein Inhalt
+         EXIT SECTION
+     END-IF
+
+     MOVE SPACES TO W-BUFFER
+     MOVE 1 TO C4-I2
+     PERFORM VARYING C4-I1 FROM 1 BY 1
+             UNTIL   C4-I1 > C4-ANZ
+
+         COMPUTE C4-LEN = W-COUNT(C4-I1) - 1
+
+         EVALUATE W-TEILSTRING (C4-I1) (1:1)
+
+             WHEN "A"    MOVE W-TEILSTRING (C4-I1) (2:C4-LEN) TO D-NUM4
+                         MOVE D-NUM4 TO C4-I3
+**                   ---> hier muss ggf. ein anderer Buffer gewaehlt werden
+                         MOVE IMSG-CF(IMSG-TPTR(C4-I3):IMSG-TLEN(C4-I3))
+                             TO W-BUFFER (C4-I2:IMSG-TLEN(C4-I3))
+                         COMPUTE C4-I2 = C4-I2 + IMSG-TLEN(C4-I3)
+
+             WHEN "F"    MOVE W-TEILSTRING(C4-I1) (2:C4-LEN)
+                             TO W-BUFFER (C4-I2:C4-LEN)
+                         ADD C4-LEN TO C4-I2
+
+             WHEN "H"    MOVE W-TEILSTRING(C4-I1) (2:C4-LEN)
+                             TO W-BUFFER (C4-I2:C4-LEN)
+                         MOVE W-BUFFER (C4-I2:C4-LEN) TO WTHEXS-SRC
+                         MOVE C4-LEN                  TO WTHEXS-SRC-LEN
+                         PERFORM V400-WT-HEX-STRING
+                         MOVE WTHEXS-DST (1:WTHEXS-DST-LEN) TO W-BUFFER (C4-I2:)
+                         ADD WTHEXS-DST-LEN TO C4-I2
+
+             WHEN "T"    MOVE W-TEILSTRING(C4-I1) (2:C4-LEN) TO D-NUM4
+                         MOVE D-NUM4 TO C4-I3
+**                   ---> hier muss ggf. ein anderer Buffer gewaehlt werden
+                         MOVE IMSG-CF(IMSG-TPTR(C4-I3):IMSG-TLEN(C4-I3))
+                             TO W-BUFFER (C4-I2:IMSG-TLEN(C4-I3))
+                         COMPUTE C4-I2 = C4-I2 + IMSG-TLEN(C4-I3)
+
+             WHEN space  continue
+
+             WHEN OTHER  SET ENDE TO TRUE
+                         MOVE VERF-AS TO D-NUM4
+                         STRING  "Unbekannte Verarbeitungsregeln "
+                                 "fuer Rout-KZ = "
+                                 D-NUM4
+                                     delimited by size
+                           INTO  DATEN-BUFFER1
+                         END-STRING
+                         PERFORM Z002-PROGERR
+                         EXIT SECTION
+
+         END-EVALUATE
+
+     END-PERFORM
+
+     COMPUTE W-BUFFER-LEN = C4-I2 - 1
+     .
+ U400-99.
+     EXIT.
+
+******************************************************************
+* hexen String
+*                        Eingabe:    WTHEXS-SRC
+*                                    WTHEXS-SRC-LEN
+*                        Ausgabe:    WTHEXS-DST
+*                                    WTHEXS-DST-LEN
+******************************************************************
+ V400-WT-HEX-STRING SECTION.
+ V400-00.
+     MOVE SPACES TO WTHEXS-DST
+     ENTER TAL "WT^HEX^STRING" USING WTHEXS-SRC WTHEXS-SRC-LEN
+                                     WTHEXS-DST WTHEXS-DST-LEN
+     .
+ V400-99.
+     EXIT.
+
+******************************************************************
+* Allgemeine Fehlerbehandlung
+******************************************************************
+ Z002-PROGERR SECTION.
+ Z002-00.
+     DISPLAY "VFCABW7 - Fehler: " DATEN-BUFFER1
+     .
+ Z002-99.
+     EXIT.
