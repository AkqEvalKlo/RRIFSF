@@ -0,0 +1,609 @@
+?CONSULT $SYSTEM.SYSTEM.COBOLEX0
+?SEARCH  $SYSTEM.SYSTEM.COBOLLIB
+?SEARCH  =TALLIB
+
+?NOLMAP, SYMBOLS, INSPECT
+?SAVE ALL
+?LINES 66
+?CHECK 3
+?SQL
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID. RFCARC7.
+
+ DATE-COMPILED.
+
+*******************************************************************************
+* Letzte Aenderung :: 2026-08-08
+* Letzte Version   :: G.01.02
+* Kurzbeschreibung :: Archivierung gealterter =TXILOG70-Zeilen. S180-INSERT-
+* Kurzbeschreibung :: TXILOG70 (alle sechs Live-Programme) schreibt pro
+* Kurzbeschreibung :: Transaktion eine Zeile in =TXILOG70; die Tabelle
+* Kurzbeschreibung :: waechst unbegrenzt weiter und wird von jedem Cursor
+* Kurzbeschreibung :: (S200-SELECT-TXILOG70-AUT usw.) direkt gelesen. Dieser
+* Kurzbeschreibung :: Report liest alle Zeilen, deren ZP_VERKAUF laenger als
+* Kurzbeschreibung :: der per Startparameter AUFBEWAHRUNGSTAGE vorgegebene
+* Kurzbeschreibung :: Zeitraum zurueckliegt (Stichtag-Ermittlung wie
+* Kurzbeschreibung :: RFCDOR7's U300-CUTOFF-DATUM-ERMITTELN), kopiert sie
+* Kurzbeschreibung :: zeilenweise in die Historientabelle =TXILOG70H (gleicher
+* Kurzbeschreibung :: Spaltenaufbau wie =TXILOG70 -- muss vor dem ersten Lauf
+* Kurzbeschreibung :: im SQL/MP-Katalog angelegt sein, so wie auch =TXILOG70
+* Kurzbeschreibung :: selbst ausserhalb dieses Bestands per DDL angelegt
+* Kurzbeschreibung :: wird -- und loescht sie anschliessend per Stichtag aus
+* Kurzbeschreibung :: =TXILOG70, analog zu RFCBSP7's S930-DELETE-BINSPERREX.
+* Package          :: ICC
+*
+* Aenderungen
+*
+*--------------------------------------------------------------------*
+* Vers. | Datum    | von | Kommentar                                 *
+*-------|----------|-----|-------------------------------------------*
+*G.01.00|2026-08-08| kl  | R7-000:
+*       |          |     | - Neuanlage
+*-------|----------|-----|-------------------------------------------*
+*G.01.01|2026-08-08| kl  | Review:
+*       |          |     | - B010-ARCHIVIEREN in eine explizite
+*       |          |     |   Transaktion (U100-BEGIN/U110-COMMIT)
+*       |          |     |   gefasst; bricht S940-INSERT-TXILOG70H
+*       |          |     |   mitten im Lauf ab, werden die bereits
+*       |          |     |   nach =TXILOG70H kopierten Zeilen per
+*       |          |     |   U120-ROLLBACK zurueckgenommen, damit der
+*       |          |     |   naechste Lauf nicht auf Duplikaten aufsetzt
+*-------|----------|-----|-------------------------------------------*
+*G.01.02|2026-08-08| kl  | Review:
+*       |          |     | - ZP_AOUT/ZP_AIN fehlten im Cursor-SELECT,
+*       |          |     |   FETCH und INSERT INTO =TXILOG70H -- ohne
+*       |          |     |   sie waeren diese beiden Zeitstempel bei
+*       |          |     |   jeder archivierten Zeile unwiderruflich
+*       |          |     |   verlorengegangen, da die Quellzeile direkt
+*       |          |     |   danach aus =TXILOG70 geloescht wird
+*-------|----------|-----|-------------------------------------------*
+*
+* Aufruf      :: Batch, periodisch per Scheduler (z.B. taeglich/woechentlich
+*                nach Tagesabschluss)
+* Parameter   :: AUFBEWAHRUNGSTAGE - Anzahl Tage, die eine =TXILOG70-Zeile
+*                                    im Echtbestand verbleibt, bevor sie
+*                                    archiviert wird (Pflicht)
+*
+******************************************************************
+* Uebersicht der SECTIONs:
+*
+* A100-STEUERUNG
+*
+* B000-VORLAUF
+* B010-ARCHIVIEREN
+* B090-ENDE
+*
+* S900-READ-AUFBEWAHRUNGSTAGE-PARAM
+* S910-OPEN-TXILOG70-CURSOR
+* S920-FETCH-TXILOG70-CURSOR
+* S930-CLOSE-TXILOG70-CURSOR
+* S940-INSERT-TXILOG70H
+* S950-DELETE-TXILOG70
+*
+* P950-GETPARAMTEXT
+*
+* U100-BEGIN
+* U110-COMMIT
+* U120-ROLLBACK
+* U200-TIMESTAMP
+* U300-CUTOFF-DATUM-ERMITTELN
+*
+* Z002-PROGERR
+******************************************************************
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ SPECIAL-NAMES.
+     DECIMAL-POINT IS COMMA.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ 01          W-ENDE-FLAG         PIC 9       VALUE ZERO.
+     88      W-ENDE                          VALUE 1.
+
+ 01          W-ZEILEN-ZAEHLER    PIC 9(07)   VALUE ZERO.
+
+ 01          W-AUFBEWAHRUNGSTAGE PIC 9(05)   VALUE ZEROS.
+
+ 01          W-AKT-DATUM         PIC 9(08)   VALUE ZEROS.
+ 01          W-CUTOFF-DATUM      PIC 9(08)   VALUE ZEROS.
+ 01          W-CUTOFF-INTEGER    PIC S9(09) COMP VALUE ZEROS.
+ 01          W-AKT-INTEGER       PIC S9(09) COMP VALUE ZEROS.
+ 01          W-CUTOFF-ZP         PIC 9(14)   VALUE ZEROS.
+
+ 01          W-SQLCODE-FLAG      PIC 9       VALUE ZERO.
+     88      W-SQL-OK                        VALUE ZERO.
+     88      W-SQL-EOD                       VALUE 1.
+     88      W-SQL-NOK                       VALUE 9.
+
+**  ---> GETPARAMTEXT (Guardian-Startparameter, wie in den Live-Programmen)
+ 01          STUP-RESULT         PIC S9(04) COMP VALUE ZEROS.
+ 01          STUP-PORTION        PIC X(30)  VALUE SPACES.
+ 01          STUP-TEXT           PIC X(128) VALUE SPACES.
+
+*--------------------------------------------------------------------*
+* Datum-/Uhrzeitfelder (fuer TAL-Routine)
+*--------------------------------------------------------------------*
+ 01          TAL-TIME.
+     05      TAL-JHJJMMTT.
+      10     TAL-JHJJ            PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-MM              PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-TT              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-HHMI.
+      10     TAL-HH              PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-MI              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-SS              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-HS              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-MS              PIC S9(04) COMP VALUE ZEROS.
+
+ 01          TAL-TIME-D.
+     05      TAL-JHJJMMTT.
+        10   TAL-JHJJ            PIC  9(04) VALUE ZEROS.
+        10   TAL-MM              PIC  9(02) VALUE ZEROS.
+        10   TAL-TT              PIC  9(02) VALUE ZEROS.
+     05      TAL-HHMI.
+        10   TAL-HH              PIC  9(02) VALUE ZEROS.
+        10   TAL-MI              PIC  9(02) VALUE ZEROS.
+     05      TAL-SS              PIC  9(02) VALUE ZEROS.
+     05      TAL-HS              PIC  9(02) VALUE ZEROS.
+     05      TAL-MS              PIC  9(02) VALUE ZEROS.
+ 01          TAL-TIME-N REDEFINES TAL-TIME-D.
+     05      TAL-TIME-N16        PIC  9(16).
+     05      TAL-TIME-REST       PIC  9(02).
+
+ EXEC SQL
+     INCLUDE SQLCA
+ END-EXEC
+
+ EXEC SQL
+     BEGIN DECLARE SECTION
+ END-EXEC
+
+**  ---> Struktur der Tabelle TXILOG70
+ EXEC SQL
+    INVOKE =TXILOG70 AS TXILOG70
+ END-EXEC
+
+ EXEC SQL
+     END DECLARE SECTION
+ END-EXEC
+
+**  ---> zu archivierende Zeilen: ZP_VERKAUF liegt vor dem Stichtag
+**  ---> (heute minus AUFBEWAHRUNGSTAGE), siehe U300-CUTOFF-DATUM-ERMITTELN
+ EXEC SQL
+     DECLARE TXILOG70_CURS CURSOR FOR
+         SELECT  PNR, TERMNR, TRACENR, ISONTYP, MDNR
+               , TSNR, TRACENR_AS, TRACENR_S, BATCHNR, KANR
+               , KZ_E2EE, KEYNAME, BETRAG, BETRAG_AUTOR
+               , BETRAG_CASHBACK, BETRAG_ART, CARDID, ROUTKZ
+               , LTGIND, ASID, AC_AS, AC_TERM, GENNR, WKZ
+               , LOGPROT, KZ_BEARB, KZ_VERF, KZ_UMSATZ, ABL_JJMM
+               , ACQUIRER_ID, ERFASSUNGS_ART, KARTEN_ART
+               , KARTENFOLGE, POS_DATEN, TRANS_ART, TRANS_TYP
+               , CVM_RESULT, BRANCHEN_KZ, HAENDLERNAME, PROJEKT_ABH_DATEN
+               , VUNR, ZP_VERKAUF, ZP_TIN, ZP_AOUT, ZP_AIN
+               , ZP_TOUT, AA_BMP38, AF_BMP07, ARTIKEL, EMV_DATEN
+           FROM  =TXILOG70
+          WHERE  ZP_VERKAUF < :W-CUTOFF-ZP
+          ORDER  BY ZP_VERKAUF
+         BROWSE  ACCESS
+ END-EXEC
+
+ PROCEDURE DIVISION.
+
+******************************************************************
+* Steuerung
+******************************************************************
+ A100-STEUERUNG SECTION.
+ A100-00.
+     PERFORM B000-VORLAUF
+
+     IF  NOT W-ENDE
+         PERFORM B010-ARCHIVIEREN
+     END-IF
+
+     PERFORM B090-ENDE
+     STOP RUN
+     .
+ A100-99.
+     EXIT.
+
+******************************************************************
+* Vorlauf - Startparameter einlesen, Stichtag ermitteln
+******************************************************************
+ B000-VORLAUF SECTION.
+ B000-00.
+     PERFORM S900-READ-AUFBEWAHRUNGSTAGE-PARAM
+
+     IF  NOT W-ENDE
+         PERFORM U200-TIMESTAMP
+         PERFORM U300-CUTOFF-DATUM-ERMITTELN
+
+         DISPLAY "RFCARC7 - Archivierung =TXILOG70 -> =TXILOG70H, "
+                 "Aufbewahrung " W-AUFBEWAHRUNGSTAGE " Tage, Stichtag "
+                 W-CUTOFF-DATUM
+     END-IF
+     .
+ B000-99.
+     EXIT.
+
+******************************************************************
+* Archivierung - Zeilen vor dem Stichtag nach =TXILOG70H kopieren
+* und anschliessend aus =TXILOG70 entfernen
+******************************************************************
+ B010-ARCHIVIEREN SECTION.
+ B010-00.
+**  ---> Kopie nach =TXILOG70H und anschliessendes Loeschen aus
+**  ---> =TXILOG70 als eine Transaktion: bricht der Lauf mittendrin
+**  ---> ab, werden bereits kopierte Zeilen zurueckgerollt, statt sie
+**  ---> unkoordiniert im Historienbestand stehen zu lassen (sonst
+**  ---> scheitert der naechste Lauf an Duplikaten)
+     PERFORM U100-BEGIN
+
+     PERFORM S910-OPEN-TXILOG70-CURSOR
+     PERFORM S920-FETCH-TXILOG70-CURSOR
+
+     PERFORM UNTIL W-SQL-EOD OR W-SQL-NOK
+         PERFORM S940-INSERT-TXILOG70H
+         IF  NOT W-SQL-NOK
+             ADD 1 TO W-ZEILEN-ZAEHLER
+             PERFORM S920-FETCH-TXILOG70-CURSOR
+         END-IF
+     END-PERFORM
+
+     PERFORM S930-CLOSE-TXILOG70-CURSOR
+
+     IF  NOT W-SQL-NOK
+         IF  W-ZEILEN-ZAEHLER > ZERO
+             PERFORM S950-DELETE-TXILOG70
+         END-IF
+     END-IF
+
+     IF  W-SQL-NOK
+         PERFORM U120-ROLLBACK
+         MOVE ZERO TO W-ZEILEN-ZAEHLER
+     ELSE
+         PERFORM U110-COMMIT
+     END-IF
+     .
+ B010-99.
+     EXIT.
+
+******************************************************************
+* Ende
+******************************************************************
+ B090-ENDE SECTION.
+ B090-00.
+     IF  NOT W-ENDE
+         DISPLAY "RFCARC7 - Anzahl archivierter Zeilen: "
+                 W-ZEILEN-ZAEHLER
+     END-IF
+     .
+ B090-99.
+     EXIT.
+
+******************************************************************
+* Pflichtparameter AUFBEWAHRUNGSTAGE einlesen
+******************************************************************
+ S900-READ-AUFBEWAHRUNGSTAGE-PARAM SECTION.
+ S900-00.
+     MOVE "AUFBEWAHRUNGSTAGE" TO STUP-PORTION
+     PERFORM P950-GETPARAMTEXT
+     EVALUATE STUP-RESULT
+         WHEN -9999 THRU ZERO
+                     DISPLAY "RFCARC7 - Parameter AUFBEWAHRUNGSTAGE "
+                             "fehlt, Abbruch"
+                     SET W-ENDE TO TRUE
+         WHEN OTHER
+                     MOVE STUP-TEXT (1:STUP-RESULT)
+                       TO W-AUFBEWAHRUNGSTAGE
+     END-EVALUATE
+     .
+ S900-99.
+     EXIT.
+
+******************************************************************
+* Cursor auf =TXILOG70 oeffnen
+******************************************************************
+ S910-OPEN-TXILOG70-CURSOR SECTION.
+ S910-00.
+     EXEC SQL
+         OPEN TXILOG70_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S910-99.
+     EXIT.
+
+******************************************************************
+* Naechste zu archivierende Zeile holen
+******************************************************************
+ S920-FETCH-TXILOG70-CURSOR SECTION.
+ S920-00.
+     EXEC SQL
+         FETCH TXILOG70_CURS
+          INTO :PNR of TXILOG70
+              ,:TERMNR of TXILOG70
+              ,:TRACENR of TXILOG70
+              ,:ISONTYP of TXILOG70
+              ,:MDNR of TXILOG70
+              ,:TSNR of TXILOG70
+              ,:TRACENR-AS of TXILOG70
+              ,:TRACENR-S of TXILOG70
+              ,:BATCHNR of TXILOG70
+              ,:KANR of TXILOG70
+              ,:KZ-E2EE of TXILOG70
+              ,:KEYNAME of TXILOG70
+              ,:BETRAG of TXILOG70
+              ,:BETRAG-AUTOR of TXILOG70
+              ,:BETRAG-CASHBACK of TXILOG70
+              ,:BETRAG-ART of TXILOG70
+              ,:CARDID of TXILOG70
+              ,:ROUTKZ of TXILOG70
+              ,:LTGIND of TXILOG70
+              ,:ASID of TXILOG70
+              ,:AC-AS of TXILOG70
+              ,:AC-TERM of TXILOG70
+              ,:GENNR of TXILOG70
+              ,:WKZ of TXILOG70
+              ,:LOGPROT of TXILOG70
+              ,:KZ-BEARB of TXILOG70
+              ,:KZ-VERF of TXILOG70
+              ,:KZ-UMSATZ of TXILOG70
+              ,:ABL-JJMM of TXILOG70
+              ,:ACQUIRER-ID of TXILOG70
+              ,:ERFASSUNGS-ART of TXILOG70
+              ,:KARTEN-ART of TXILOG70
+              ,:KARTENFOLGE of TXILOG70
+              ,:POS-DATEN of TXILOG70
+              ,:TRANS-ART of TXILOG70
+              ,:TRANS-TYP of TXILOG70
+              ,:CVM-RESULT of TXILOG70
+              ,:BRANCHEN-KZ of TXILOG70
+              ,:HAENDLERNAME of TXILOG70
+              ,:PROJEKT-ABH-DATEN of TXILOG70
+              ,:VUNR of TXILOG70
+              ,:ZP-VERKAUF of TXILOG70
+              ,:ZP-TIN of TXILOG70
+                  TYPE AS DATETIME YEAR TO FRACTION(2)
+              ,:ZP-AOUT of TXILOG70
+                  TYPE AS DATETIME YEAR TO FRACTION(2)
+              ,:ZP-AIN of TXILOG70
+                  TYPE AS DATETIME YEAR TO FRACTION(2)
+              ,:ZP-TOUT of TXILOG70
+                  TYPE AS DATETIME YEAR TO FRACTION(2)
+              ,:AA-BMP38 of TXILOG70
+              ,:AF-BMP07 of TXILOG70
+              ,:ARTIKEL of TXILOG70
+              ,:EMV-DATEN of TXILOG70
+     END-EXEC
+
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN 100    SET W-SQL-EOD TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S920-99.
+     EXIT.
+
+******************************************************************
+* Cursor auf =TXILOG70 schliessen
+******************************************************************
+ S930-CLOSE-TXILOG70-CURSOR SECTION.
+ S930-00.
+     EXEC SQL
+         CLOSE TXILOG70_CURS
+     END-EXEC
+     .
+ S930-99.
+     EXIT.
+
+******************************************************************
+* Gelesene Zeile unveraendert in die Historientabelle =TXILOG70H
+* uebernehmen (gleicher Spaltenaufbau wie =TXILOG70)
+******************************************************************
+ S940-INSERT-TXILOG70H SECTION.
+ S940-00.
+     EXEC SQL
+         INSERT
+           INTO  =TXILOG70H
+                 ( PNR, TERMNR, TRACENR, ISONTYP, MDNR
+                 , TSNR, TRACENR_AS, TRACENR_S, BATCHNR, KANR
+                 , KZ_E2EE, KEYNAME, BETRAG, BETRAG_AUTOR
+                 , BETRAG_CASHBACK, BETRAG_ART, CARDID, ROUTKZ
+                 , LTGIND, ASID, AC_AS, AC_TERM, GENNR, WKZ
+                 , LOGPROT, KZ_BEARB, KZ_VERF, KZ_UMSATZ, ABL_JJMM
+                 , ACQUIRER_ID, ERFASSUNGS_ART, KARTEN_ART
+                 , KARTENFOLGE, POS_DATEN, TRANS_ART, TRANS_TYP
+                 , CVM_RESULT, BRANCHEN_KZ, HAENDLERNAME, PROJEKT_ABH_DATEN
+                 , VUNR, ZP_VERKAUF, ZP_TIN, ZP_AOUT, ZP_AIN
+                 , ZP_TOUT, AA_BMP38, AF_BMP07, ARTIKEL, EMV_DATEN
+                 )
+         VALUES  (
+                  :PNR of TXILOG70
+                 ,:TERMNR of TXILOG70
+                 ,:TRACENR of TXILOG70
+                 ,:ISONTYP of TXILOG70
+                 ,:MDNR of TXILOG70
+                 ,:TSNR of TXILOG70
+                 ,:TRACENR-AS of TXILOG70
+                 ,:TRACENR-S of TXILOG70
+                 ,:BATCHNR of TXILOG70
+                 ,:KANR of TXILOG70
+                 ,:KZ-E2EE of TXILOG70
+                 ,:KEYNAME of TXILOG70
+                 ,:BETRAG of TXILOG70
+                 ,:BETRAG-AUTOR of TXILOG70
+                 ,:BETRAG-CASHBACK of TXILOG70
+                 ,:BETRAG-ART of TXILOG70
+                 ,:CARDID of TXILOG70
+                 ,:ROUTKZ of TXILOG70
+                 ,:LTGIND of TXILOG70
+                 ,:ASID of TXILOG70
+                 ,:AC-AS of TXILOG70
+                 ,:AC-TERM of TXILOG70
+                 ,:GENNR of TXILOG70
+                 ,:WKZ of TXILOG70
+                 ,:LOGPROT of TXILOG70
+                 ,:KZ-BEARB of TXILOG70
+                 ,:KZ-VERF of TXILOG70
+                 ,:KZ-UMSATZ of TXILOG70
+                 ,:ABL-JJMM of TXILOG70
+                 ,:ACQUIRER-ID of TXILOG70
+                 ,:ERFASSUNGS-ART of TXILOG70
+                 ,:KARTEN-ART of TXILOG70
+                 ,:KARTENFOLGE of TXILOG70
+                 ,:POS-DATEN of TXILOG70
+                 ,:TRANS-ART of TXILOG70
+                 ,:TRANS-TYP of TXILOG70
+                 ,:CVM-RESULT of TXILOG70
+                 ,:BRANCHEN-KZ of TXILOG70
+                 ,:HAENDLERNAME of TXILOG70
+                 ,:PROJEKT-ABH-DATEN of TXILOG70
+                 ,:VUNR of TXILOG70
+                 ,:ZP-VERKAUF of TXILOG70
+                 ,:ZP-TIN of TXILOG70
+                     TYPE AS DATETIME YEAR TO FRACTION(2)
+                 ,:ZP-AOUT of TXILOG70
+                     TYPE AS DATETIME YEAR TO FRACTION(2)
+                 ,:ZP-AIN of TXILOG70
+                     TYPE AS DATETIME YEAR TO FRACTION(2)
+                 ,:ZP-TOUT of TXILOG70
+                     TYPE AS DATETIME YEAR TO FRACTION(2)
+                 ,:AA-BMP38 of TXILOG70
+                 ,:AF-BMP07 of TXILOG70
+                 ,:ARTIKEL of TXILOG70
+                 ,:EMV-DATEN of TXILOG70
+                 )
+     END-EXEC
+
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     DISPLAY "RFCARC7 - Fehler beim Einfuegen in "
+                             "=TXILOG70H, PNR " PNR OF TXILOG70
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S940-99.
+     EXIT.
+
+******************************************************************
+* Archivierte Zeilen aus dem Echtbestand =TXILOG70 entfernen
+* (Bulk-DELETE nach erfolgreich abgeschlossener Kopie, analog zu
+* RFCBSP7's S930-DELETE-BINSPERREX)
+******************************************************************
+ S950-DELETE-TXILOG70 SECTION.
+ S950-00.
+     EXEC SQL
+         DELETE FROM =TXILOG70
+          WHERE ZP_VERKAUF < :W-CUTOFF-ZP
+     END-EXEC
+
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S950-99.
+     EXIT.
+
+******************************************************************
+* Aufruf COBOL-Utility: GETPARAMTEXT
+*
+*              Eingabe: stup-portion (parametername)
+*              Ausgabe: stup-result  (-1:NOK, >=0:OK Laenge von text)
+*                       stup-text    (value von ..-portion)
+*
+******************************************************************
+ P950-GETPARAMTEXT SECTION.
+ P950-00.
+     MOVE SPACE TO STUP-TEXT
+     ENTER "GETPARAMTEXT"    USING   STUP-PORTION
+                                     STUP-TEXT
+                             GIVING  STUP-RESULT
+     .
+ P950-99.
+     EXIT.
+
+******************************************************************
+* Transaktionsbegrenzungen
+******************************************************************
+ U100-BEGIN SECTION.
+ U100-00.
+     EXEC SQL
+         BEGIN WORK
+     END-EXEC
+     .
+ U100-99.
+     EXIT.
+
+ U110-COMMIT SECTION.
+ U110-00.
+     EXEC SQL
+         COMMIT WORK
+     END-EXEC
+     .
+ U110-99.
+     EXIT.
+
+ U120-ROLLBACK SECTION.
+ U120-00.
+     EXEC SQL
+         ROLLBACK WORK
+     END-EXEC
+     .
+ U120-99.
+     EXIT.
+
+******************************************************************
+* TIMESTAMP erstellen
+******************************************************************
+ U200-TIMESTAMP SECTION.
+ U200-00.
+     ENTER TAL "TIME" USING TAL-TIME
+     MOVE CORR TAL-TIME TO TAL-TIME-D
+     .
+ U200-99.
+     EXIT.
+
+******************************************************************
+* Stichtag (heute minus AUFBEWAHRUNGSTAGE) ermitteln, ueber die
+* Intrinsic-Functions INTEGER-OF-DATE/DATE-OF-INTEGER (Tage seit
+* Epoche), wie bereits in RFCDOR7's U300-CUTOFF-DATUM-ERMITTELN
+******************************************************************
+ U300-CUTOFF-DATUM-ERMITTELN SECTION.
+ U300-00.
+     COMPUTE W-AKT-DATUM =
+               (TAL-JHJJ OF TAL-TIME-D * 10000)
+             + (TAL-MM   OF TAL-TIME-D * 100)
+             +  TAL-TT   OF TAL-TIME-D
+
+     COMPUTE W-AKT-INTEGER = FUNCTION INTEGER-OF-DATE (W-AKT-DATUM)
+     COMPUTE W-CUTOFF-INTEGER = W-AKT-INTEGER - W-AUFBEWAHRUNGSTAGE
+     COMPUTE W-CUTOFF-DATUM = FUNCTION DATE-OF-INTEGER (W-CUTOFF-INTEGER)
+     COMPUTE W-CUTOFF-ZP = W-CUTOFF-DATUM * 1000000
+     .
+ U300-99.
+     EXIT.
+
+******************************************************************
+* Allgemeine Fehlerbehandlung
+******************************************************************
+ Z002-PROGERR SECTION.
+ Z002-00.
+     DISPLAY "RFCARC7 - SQL-Fehler, SQLCODE: " SQLCODE OF SQLCA
+     SET W-ENDE TO TRUE
+     .
+ Z002-99.
+     EXIT.
