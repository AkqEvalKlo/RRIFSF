@@ -0,0 +1,332 @@
+?CONSULT $SYSTEM.SYSTEM.COBOLEX0
+?SEARCH  $SYSTEM.SYSTEM.COBOLLIB
+?SEARCH  =TALLIB
+
+?NOLMAP, SYMBOLS, INSPECT
+?SAVE ALL
+?LINES 66
+?CHECK 3
+?SQL
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID. RFCACEX7.
+
+ DATE-COMPILED.
+
+*******************************************************************************
+* Letzte Aenderung :: 2026-08-08
+* Letzte Version   :: G.01.00
+* Kurzbeschreibung :: Tagesreport ueber AS-Antwortcodes (IFSF-AC), die
+* Kurzbeschreibung :: beim Laden der TAC-MAP-TABELLE aus =IFSFAC (siehe
+* Kurzbeschreibung :: AFCAUT7/B000-VORLAUF) keinem WEAT-AC zugeordnet
+* Kurzbeschreibung :: werden konnten. Liest die von AFCAUT7 in
+* Kurzbeschreibung :: S185-INSERT-TACMAPEX protokollierte Tabelle
+* Kurzbeschreibung :: =TACMAPEX und listet jede betroffene Kombination
+* Kurzbeschreibung :: aus AS-TRACENR/ROUTKZ/IFSF-AC auf, damit =IFSFAC
+* Kurzbeschreibung :: zeitnah nachgepflegt werden kann.
+* Package          :: ICC
+*
+* Aenderungen
+*
+*--------------------------------------------------------------------*
+* Vers. | Datum    | von | Kommentar                                 *
+*-------|----------|-----|-------------------------------------------*
+*G.01.00|2026-08-08| kl  | R7-000:
+*       |          |     | - Neuanlage
+*G.01.01|2026-08-08| kl  | R7-000:
+*       |          |     | - Snapshot-Zeitpunkt (W-SNAPSHOT-ZP) vor dem
+*       |          |     |   Cursor ermitteln und sowohl im Cursor als
+*       |          |     |   auch im abschliessenden DELETE statt CURRENT
+*       |          |     |   verwenden, damit ein zwischen OPEN und DELETE
+*       |          |     |   von AFCAUT7 frisch eingefuegter Satz nicht
+*       |          |     |   ungemeldet geloescht wird.
+*-------|----------|-----|-------------------------------------------*
+*
+* Aufruf      :: Batch, z.B. taeglich per Scheduler nach Tagesabschluss
+* Parameter   :: keine (wertet den Bestand von =TACMAPEX bis zum
+*                Snapshot-Zeitpunkt des Laufs aus und leert danach nur
+*                diesen Bestand, damit der naechste Lauf nur die neuen
+*                Eintraege sieht)
+*
+******************************************************************
+* Uebersicht der SECTIONs:
+*
+* A000-WHENEVER
+* A100-STEUERUNG
+*
+* B000-VORLAUF
+* B090-ENDE
+*
+* C100-BERICHT-SCHREIBEN
+*
+* S900-OPEN-TACMAPEX-CURSOR
+* S910-FETCH-TACMAPEX-CURSOR
+* S920-CLOSE-TACMAPEX-CURSOR
+* S930-DELETE-TACMAPEX
+*
+* U200-TIMESTAMP
+*
+* Z002-PROGERR
+******************************************************************
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ SPECIAL-NAMES.
+     DECIMAL-POINT IS COMMA.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ 01          W-ENDE-FLAG         PIC 9       VALUE ZERO.
+     88      W-ENDE                          VALUE 1.
+
+ 01          W-ZEILEN-ZAEHLER    PIC 9(07)   VALUE ZERO.
+
+ 01          W-DRUCKZEILE.
+     05      WD-ROUTKZ           PIC ZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-AS-TRACENR       PIC ZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-IFSF-AC          PIC ZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TERMNR           PIC X(08).
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-MELDUNGS-ZP      PIC X(19).
+
+ 01          W-SQLCODE-FLAG      PIC 9       VALUE ZERO.
+     88      W-SQL-OK                        VALUE ZERO.
+     88      W-SQL-EOD                       VALUE 1.
+     88      W-SQL-NOK                       VALUE 9.
+
+*--------------------------------------------------------------------*
+* Datum-/Uhrzeitfelder (fuer TAL-Routine), Snapshot-Zeitpunkt
+*--------------------------------------------------------------------*
+ 01          TAL-TIME.
+     05      TAL-JHJJMMTT.
+      10     TAL-JHJJ            PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-MM              PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-TT              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-HHMI.
+      10     TAL-HH              PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-MI              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-SS              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-HS              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-MS              PIC S9(04) COMP VALUE ZEROS.
+
+ 01          TAL-TIME-D.
+     05      TAL-JHJJMMTT.
+        10   TAL-JHJJ            PIC  9(04) VALUE ZEROS.
+        10   TAL-MM              PIC  9(02) VALUE ZEROS.
+        10   TAL-TT              PIC  9(02) VALUE ZEROS.
+     05      TAL-HHMI.
+        10   TAL-HH              PIC  9(02) VALUE ZEROS.
+        10   TAL-MI              PIC  9(02) VALUE ZEROS.
+     05      TAL-SS              PIC  9(02) VALUE ZEROS.
+     05      TAL-HS              PIC  9(02) VALUE ZEROS.
+     05      TAL-MS              PIC  9(02) VALUE ZEROS.
+
+**  ---> vor dem Cursor ermittelter Stichzeitpunkt des Laufs, damit
+**  ---> Cursor und abschliessendes DELETE denselben Stand sehen und
+**  ---> ein zwischenzeitlich neu eingefuegter Satz nicht mitgeloescht
+**  ---> wird, ohne vorher gemeldet worden zu sein
+ 01          W-SNAPSHOT-ZP.
+     05      WSZ-JHJJ            PIC X(04).
+     05                          PIC X   VALUE "-".
+     05      WSZ-MM              PIC XX.
+     05                          PIC X   VALUE "-".
+     05      WSZ-TT              PIC XX.
+     05                          PIC X   VALUE ":".
+     05      WSZ-HH              PIC XX.
+     05                          PIC X   VALUE ":".
+     05      WSZ-MI              PIC XX.
+     05                          PIC X   VALUE ":".
+     05      WSZ-SS              PIC XX.
+
+ EXEC SQL
+     INCLUDE SQLCA
+ END-EXEC
+
+ EXEC SQL
+     BEGIN DECLARE SECTION
+ END-EXEC
+
+**  ---> Struktur der Tabelle TACMAPEX (von AFCAUT7/S185-INSERT-TACMAPEX)
+ EXEC SQL
+    INVOKE =TACMAPEX AS TACMAPEX
+ END-EXEC
+
+ EXEC SQL
+     END DECLARE SECTION
+ END-EXEC
+
+ EXEC SQL
+     DECLARE TACMAPEX_CURS CURSOR FOR
+         SELECT  ROUTKZ, AS_TRACENR, IFSF_AC, TERMNR, MELDUNGS_ZP
+           FROM  =TACMAPEX
+          WHERE  MELDUNGS_ZP <= :W-SNAPSHOT-ZP
+                     TYPE AS DATETIME YEAR TO FRACTION(2)
+          ORDER  BY ROUTKZ, IFSF_AC, MELDUNGS_ZP
+         BROWSE  ACCESS
+ END-EXEC
+
+ PROCEDURE DIVISION.
+
+******************************************************************
+* Steuerung
+******************************************************************
+ A100-STEUERUNG SECTION.
+ A100-00.
+     PERFORM B000-VORLAUF
+     PERFORM B090-ENDE
+     STOP RUN
+     .
+ A100-99.
+     EXIT.
+
+******************************************************************
+* Vorlauf / Berichtslauf
+******************************************************************
+ B000-VORLAUF SECTION.
+ B000-00.
+     DISPLAY "RFCACEX7 - Tagesreport nicht uebersetzbarer IFSF-AC"
+     DISPLAY "ROUTKZ AS-TRACENR IFSF-AC TERMNR   MELDUNGSZEITPUNKT"
+
+     PERFORM U200-TIMESTAMP
+     PERFORM S900-OPEN-TACMAPEX-CURSOR
+     PERFORM S910-FETCH-TACMAPEX-CURSOR
+
+     PERFORM UNTIL W-SQL-EOD OR W-SQL-NOK
+         PERFORM C100-BERICHT-SCHREIBEN
+         PERFORM S910-FETCH-TACMAPEX-CURSOR
+     END-PERFORM
+
+     PERFORM S920-CLOSE-TACMAPEX-CURSOR
+
+     IF  NOT W-SQL-NOK
+         IF  W-ZEILEN-ZAEHLER > ZERO
+**          ---> nur beim Leeren bereits gemeldeter Eintraege erfolgreich
+**          ---> gelesene Eintraege aus der Tabelle entfernen
+             PERFORM S930-DELETE-TACMAPEX
+         END-IF
+     END-IF
+
+     DISPLAY "RFCACEX7 - Anzahl Eintraege: " W-ZEILEN-ZAEHLER
+     .
+ B000-99.
+     EXIT.
+
+******************************************************************
+* Ende
+******************************************************************
+ B090-ENDE SECTION.
+ B090-00.
+     CONTINUE
+     .
+ B090-99.
+     EXIT.
+
+******************************************************************
+* Eine Berichtszeile ausgeben
+******************************************************************
+ C100-BERICHT-SCHREIBEN SECTION.
+ C100-00.
+     MOVE ROUTKZ      OF TACMAPEX TO WD-ROUTKZ
+     MOVE AS-TRACENR  OF TACMAPEX TO WD-AS-TRACENR
+     MOVE IFSF-AC     OF TACMAPEX TO WD-IFSF-AC
+     MOVE TERMNR      OF TACMAPEX TO WD-TERMNR
+     MOVE MELDUNGS-ZP OF TACMAPEX TO WD-MELDUNGS-ZP
+
+     DISPLAY W-DRUCKZEILE
+
+     ADD 1 TO W-ZEILEN-ZAEHLER
+     .
+ C100-99.
+     EXIT.
+
+******************************************************************
+* Cursor auf =TACMAPEX
+******************************************************************
+ S900-OPEN-TACMAPEX-CURSOR SECTION.
+ S900-00.
+     EXEC SQL
+         OPEN TACMAPEX_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S900-99.
+     EXIT.
+
+ S910-FETCH-TACMAPEX-CURSOR SECTION.
+ S910-00.
+     EXEC SQL
+         FETCH TACMAPEX_CURS
+          INTO :ROUTKZ     of TACMAPEX
+              ,:AS-TRACENR of TACMAPEX
+              ,:IFSF-AC    of TACMAPEX
+              ,:TERMNR     of TACMAPEX
+              ,:MELDUNGS-ZP of TACMAPEX
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN 100    SET W-SQL-EOD TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S910-99.
+     EXIT.
+
+ S920-CLOSE-TACMAPEX-CURSOR SECTION.
+ S920-00.
+     EXEC SQL
+         CLOSE TACMAPEX_CURS
+     END-EXEC
+     .
+ S920-99.
+     EXIT.
+
+ S930-DELETE-TACMAPEX SECTION.
+ S930-00.
+     EXEC SQL
+         DELETE FROM =TACMAPEX
+          WHERE MELDUNGS_ZP <= :W-SNAPSHOT-ZP
+                    TYPE AS DATETIME YEAR TO FRACTION(2)
+     END-EXEC
+     .
+ S930-99.
+     EXIT.
+
+******************************************************************
+* Stichzeitpunkt des Laufs ermitteln (vor dem Cursor, damit Cursor
+* und abschliessendes DELETE denselben Stand sehen)
+******************************************************************
+ U200-TIMESTAMP SECTION.
+ U200-00.
+     ENTER TAL "TIME" USING TAL-TIME
+     MOVE CORR TAL-TIME TO TAL-TIME-D
+
+     MOVE TAL-JHJJ OF TAL-TIME-D TO WSZ-JHJJ
+     MOVE TAL-MM   OF TAL-TIME-D TO WSZ-MM
+     MOVE TAL-TT   OF TAL-TIME-D TO WSZ-TT
+     MOVE TAL-HH   OF TAL-TIME-D TO WSZ-HH
+     MOVE TAL-MI   OF TAL-TIME-D TO WSZ-MI
+     MOVE TAL-SS   OF TAL-TIME-D TO WSZ-SS
+     .
+ U200-99.
+     EXIT.
+
+******************************************************************
+* Allgemeine Fehlerbehandlung
+******************************************************************
+ Z002-PROGERR SECTION.
+ Z002-00.
+     DISPLAY "RFCACEX7 - SQL-Fehler, SQLCODE: " SQLCODE OF SQLCA
+     SET W-ENDE TO TRUE
+     .
+ Z002-99.
+     EXIT.
