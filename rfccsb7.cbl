@@ -0,0 +1,328 @@
+?CONSULT $SYSTEM.SYSTEM.COBOLEX0
+?SEARCH  $SYSTEM.SYSTEM.COBOLLIB
+?SEARCH  =TALLIB
+
+?NOLMAP, SYMBOLS, INSPECT
+?SAVE ALL
+?LINES 66
+?CHECK 3
+?SQL
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID. RFCCSB7.
+
+ DATE-COMPILED.
+
+*******************************************************************************
+* Letzte Aenderung :: 2026-08-08
+* Letzte Version   :: G.01.00
+* Kurzbeschreibung :: Cashback-Abstimmungsbericht je Station fuer den
+* Kurzbeschreibung :: aktuellen Kalendertag. =TXILOG70 traegt
+* Kurzbeschreibung :: BETRAG_CASHBACK auf jeder Zeile (S180-INSERT-
+* Kurzbeschreibung :: TXILOG70, alle sechs Programme), bisher wird das
+* Kurzbeschreibung :: nirgends getrennt von BETRAG/BETRAG_AUTOR
+* Kurzbeschreibung :: ausgewertet. Dieser Report liest =TXILOG70 fuer
+* Kurzbeschreibung :: den aktuellen Kalendertag je TERMNR sortiert und
+* Kurzbeschreibung :: summiert BETRAG_CASHBACK per Kontrollwechsel auf
+* Kurzbeschreibung :: (kein SQL SUM()/GROUP BY -- dafuer gibt es in
+* Kurzbeschreibung :: dieser Codebasis kein Vorbild, siehe RFCBSP7/
+* Kurzbeschreibung :: RFCWKZ7), damit der Kassenbestand je Station
+* Kurzbeschreibung :: taeglich gegen die ausgezahlten Cashback-Betraege
+* Kurzbeschreibung :: abgestimmt werden kann.
+* Package          :: ICC
+*
+* Aenderungen
+*
+*--------------------------------------------------------------------*
+* Vers. | Datum    | von | Kommentar                                 *
+*-------|----------|-----|-------------------------------------------*
+*G.01.00|2026-08-08| kl  | R7-000:
+*       |          |     | - Neuanlage
+*-------|----------|-----|-------------------------------------------*
+*
+* Aufruf      :: Batch, Tagesabschluss (spaet am Tag oder per Scheduler
+*                kurz vor Mitternacht)
+* Parameter   :: keine (wertet =TXILOG70 fuer den aktuellen Kalendertag
+*                aus; rein lesend, es wird nichts geloescht)
+*
+******************************************************************
+* Uebersicht der SECTIONs:
+*
+* A100-STEUERUNG
+*
+* B000-VORLAUF
+* B090-ENDE
+*
+* C100-KONTROLLWECHSEL
+* C110-ZWISCHENSUMME-SCHREIBEN
+*
+* S900-OPEN-TXILOG70-CURSOR
+* S910-FETCH-TXILOG70-CURSOR
+* S920-CLOSE-TXILOG70-CURSOR
+*
+* U200-TIMESTAMP
+*
+* Z002-PROGERR
+******************************************************************
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ SPECIAL-NAMES.
+     DECIMAL-POINT IS COMMA.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ 01          W-ENDE-FLAG         PIC 9       VALUE ZERO.
+     88      W-ENDE                          VALUE 1.
+
+ 01          W-ERSTER-SATZ-FLAG  PIC 9       VALUE ZERO.
+     88      W-ERSTER-SATZ                   VALUE 1.
+
+ 01          W-ZEILEN-ZAEHLER    PIC 9(07)   VALUE ZERO.
+ 01          W-GRUPPEN-ZAEHLER   PIC 9(07)   VALUE ZERO.
+
+ 01          W-ZP-VON            PIC 9(14)   VALUE ZEROS.
+ 01          W-ZP-BIS            PIC 9(14)   VALUE ZEROS.
+
+ 01          W-ALT-TERMNR        PIC 9(08)   VALUE ZEROS.
+
+ 01          W-GRUPPEN-BETRAG    PIC S9(16)V99 COMP VALUE ZERO.
+ 01          W-GESAMT-BETRAG     PIC S9(16)V99 COMP VALUE ZERO.
+
+ 01          W-DRUCKZEILE.
+     05      WD-TERMNR           PIC ZZZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-BETRAG           PIC ---.---.--9,99.
+
+ 01          W-SQLCODE-FLAG      PIC 9       VALUE ZERO.
+     88      W-SQL-OK                        VALUE ZERO.
+     88      W-SQL-EOD                       VALUE 1.
+     88      W-SQL-NOK                       VALUE 9.
+
+*--------------------------------------------------------------------*
+* Datum-/Uhrzeitfelder (fuer TAL-Routine)
+*--------------------------------------------------------------------*
+ 01          TAL-TIME.
+     05      TAL-JHJJMMTT.
+      10     TAL-JHJJ            PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-MM              PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-TT              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-HHMI.
+      10     TAL-HH              PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-MI              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-SS              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-HS              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-MS              PIC S9(04) COMP VALUE ZEROS.
+
+ 01          TAL-TIME-D.
+     05      TAL-JHJJMMTT.
+        10   TAL-JHJJ            PIC  9(04) VALUE ZEROS.
+        10   TAL-MM              PIC  9(02) VALUE ZEROS.
+        10   TAL-TT              PIC  9(02) VALUE ZEROS.
+     05      TAL-HHMI.
+        10   TAL-HH              PIC  9(02) VALUE ZEROS.
+        10   TAL-MI              PIC  9(02) VALUE ZEROS.
+     05      TAL-SS              PIC  9(02) VALUE ZEROS.
+     05      TAL-HS              PIC  9(02) VALUE ZEROS.
+     05      TAL-MS              PIC  9(02) VALUE ZEROS.
+ 01          TAL-TIME-N REDEFINES TAL-TIME-D.
+     05      TAL-TIME-N16        PIC  9(16).
+     05      TAL-TIME-REST       PIC  9(02).
+
+ EXEC SQL
+     INCLUDE SQLCA
+ END-EXEC
+
+ EXEC SQL
+     BEGIN DECLARE SECTION
+ END-EXEC
+
+**  ---> Struktur der Tabelle TXILOG70
+ EXEC SQL
+    INVOKE =TXILOG70 AS TXILOG70
+ END-EXEC
+
+ EXEC SQL
+     END DECLARE SECTION
+ END-EXEC
+
+ EXEC SQL
+     DECLARE TXILOG70_CURS CURSOR FOR
+         SELECT  TERMNR, BETRAG_CASHBACK
+           FROM  =TXILOG70
+          WHERE  ZP_VERKAUF >= :W-ZP-VON
+            AND  ZP_VERKAUF <= :W-ZP-BIS
+          ORDER  BY TERMNR
+         BROWSE  ACCESS
+ END-EXEC
+
+ PROCEDURE DIVISION.
+
+******************************************************************
+* Steuerung
+******************************************************************
+ A100-STEUERUNG SECTION.
+ A100-00.
+     PERFORM B000-VORLAUF
+     PERFORM B090-ENDE
+     STOP RUN
+     .
+ A100-99.
+     EXIT.
+
+******************************************************************
+* Vorlauf / Berichtslauf
+******************************************************************
+ B000-VORLAUF SECTION.
+ B000-00.
+     PERFORM U200-TIMESTAMP
+     COMPUTE W-ZP-VON =
+               (TAL-JHJJ OF TAL-TIME-D * 10000000000)
+             + (TAL-MM   OF TAL-TIME-D * 100000000)
+             + (TAL-TT   OF TAL-TIME-D * 1000000)
+     COMPUTE W-ZP-BIS = W-ZP-VON + 235959
+
+     DISPLAY "RFCCSB7 - Cashback-Abstimmung je Station fuer "
+             TAL-JHJJ OF TAL-TIME-D "-"
+             TAL-MM   OF TAL-TIME-D "-"
+             TAL-TT   OF TAL-TIME-D
+     DISPLAY "TERMNR   BETRAG_CASHBACK"
+
+     SET W-ERSTER-SATZ TO TRUE
+
+     PERFORM S900-OPEN-TXILOG70-CURSOR
+     PERFORM S910-FETCH-TXILOG70-CURSOR
+
+     PERFORM UNTIL W-SQL-EOD OR W-SQL-NOK
+         PERFORM C100-KONTROLLWECHSEL
+         PERFORM S910-FETCH-TXILOG70-CURSOR
+     END-PERFORM
+
+     IF  NOT W-ERSTER-SATZ
+**      ---> letzte offene Gruppe noch ausgeben
+         PERFORM C110-ZWISCHENSUMME-SCHREIBEN
+     END-IF
+
+     PERFORM S920-CLOSE-TXILOG70-CURSOR
+
+     DISPLAY "RFCCSB7 - Anzahl Buchungen: " W-ZEILEN-ZAEHLER
+     DISPLAY "RFCCSB7 - Anzahl Stationen: " W-GRUPPEN-ZAEHLER
+     DISPLAY "RFCCSB7 - Gesamtsumme Cashback: " W-GESAMT-BETRAG
+     .
+ B000-99.
+     EXIT.
+
+******************************************************************
+* Ende
+******************************************************************
+ B090-ENDE SECTION.
+ B090-00.
+     CONTINUE
+     .
+ B090-99.
+     EXIT.
+
+******************************************************************
+* Kontrollwechsel auf TERMNR
+******************************************************************
+ C100-KONTROLLWECHSEL SECTION.
+ C100-00.
+     IF  W-ERSTER-SATZ
+         MOVE TERMNR OF TXILOG70 TO W-ALT-TERMNR
+         SET W-ERSTER-SATZ TO FALSE
+     ELSE
+         IF  TERMNR OF TXILOG70 NOT = W-ALT-TERMNR
+             PERFORM C110-ZWISCHENSUMME-SCHREIBEN
+             MOVE TERMNR OF TXILOG70 TO W-ALT-TERMNR
+         END-IF
+     END-IF
+
+     ADD 1 TO W-ZEILEN-ZAEHLER
+     ADD BETRAG-CASHBACK OF TXILOG70 TO W-GRUPPEN-BETRAG
+     ADD BETRAG-CASHBACK OF TXILOG70 TO W-GESAMT-BETRAG
+     .
+ C100-99.
+     EXIT.
+
+******************************************************************
+* Eine Zwischensumme (eine Station) ausgeben
+******************************************************************
+ C110-ZWISCHENSUMME-SCHREIBEN SECTION.
+ C110-00.
+     MOVE W-ALT-TERMNR       TO WD-TERMNR
+     MOVE W-GRUPPEN-BETRAG   TO WD-BETRAG
+
+     DISPLAY W-DRUCKZEILE
+
+     ADD 1 TO W-GRUPPEN-ZAEHLER
+     MOVE ZERO TO W-GRUPPEN-BETRAG
+     .
+ C110-99.
+     EXIT.
+
+******************************************************************
+* Cursor auf =TXILOG70
+******************************************************************
+ S900-OPEN-TXILOG70-CURSOR SECTION.
+ S900-00.
+     EXEC SQL
+         OPEN TXILOG70_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S900-99.
+     EXIT.
+
+ S910-FETCH-TXILOG70-CURSOR SECTION.
+ S910-00.
+     EXEC SQL
+         FETCH TXILOG70_CURS
+          INTO :TERMNR          of TXILOG70
+              ,:BETRAG-CASHBACK of TXILOG70
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN 100    SET W-SQL-EOD TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S910-99.
+     EXIT.
+
+ S920-CLOSE-TXILOG70-CURSOR SECTION.
+ S920-00.
+     EXEC SQL
+         CLOSE TXILOG70_CURS
+     END-EXEC
+     .
+ S920-99.
+     EXIT.
+
+******************************************************************
+* TIMESTAMP erstellen
+******************************************************************
+ U200-TIMESTAMP SECTION.
+ U200-00.
+     ENTER TAL "TIME" USING TAL-TIME
+     MOVE CORR TAL-TIME TO TAL-TIME-D
+     .
+ U200-99.
+     EXIT.
+
+******************************************************************
+* Allgemeine Fehlerbehandlung
+******************************************************************
+ Z002-PROGERR SECTION.
+ Z002-00.
+     DISPLAY "RFCCSB7 - SQL-Fehler, SQLCODE: " SQLCODE OF SQLCA
+     SET W-ENDE TO TRUE
+     .
+ Z002-99.
+     EXIT.
