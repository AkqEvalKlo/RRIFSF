@@ -0,0 +1,463 @@
+?CONSULT $SYSTEM.SYSTEM.COBOLEX0
+?SEARCH  $SYSTEM.SYSTEM.COBOLLIB
+?SEARCH  =TALLIB
+
+?NOLMAP, SYMBOLS, INSPECT
+?SAVE ALL
+?LINES 66
+?CHECK 3
+?SQL
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID. RFCTRC7.
+
+ DATE-COMPILED.
+
+*******************************************************************************
+* Letzte Aenderung :: 2026-08-08
+* Letzte Version   :: G.01.01
+* Kurzbeschreibung :: Luecken-/Ueberschlagpruefung der AS-Tracenummern-
+* Kurzbeschreibung :: folge aus MDNR2AS. D910-GET-ASTRACENR (PFCOFF7S)
+* Kurzbeschreibung :: erhoeht TRACENR OF MDNR2AS um 1 (mit Ueberschlag
+* Kurzbeschreibung :: von 999999 auf 1) und protokolliert die jeweils
+* Kurzbeschreibung :: vergebene Nummer per S125-INSERT-MDNRASTREX in
+* Kurzbeschreibung :: der neuen Tabelle =MDNRASTREX. Dieser Report
+* Kurzbeschreibung :: liest =MDNRASTREX je ROUTKZ/CARDID/MDNR in
+* Kurzbeschreibung :: chronologischer Reihenfolge (MELDUNGS_ZP) und
+* Kurzbeschreibung :: prueft per Kontrollwechsel, ob jede Tracenummer
+* Kurzbeschreibung :: genau eine Nummer hoeher ist als die vorherige
+* Kurzbeschreibung :: (bzw. nach 999999 wieder bei 1 beginnt); jede
+* Kurzbeschreibung :: Abweichung (z.B. nach einem U120-ROLLBACK) wird
+* Kurzbeschreibung :: als Luecke/Ueberschlag ausgegeben. Der Bestand
+* Kurzbeschreibung :: wird dabei nicht geleert, da die Pruefung die
+* Kurzbeschreibung :: letzte bekannte Tracenummer je Schluessel auch
+* Kurzbeschreibung :: ueber den naechsten Lauf hinaus kennen muss.
+* Package          :: ICC
+*
+* Aenderungen
+*
+*--------------------------------------------------------------------*
+* Vers. | Datum    | von | Kommentar                                 *
+*-------|----------|-----|-------------------------------------------*
+*G.01.00|2026-08-08| kl  | R7-000:
+*       |          |     | - Neuanlage
+*G.01.01|2026-08-08| kl  | Review:
+*       |          |     | - Ohne Hochwassermarke wurde bei jedem Lauf
+*       |          |     |   auch jede bereits in einem frueheren Lauf
+*       |          |     |   gemeldete Abweichung erneut ausgegeben, da
+*       |          |     |   =MDNRASTREX absichtlich nie geleert wird.
+*       |          |     |   Neue Marker-Tabelle =RFCTRCLZP haelt die
+*       |          |     |   MELDUNGS_ZP des letzten erfolgreichen
+*       |          |     |   Laufs fest (S110-SELECT-RFCTRCLZP /
+*       |          |     |   S190-UPDATE-RFCTRCLZP); C110-FOLGE-
+*       |          |     |   PRUEFEN meldet eine Abweichung nur noch,
+*       |          |     |   wenn ihre MELDUNGS_ZP nach dieser Marke
+*       |          |     |   liegt. Der komplette Bestand wird dabei
+*       |          |     |   weiterhin gelesen, damit die Folgepruefung
+*       |          |     |   selbst lueckenlos bleibt.
+*-------|----------|-----|-------------------------------------------*
+*
+* Aufruf      :: Batch, z.B. mehrmals taeglich per Scheduler
+* Parameter   :: keine (wertet den kompletten Bestand von =MDNRASTREX
+*                aus; der Bestand bleibt erhalten, damit die Pruefung
+*                beim naechsten Lauf nahtlos an der letzten bekannten
+*                Tracenummer je ROUTKZ/CARDID/MDNR weitermachen kann;
+*                =RFCTRCLZP haelt fest, bis wohin bereits gemeldet
+*                wurde)
+*
+******************************************************************
+* Uebersicht der SECTIONs:
+*
+* A000-WHENEVER
+* A100-STEUERUNG
+*
+* B000-VORLAUF
+* B090-ENDE
+*
+* C100-KONTROLLWECHSEL
+* C110-FOLGE-PRUEFEN
+* C120-ABWEICHUNG-SCHREIBEN
+*
+* S110-SELECT-RFCTRCLZP
+* S190-UPDATE-RFCTRCLZP
+*
+* S900-OPEN-MDNRASTREX-CURSOR
+* S910-FETCH-MDNRASTREX-CURSOR
+* S920-CLOSE-MDNRASTREX-CURSOR
+*
+* Z002-PROGERR
+******************************************************************
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ SPECIAL-NAMES.
+     DECIMAL-POINT IS COMMA.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ 01          W-ENDE-FLAG         PIC 9       VALUE ZERO.
+     88      W-ENDE                          VALUE 1.
+
+ 01          W-ERSTER-SATZ-FLAG  PIC 9       VALUE ZERO.
+     88      W-ERSTER-SATZ                   VALUE 1.
+
+ 01          W-ERSTE-ZEILE-GRUPPE-FLAG PIC 9 VALUE ZERO.
+     88      W-ERSTE-ZEILE-GRUPPE            VALUE 1.
+
+ 01          W-ZEILEN-ZAEHLER    PIC 9(07)   VALUE ZERO.
+ 01          W-ABWEICHUNGS-ZAEHLER PIC 9(07) VALUE ZERO.
+
+ 01          W-ALT-SCHLUESSEL.
+     05      WA-ROUTKZ           PIC S9(04) COMP.
+     05      WA-CARDID           PIC S9(04) COMP.
+     05      WA-MDNR             PIC 9(08).
+
+ 01          W-LETZTE-TRACENR    PIC 9(06)   VALUE ZERO.
+ 01          W-ERWARTETE-TRACENR PIC 9(06)   VALUE ZERO.
+
+*R000030 - Anfang
+**  ---> Hochwassermarke (High-Water-Mark) des letzten erfolgreichen
+**  ---> Laufs, damit bereits gemeldete Abweichungen bei jedem
+**  ---> weiteren Lauf nicht erneut ausgegeben werden -- der Bestand
+**  ---> von =MDNRASTREX selbst bleibt unveraendert (siehe Kopf),
+**  ---> nur die Ausgabe wird auf neue Abweichungen eingeschraenkt
+ 01          W-LETZTE-LAUF-ZP    PIC X(19)   VALUE LOW-VALUES.
+ 01          W-NEUE-LAUF-ZP      PIC X(19)   VALUE LOW-VALUES.
+
+ 01          RFCTRCLZP-FLAG      PIC 9       VALUE ZERO.
+     88      RFCTRCLZP-OK                    VALUE ZERO.
+     88      RFCTRCLZP-KEIN-SATZ             VALUE 1.
+     88      RFCTRCLZP-NOK                   VALUE 9.
+*R000030 - Ende
+
+ 01          W-DRUCKZEILE.
+     05      WD-ROUTKZ           PIC -9(04).
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-CARDID           PIC -9(04).
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-MDNR             PIC ZZZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TRACENR-ALT      PIC ZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TRACENR-NEU      PIC ZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TRACENR-ERWARTET PIC ZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-MELDUNGS-ZP      PIC X(19).
+
+ 01          W-SQLCODE-FLAG      PIC 9       VALUE ZERO.
+     88      W-SQL-OK                        VALUE ZERO.
+     88      W-SQL-EOD                       VALUE 1.
+     88      W-SQL-NOK                       VALUE 9.
+
+ EXEC SQL
+     INCLUDE SQLCA
+ END-EXEC
+
+ EXEC SQL
+     BEGIN DECLARE SECTION
+ END-EXEC
+
+**  ---> Struktur der Tabelle MDNRASTREX (von PFCOFF7S/S125-INSERT-MDNRASTREX)
+ EXEC SQL
+    INVOKE =MDNRASTREX AS MDNRASTREX
+ END-EXEC
+
+*R000030 - Anfang
+**  ---> Struktur der Marker-Tabelle RFCTRCLZP -- einzeilige Ablage
+**  ---> der High-Water-Mark (letzte ausgewertete MELDUNGS_ZP) dieses
+**  ---> Reports
+ EXEC SQL
+    INVOKE =RFCTRCLZP AS RFCTRCLZP
+ END-EXEC
+*R000030 - Ende
+
+ EXEC SQL
+     END DECLARE SECTION
+ END-EXEC
+
+ EXEC SQL
+     DECLARE MDNRASTREX_CURS CURSOR FOR
+         SELECT  ROUTKZ, CARDID, MDNR, TRACENR, MELDUNGS_ZP
+           FROM  =MDNRASTREX
+          ORDER  BY ROUTKZ, CARDID, MDNR, MELDUNGS_ZP
+         BROWSE  ACCESS
+ END-EXEC
+
+ PROCEDURE DIVISION.
+
+******************************************************************
+* Steuerung
+******************************************************************
+ A100-STEUERUNG SECTION.
+ A100-00.
+     PERFORM B000-VORLAUF
+     PERFORM B090-ENDE
+     STOP RUN
+     .
+ A100-99.
+     EXIT.
+
+******************************************************************
+* Vorlauf / Pruefungslauf
+******************************************************************
+ B000-VORLAUF SECTION.
+ B000-00.
+     DISPLAY "RFCTRC7 - Luecken-/Ueberschlagpruefung AS-Tracenummernfolge"
+     DISPLAY "ROUTKZ CARDID MDNR     ALT    NEU    ERWARTET "
+             "MELDUNGS_ZP"
+
+     SET W-ERSTER-SATZ TO TRUE
+     SET W-ERSTE-ZEILE-GRUPPE TO TRUE
+
+*R000030 - Anfang
+**  ---> High-Water-Mark des letzten Laufs holen, damit bereits
+**  ---> gemeldete Abweichungen nicht erneut ausgegeben werden
+     PERFORM S110-SELECT-RFCTRCLZP
+     MOVE W-LETZTE-LAUF-ZP TO W-NEUE-LAUF-ZP
+*R000030 - Ende
+
+     PERFORM S900-OPEN-MDNRASTREX-CURSOR
+     PERFORM S910-FETCH-MDNRASTREX-CURSOR
+
+     PERFORM UNTIL W-SQL-EOD OR W-SQL-NOK
+         PERFORM C100-KONTROLLWECHSEL
+         PERFORM C110-FOLGE-PRUEFEN
+         PERFORM S910-FETCH-MDNRASTREX-CURSOR
+     END-PERFORM
+
+     PERFORM S920-CLOSE-MDNRASTREX-CURSOR
+
+*R000030 - Anfang
+**  ---> nur bei fehlerfreiem Lauf die High-Water-Mark fortschreiben
+     IF  NOT W-SQL-NOK
+         PERFORM S190-UPDATE-RFCTRCLZP
+     END-IF
+*R000030 - Ende
+
+     DISPLAY "RFCTRC7 - Anzahl gelesener Eintraege : " W-ZEILEN-ZAEHLER
+     DISPLAY "RFCTRC7 - Anzahl Abweichungen        : "
+             W-ABWEICHUNGS-ZAEHLER
+     .
+ B000-99.
+     EXIT.
+
+******************************************************************
+* Ende
+******************************************************************
+ B090-ENDE SECTION.
+ B090-00.
+     CONTINUE
+     .
+ B090-99.
+     EXIT.
+
+******************************************************************
+* Kontrollwechsel auf ROUTKZ/CARDID/MDNR; bei Wechsel beginnt die
+* Folgepruefung wieder neu (keine Vorgaenger-Tracenummer bekannt)
+******************************************************************
+ C100-KONTROLLWECHSEL SECTION.
+ C100-00.
+     IF  W-ERSTER-SATZ
+         MOVE ROUTKZ OF MDNRASTREX TO WA-ROUTKZ
+         MOVE CARDID OF MDNRASTREX TO WA-CARDID
+         MOVE MDNR   OF MDNRASTREX TO WA-MDNR
+         SET W-ERSTER-SATZ TO FALSE
+         SET W-ERSTE-ZEILE-GRUPPE TO TRUE
+     ELSE
+         IF  ROUTKZ OF MDNRASTREX NOT = WA-ROUTKZ
+         OR  CARDID OF MDNRASTREX NOT = WA-CARDID
+         OR  MDNR   OF MDNRASTREX NOT = WA-MDNR
+             MOVE ROUTKZ OF MDNRASTREX TO WA-ROUTKZ
+             MOVE CARDID OF MDNRASTREX TO WA-CARDID
+             MOVE MDNR   OF MDNRASTREX TO WA-MDNR
+             SET W-ERSTE-ZEILE-GRUPPE TO TRUE
+         END-IF
+     END-IF
+
+     ADD 1 TO W-ZEILEN-ZAEHLER
+
+*R000030 - Anfang
+**  ---> High-Water-Mark fuer den naechsten Lauf nachfuehren
+     IF  MELDUNGS-ZP OF MDNRASTREX > W-NEUE-LAUF-ZP
+         MOVE MELDUNGS-ZP OF MDNRASTREX TO W-NEUE-LAUF-ZP
+     END-IF
+*R000030 - Ende
+     .
+ C100-99.
+     EXIT.
+
+******************************************************************
+* Prueft, ob die gelesene Tracenummer lueckenlos auf die vorherige
+* Tracenummer der gleichen Gruppe folgt (mit Ueberschlag 999999->1)
+******************************************************************
+ C110-FOLGE-PRUEFEN SECTION.
+ C110-00.
+     IF  W-ERSTE-ZEILE-GRUPPE
+**      ---> erste Tracenummer der Gruppe, nichts zu vergleichen
+         SET W-ERSTE-ZEILE-GRUPPE TO FALSE
+     ELSE
+         IF  W-LETZTE-TRACENR = 999999
+             MOVE 1 TO W-ERWARTETE-TRACENR
+         ELSE
+             COMPUTE W-ERWARTETE-TRACENR = W-LETZTE-TRACENR + 1
+         END-IF
+
+         IF  TRACENR OF MDNRASTREX NOT = W-ERWARTETE-TRACENR
+*R000030 - Anfang
+**          ---> nur neue, seit dem letzten Lauf hinzugekommene
+**          ---> Abweichungen ausgeben (siehe W-LETZTE-LAUF-ZP)
+             IF  MELDUNGS-ZP OF MDNRASTREX > W-LETZTE-LAUF-ZP
+                 PERFORM C120-ABWEICHUNG-SCHREIBEN
+             END-IF
+*R000030 - Ende
+         END-IF
+     END-IF
+
+     MOVE TRACENR OF MDNRASTREX TO W-LETZTE-TRACENR
+     .
+ C110-99.
+     EXIT.
+
+******************************************************************
+* Eine Abweichung (Luecke oder unerwarteter Ueberschlag) ausgeben
+******************************************************************
+ C120-ABWEICHUNG-SCHREIBEN SECTION.
+ C120-00.
+     MOVE WA-ROUTKZ              TO WD-ROUTKZ
+     MOVE WA-CARDID              TO WD-CARDID
+     MOVE WA-MDNR                TO WD-MDNR
+     MOVE W-LETZTE-TRACENR       TO WD-TRACENR-ALT
+     MOVE TRACENR OF MDNRASTREX  TO WD-TRACENR-NEU
+     MOVE W-ERWARTETE-TRACENR    TO WD-TRACENR-ERWARTET
+     MOVE MELDUNGS-ZP OF MDNRASTREX TO WD-MELDUNGS-ZP
+
+     DISPLAY W-DRUCKZEILE
+
+     ADD 1 TO W-ABWEICHUNGS-ZAEHLER
+     .
+ C120-99.
+     EXIT.
+
+*R000030 - Anfang
+******************************************************************
+* Holt die High-Water-Mark (=RFCTRCLZP) des letzten erfolgreichen
+* Laufs; noch kein Satz vorhanden (erster Lauf) -> W-LETZTE-LAUF-ZP
+* bleibt auf LOW-VALUES, damit der gesamte Bestand als neu gilt
+******************************************************************
+ S110-SELECT-RFCTRCLZP SECTION.
+ S110-00.
+     EXEC SQL
+         SELECT  LETZTE_MELDUNGS_ZP
+           INTO  :LETZTE-MELDUNGS-ZP of RFCTRCLZP
+                     TYPE AS DATETIME YEAR TO SECOND
+           FROM  =RFCTRCLZP
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET RFCTRCLZP-OK       TO TRUE
+                     MOVE LETZTE-MELDUNGS-ZP of RFCTRCLZP
+                       TO W-LETZTE-LAUF-ZP
+         WHEN 100    SET RFCTRCLZP-KEIN-SATZ TO TRUE
+         WHEN OTHER  SET RFCTRCLZP-NOK      TO TRUE
+                     SET W-SQL-NOK          TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S110-99.
+     EXIT.
+
+******************************************************************
+* Schreibt die neue High-Water-Mark fuer den naechsten Lauf fort
+* (Update, falls schon ein Satz existiert, sonst Insert)
+******************************************************************
+ S190-UPDATE-RFCTRCLZP SECTION.
+ S190-00.
+     MOVE W-NEUE-LAUF-ZP TO LETZTE-MELDUNGS-ZP of RFCTRCLZP
+
+     IF  RFCTRCLZP-KEIN-SATZ
+         EXEC SQL
+             INSERT
+               INTO  =RFCTRCLZP
+                     ( LETZTE_MELDUNGS_ZP )
+             VALUES  (
+                      :LETZTE-MELDUNGS-ZP of RFCTRCLZP
+                          TYPE AS DATETIME YEAR TO SECOND
+                     )
+         END-EXEC
+     ELSE
+         EXEC SQL
+             UPDATE  =RFCTRCLZP
+                SET  LETZTE_MELDUNGS_ZP =
+                         :LETZTE-MELDUNGS-ZP of RFCTRCLZP
+                             TYPE AS DATETIME YEAR TO SECOND
+         END-EXEC
+     END-IF
+
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   CONTINUE
+         WHEN OTHER  DISPLAY "RFCTRC7 - Fehler beim Fortschreiben "
+                             "RFCTRCLZP, SQLCODE: " SQLCODE OF SQLCA
+     END-EVALUATE
+     .
+ S190-99.
+     EXIT.
+*R000030 - Ende
+
+******************************************************************
+* Cursor auf =MDNRASTREX
+******************************************************************
+ S900-OPEN-MDNRASTREX-CURSOR SECTION.
+ S900-00.
+     EXEC SQL
+         OPEN MDNRASTREX_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S900-99.
+     EXIT.
+
+ S910-FETCH-MDNRASTREX-CURSOR SECTION.
+ S910-00.
+     EXEC SQL
+         FETCH MDNRASTREX_CURS
+          INTO :ROUTKZ     of MDNRASTREX
+              ,:CARDID     of MDNRASTREX
+              ,:MDNR       of MDNRASTREX
+              ,:TRACENR    of MDNRASTREX
+              ,:MELDUNGS-ZP of MDNRASTREX
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN 100    SET W-SQL-EOD TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S910-99.
+     EXIT.
+
+ S920-CLOSE-MDNRASTREX-CURSOR SECTION.
+ S920-00.
+     EXEC SQL
+         CLOSE MDNRASTREX_CURS
+     END-EXEC
+     .
+ S920-99.
+     EXIT.
+
+******************************************************************
+* Allgemeine Fehlerbehandlung
+******************************************************************
+ Z002-PROGERR SECTION.
+ Z002-00.
+     DISPLAY "RFCTRC7 - SQL-Fehler, SQLCODE: " SQLCODE OF SQLCA
+     SET W-ENDE TO TRUE
+     .
+ Z002-99.
+     EXIT.
