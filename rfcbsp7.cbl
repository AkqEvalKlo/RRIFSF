@@ -0,0 +1,388 @@
+?CONSULT $SYSTEM.SYSTEM.COBOLEX0
+?SEARCH  $SYSTEM.SYSTEM.COBOLLIB
+?SEARCH  =TALLIB
+
+?NOLMAP, SYMBOLS, INSPECT
+?SAVE ALL
+?LINES 66
+?CHECK 3
+?SQL
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID. RFCBSP7.
+
+ DATE-COMPILED.
+
+*******************************************************************************
+* Letzte Aenderung :: 2026-08-08
+* Letzte Version   :: G.01.00
+* Kurzbeschreibung :: Tagesreport ueber BIN-Sperre-Ablehnungen (AC=004 aus
+* Kurzbeschreibung :: C101-BIN-SPERRE/M180-CALL-PFCBNS7 in PFCPRE7), je
+* Kurzbeschreibung :: Station (MDNR/TSNR) und Kartensystem (CARDSYS/CARDID)
+* Kurzbeschreibung :: ausgezaehlt. Liest die von PFCPRE7 in
+* Kurzbeschreibung :: S195-INSERT-BINSPERREX protokollierte Tabelle
+* Kurzbeschreibung :: =BINSPERREX in sortierter Reihenfolge und summiert je
+* Kurzbeschreibung :: MDNR/TSNR/CARDSYS/CARDID per Kontrollwechsel auf (kein
+* Kurzbeschreibung :: GROUP BY/COUNT(*) -- dafuer gibt es in dieser
+* Kurzbeschreibung :: Codebasis kein Vorbild).
+* Package          :: ICC
+*
+* Aenderungen
+*
+*--------------------------------------------------------------------*
+* Vers. | Datum    | von | Kommentar                                 *
+*-------|----------|-----|-------------------------------------------*
+*G.01.00|2026-08-08| kl  | R7-000:
+*       |          |     | - Neuanlage
+*G.01.01|2026-08-08| kl  | R7-000:
+*       |          |     | - Snapshot-Zeitpunkt (W-SNAPSHOT-ZP) vor dem
+*       |          |     |   Cursor ermitteln und sowohl im Cursor als
+*       |          |     |   auch im abschliessenden DELETE statt CURRENT
+*       |          |     |   verwenden, damit ein zwischen OPEN und DELETE
+*       |          |     |   von PFCPRE7 frisch eingefuegter Satz nicht
+*       |          |     |   ungemeldet geloescht wird.
+*-------|----------|-----|-------------------------------------------*
+*
+* Aufruf      :: Batch, z.B. taeglich per Scheduler nach Tagesabschluss
+* Parameter   :: keine (wertet den Bestand von =BINSPERREX bis zum
+*                Snapshot-Zeitpunkt des Laufs aus und leert danach nur
+*                diesen Bestand, damit der naechste Lauf nur die neuen
+*                Eintraege sieht)
+*
+******************************************************************
+* Uebersicht der SECTIONs:
+*
+* A000-WHENEVER
+* A100-STEUERUNG
+*
+* B000-VORLAUF
+* B090-ENDE
+*
+* C100-KONTROLLWECHSEL
+* C110-ZWISCHENSUMME-SCHREIBEN
+*
+* S900-OPEN-BINSPERREX-CURSOR
+* S910-FETCH-BINSPERREX-CURSOR
+* S920-CLOSE-BINSPERREX-CURSOR
+* S930-DELETE-BINSPERREX
+*
+* U200-TIMESTAMP
+*
+* Z002-PROGERR
+******************************************************************
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ SPECIAL-NAMES.
+     DECIMAL-POINT IS COMMA.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ 01          W-ENDE-FLAG         PIC 9       VALUE ZERO.
+     88      W-ENDE                          VALUE 1.
+
+ 01          W-ERSTER-SATZ-FLAG  PIC 9       VALUE ZERO.
+     88      W-ERSTER-SATZ                   VALUE 1.
+
+ 01          W-ZEILEN-ZAEHLER    PIC 9(07)   VALUE ZERO.
+ 01          W-GRUPPEN-ZAEHLER   PIC 9(07)   VALUE ZERO.
+
+ 01          W-ALT-SCHLUESSEL.
+     05      WA-MDNR             PIC 9(08).
+     05      WA-TSNR             PIC 9(08).
+     05      WA-CARDSYS          PIC 9(02).
+     05      WA-CARDID           PIC X(19).
+
+ 01          W-GRUPPEN-ANZAHL    PIC 9(07)   VALUE ZERO.
+
+ 01          W-DRUCKZEILE.
+     05      WD-MDNR             PIC ZZZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TSNR             PIC ZZZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-CARDSYS          PIC Z9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-CARDID           PIC X(19).
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-ANZAHL           PIC ZZZZZZ9.
+
+ 01          W-SQLCODE-FLAG      PIC 9       VALUE ZERO.
+     88      W-SQL-OK                        VALUE ZERO.
+     88      W-SQL-EOD                       VALUE 1.
+     88      W-SQL-NOK                       VALUE 9.
+
+*--------------------------------------------------------------------*
+* Datum-/Uhrzeitfelder (fuer TAL-Routine), Snapshot-Zeitpunkt
+*--------------------------------------------------------------------*
+ 01          TAL-TIME.
+     05      TAL-JHJJMMTT.
+      10     TAL-JHJJ            PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-MM              PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-TT              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-HHMI.
+      10     TAL-HH              PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-MI              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-SS              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-HS              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-MS              PIC S9(04) COMP VALUE ZEROS.
+
+ 01          TAL-TIME-D.
+     05      TAL-JHJJMMTT.
+        10   TAL-JHJJ            PIC  9(04) VALUE ZEROS.
+        10   TAL-MM              PIC  9(02) VALUE ZEROS.
+        10   TAL-TT              PIC  9(02) VALUE ZEROS.
+     05      TAL-HHMI.
+        10   TAL-HH              PIC  9(02) VALUE ZEROS.
+        10   TAL-MI              PIC  9(02) VALUE ZEROS.
+     05      TAL-SS              PIC  9(02) VALUE ZEROS.
+     05      TAL-HS              PIC  9(02) VALUE ZEROS.
+     05      TAL-MS              PIC  9(02) VALUE ZEROS.
+
+**  ---> vor dem Cursor ermittelter Stichzeitpunkt des Laufs, damit
+**  ---> Cursor und abschliessendes DELETE denselben Stand sehen und
+**  ---> ein zwischenzeitlich neu eingefuegter Satz nicht mitgeloescht
+**  ---> wird, ohne vorher gemeldet worden zu sein
+ 01          W-SNAPSHOT-ZP.
+     05      WSZ-JHJJ            PIC X(04).
+     05                          PIC X   VALUE "-".
+     05      WSZ-MM              PIC XX.
+     05                          PIC X   VALUE "-".
+     05      WSZ-TT              PIC XX.
+     05                          PIC X   VALUE ":".
+     05      WSZ-HH              PIC XX.
+     05                          PIC X   VALUE ":".
+     05      WSZ-MI              PIC XX.
+     05                          PIC X   VALUE ":".
+     05      WSZ-SS              PIC XX.
+
+ EXEC SQL
+     INCLUDE SQLCA
+ END-EXEC
+
+ EXEC SQL
+     BEGIN DECLARE SECTION
+ END-EXEC
+
+**  ---> Struktur der Tabelle BINSPERREX (von PFCPRE7/S195-INSERT-BINSPERREX)
+ EXEC SQL
+    INVOKE =BINSPERREX AS BINSPERREX
+ END-EXEC
+
+ EXEC SQL
+     END DECLARE SECTION
+ END-EXEC
+
+ EXEC SQL
+     DECLARE BINSPERREX_CURS CURSOR FOR
+         SELECT  MDNR, TSNR, CARDSYS, CARDID, MELDUNGS_ZP
+           FROM  =BINSPERREX
+          WHERE  MELDUNGS_ZP <= :W-SNAPSHOT-ZP
+                     TYPE AS DATETIME YEAR TO FRACTION(2)
+          ORDER  BY MDNR, TSNR, CARDSYS, CARDID
+         BROWSE  ACCESS
+ END-EXEC
+
+ PROCEDURE DIVISION.
+
+******************************************************************
+* Steuerung
+******************************************************************
+ A100-STEUERUNG SECTION.
+ A100-00.
+     PERFORM B000-VORLAUF
+     PERFORM B090-ENDE
+     STOP RUN
+     .
+ A100-99.
+     EXIT.
+
+******************************************************************
+* Vorlauf / Berichtslauf
+******************************************************************
+ B000-VORLAUF SECTION.
+ B000-00.
+     DISPLAY "RFCBSP7 - Tagesreport BIN-Sperre-Ablehnungen je Station/"
+             "Kartensystem"
+     DISPLAY "MDNR TSNR     CS CARDID              ANZAHL"
+
+     SET W-ERSTER-SATZ TO TRUE
+
+     PERFORM U200-TIMESTAMP
+     PERFORM S900-OPEN-BINSPERREX-CURSOR
+     PERFORM S910-FETCH-BINSPERREX-CURSOR
+
+     PERFORM UNTIL W-SQL-EOD OR W-SQL-NOK
+         PERFORM C100-KONTROLLWECHSEL
+         PERFORM S910-FETCH-BINSPERREX-CURSOR
+     END-PERFORM
+
+     IF  NOT W-ERSTER-SATZ
+**      ---> letzte offene Gruppe noch ausgeben
+         PERFORM C110-ZWISCHENSUMME-SCHREIBEN
+     END-IF
+
+     PERFORM S920-CLOSE-BINSPERREX-CURSOR
+
+     IF  NOT W-SQL-NOK
+         IF  W-ZEILEN-ZAEHLER > ZERO
+**          ---> nur beim Leeren bereits gemeldeter Eintraege erfolgreich
+**          ---> gelesene Eintraege aus der Tabelle entfernen
+             PERFORM S930-DELETE-BINSPERREX
+         END-IF
+     END-IF
+
+     DISPLAY "RFCBSP7 - Anzahl Ablehnungen: " W-ZEILEN-ZAEHLER
+     DISPLAY "RFCBSP7 - Anzahl Gruppen    : " W-GRUPPEN-ZAEHLER
+     .
+ B000-99.
+     EXIT.
+
+******************************************************************
+* Ende
+******************************************************************
+ B090-ENDE SECTION.
+ B090-00.
+     CONTINUE
+     .
+ B090-99.
+     EXIT.
+
+******************************************************************
+* Kontrollwechsel auf MDNR/TSNR/CARDSYS/CARDID; bei gleichem
+* Schluessel wird nur hochgezaehlt, bei Wechsel wird die
+* Zwischensumme der Vorgruppe ausgegeben
+******************************************************************
+ C100-KONTROLLWECHSEL SECTION.
+ C100-00.
+     IF  W-ERSTER-SATZ
+         MOVE MDNR    OF BINSPERREX TO WA-MDNR
+         MOVE TSNR    OF BINSPERREX TO WA-TSNR
+         MOVE CARDSYS OF BINSPERREX TO WA-CARDSYS
+         MOVE CARDID  OF BINSPERREX TO WA-CARDID
+         SET W-ERSTER-SATZ TO FALSE
+     ELSE
+         IF  MDNR    OF BINSPERREX NOT = WA-MDNR
+         OR  TSNR    OF BINSPERREX NOT = WA-TSNR
+         OR  CARDSYS OF BINSPERREX NOT = WA-CARDSYS
+         OR  CARDID  OF BINSPERREX NOT = WA-CARDID
+             PERFORM C110-ZWISCHENSUMME-SCHREIBEN
+             MOVE MDNR    OF BINSPERREX TO WA-MDNR
+             MOVE TSNR    OF BINSPERREX TO WA-TSNR
+             MOVE CARDSYS OF BINSPERREX TO WA-CARDSYS
+             MOVE CARDID  OF BINSPERREX TO WA-CARDID
+         END-IF
+     END-IF
+
+     ADD 1 TO W-GRUPPEN-ANZAHL
+     ADD 1 TO W-ZEILEN-ZAEHLER
+     .
+ C100-99.
+     EXIT.
+
+******************************************************************
+* Eine Zwischensumme (eine Gruppe) ausgeben
+******************************************************************
+ C110-ZWISCHENSUMME-SCHREIBEN SECTION.
+ C110-00.
+     MOVE WA-MDNR         TO WD-MDNR
+     MOVE WA-TSNR         TO WD-TSNR
+     MOVE WA-CARDSYS      TO WD-CARDSYS
+     MOVE WA-CARDID       TO WD-CARDID
+     MOVE W-GRUPPEN-ANZAHL TO WD-ANZAHL
+
+     DISPLAY W-DRUCKZEILE
+
+     ADD 1 TO W-GRUPPEN-ZAEHLER
+     MOVE ZERO TO W-GRUPPEN-ANZAHL
+     .
+ C110-99.
+     EXIT.
+
+******************************************************************
+* Cursor auf =BINSPERREX
+******************************************************************
+ S900-OPEN-BINSPERREX-CURSOR SECTION.
+ S900-00.
+     EXEC SQL
+         OPEN BINSPERREX_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S900-99.
+     EXIT.
+
+ S910-FETCH-BINSPERREX-CURSOR SECTION.
+ S910-00.
+     EXEC SQL
+         FETCH BINSPERREX_CURS
+          INTO :MDNR     of BINSPERREX
+              ,:TSNR     of BINSPERREX
+              ,:CARDSYS  of BINSPERREX
+              ,:CARDID   of BINSPERREX
+              ,:MELDUNGS-ZP of BINSPERREX
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN 100    SET W-SQL-EOD TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S910-99.
+     EXIT.
+
+ S920-CLOSE-BINSPERREX-CURSOR SECTION.
+ S920-00.
+     EXEC SQL
+         CLOSE BINSPERREX_CURS
+     END-EXEC
+     .
+ S920-99.
+     EXIT.
+
+ S930-DELETE-BINSPERREX SECTION.
+ S930-00.
+     EXEC SQL
+         DELETE FROM =BINSPERREX
+          WHERE MELDUNGS_ZP <= :W-SNAPSHOT-ZP
+                    TYPE AS DATETIME YEAR TO FRACTION(2)
+     END-EXEC
+     .
+ S930-99.
+     EXIT.
+
+******************************************************************
+* Stichzeitpunkt des Laufs ermitteln (vor dem Cursor, damit Cursor
+* und abschliessendes DELETE denselben Stand sehen)
+******************************************************************
+ U200-TIMESTAMP SECTION.
+ U200-00.
+     ENTER TAL "TIME" USING TAL-TIME
+     MOVE CORR TAL-TIME TO TAL-TIME-D
+
+     MOVE TAL-JHJJ OF TAL-TIME-D TO WSZ-JHJJ
+     MOVE TAL-MM   OF TAL-TIME-D TO WSZ-MM
+     MOVE TAL-TT   OF TAL-TIME-D TO WSZ-TT
+     MOVE TAL-HH   OF TAL-TIME-D TO WSZ-HH
+     MOVE TAL-MI   OF TAL-TIME-D TO WSZ-MI
+     MOVE TAL-SS   OF TAL-TIME-D TO WSZ-SS
+     .
+ U200-99.
+     EXIT.
+
+******************************************************************
+* Allgemeine Fehlerbehandlung
+******************************************************************
+ Z002-PROGERR SECTION.
+ Z002-00.
+     DISPLAY "RFCBSP7 - SQL-Fehler, SQLCODE: " SQLCODE OF SQLCA
+     SET W-ENDE TO TRUE
+     .
+ Z002-99.
+     EXIT.
