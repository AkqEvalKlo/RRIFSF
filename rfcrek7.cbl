@@ -0,0 +1,392 @@
+?CONSULT $SYSTEM.SYSTEM.COBOLEX0
+?SEARCH  $SYSTEM.SYSTEM.COBOLLIB
+?SEARCH  =TALLIB
+
+?NOLMAP, SYMBOLS, INSPECT
+?SAVE ALL
+?LINES 66
+?CHECK 3
+?SQL
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID. RFCREK7.
+
+ DATE-COMPILED.
+
+*******************************************************************************
+* Letzte Aenderung :: 2026-08-08
+* Letzte Version   :: G.01.00
+* Kurzbeschreibung :: Naechtlicher Abgleich zwischen =TXILOG70, =UMSWEAT und
+* Kurzbeschreibung :: =ASYNC70. Jede genehmigte Autorisierung (AC_TERM=0) in
+* Kurzbeschreibung :: =TXILOG70 muss entweder ueber G130-PUT-UMSWEAT einen
+* Kurzbeschreibung :: Umsatz in =UMSWEAT oder (bei AS-Verarbeitung) ueber
+* Kurzbeschreibung :: G140-PUT-ASYNC70 einen Nachbucher-Eintrag in =ASYNC70
+* Kurzbeschreibung :: erzeugt haben. Listet je PNR/TERMNR/TRACENR des
+* Kurzbeschreibung :: aktuellen Kalendertags auf, was in keiner der beiden
+* Kurzbeschreibung :: Folgetabellen wiederzufinden ist.
+* Package          :: ICC
+*
+* Aenderungen
+*
+*--------------------------------------------------------------------*
+* Vers. | Datum    | von | Kommentar                                 *
+*-------|----------|-----|-------------------------------------------*
+*G.01.00|2026-08-08| kl  | R7-000:
+*       |          |     | - Neuanlage
+*-------|----------|-----|-------------------------------------------*
+*
+* Aufruf      :: Batch, taeglich per Scheduler nach Tagesabschluss
+* Parameter   :: keine (wertet =TXILOG70 fuer den laufenden Kalendertag
+*                aus -- reiner Lesezugriff, es werden keine Zeilen in
+*                =TXILOG70/=UMSWEAT/=ASYNC70 geloescht)
+*
+******************************************************************
+* Uebersicht der SECTIONs:
+*
+* A000-WHENEVER
+* A100-STEUERUNG
+*
+* B000-VORLAUF
+* B090-ENDE
+*
+* C100-BERICHT-SCHREIBEN
+*
+* S800-SELECT-UMSWEAT
+* S810-SELECT-ASYNC70
+* S900-OPEN-TXILOG70-CURSOR
+* S910-FETCH-TXILOG70-CURSOR
+* S920-CLOSE-TXILOG70-CURSOR
+*
+* U200-TIMESTAMP
+*
+* Z002-PROGERR
+******************************************************************
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ SPECIAL-NAMES.
+     DECIMAL-POINT IS COMMA.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ 01          W-ENDE-FLAG         PIC 9       VALUE ZERO.
+     88      W-ENDE                          VALUE 1.
+
+ 01          W-ZEILEN-ZAEHLER    PIC 9(07)   VALUE ZERO.
+ 01          W-FEHLT-ZAEHLER     PIC 9(07)   VALUE ZERO.
+
+ 01          W-ZP-VON            PIC 9(14)   VALUE ZEROS.
+ 01          W-ZP-BIS            PIC 9(14)   VALUE ZEROS.
+
+ 01          W-DRUCKZEILE.
+     05      WD-PNR              PIC X(12).
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TERMNR           PIC ZZZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TRACENR          PIC ZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-MDNR             PIC ZZZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TSNR             PIC ZZZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-ZP-VERKAUF       PIC 9(14).
+
+ 01          W-SQLCODE-FLAG      PIC 9       VALUE ZERO.
+     88      W-SQL-OK                        VALUE ZERO.
+     88      W-SQL-EOD                       VALUE 1.
+     88      W-SQL-NOK                       VALUE 9.
+
+ 01          UMSWEAT-FLAG        PIC 9       VALUE ZERO.
+     88      UMSWEAT-FOUND                   VALUE ZERO.
+     88      UMSWEAT-NOTFOUND                VALUE 1.
+     88      UMSWEAT-NOK                     VALUE 9.
+
+ 01          ASYNC70-FLAG        PIC 9       VALUE ZERO.
+     88      ASYNC70-FOUND                   VALUE ZERO.
+     88      ASYNC70-NOTFOUND                VALUE 1.
+     88      ASYNC70-NOK                     VALUE 9.
+
+*--------------------------------------------------------------------*
+* Datm-Uhrzeitfelder (für TAL-Routine)
+*--------------------------------------------------------------------*
+ 01          TAL-TIME.
+     05      TAL-JHJJMMTT.
+      10     TAL-JHJJ            PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-MM              PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-TT              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-HHMI.
+      10     TAL-HH              PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-MI              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-SS              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-HS              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-MS              PIC S9(04) COMP VALUE ZEROS.
+
+ 01          TAL-TIME-D.
+     05      TAL-JHJJMMTT.
+        10   TAL-JHJJ            PIC  9(04) VALUE ZEROS.
+        10   TAL-MM              PIC  9(02) VALUE ZEROS.
+        10   TAL-TT              PIC  9(02) VALUE ZEROS.
+     05      TAL-HHMI.
+        10   TAL-HH              PIC  9(02) VALUE ZEROS.
+        10   TAL-MI              PIC  9(02) VALUE ZEROS.
+     05      TAL-SS              PIC  9(02) VALUE ZEROS.
+     05      TAL-HS              PIC  9(02) VALUE ZEROS.
+     05      TAL-MS              PIC  9(02) VALUE ZEROS.
+ 01          TAL-TIME-N REDEFINES TAL-TIME-D.
+     05      TAL-TIME-N16        PIC  9(16).
+     05      TAL-TIME-REST       PIC  9(02).
+
+ EXEC SQL
+     INCLUDE SQLCA
+ END-EXEC
+
+ EXEC SQL
+     BEGIN DECLARE SECTION
+ END-EXEC
+
+**  ---> Strukturen der abzugleichenden Tabellen
+ EXEC SQL
+    INVOKE =TXILOG70 AS TXILOG70
+ END-EXEC
+
+ EXEC SQL
+    INVOKE =UMSWEAT AS UMSWEAT
+ END-EXEC
+
+ EXEC SQL
+    INVOKE =ASYNC70 AS ASYNC70
+ END-EXEC
+
+ EXEC SQL
+     END DECLARE SECTION
+ END-EXEC
+
+ EXEC SQL
+     DECLARE TXILOG70_CURS CURSOR FOR
+         SELECT  PNR, TERMNR, TRACENR, MDNR, TSNR, ZP_VERKAUF
+           FROM  =TXILOG70
+          WHERE  AC_TERM = 0
+            AND  ZP_VERKAUF >= :W-ZP-VON
+            AND  ZP_VERKAUF <= :W-ZP-BIS
+          ORDER  BY PNR
+         BROWSE  ACCESS
+ END-EXEC
+
+ PROCEDURE DIVISION.
+
+******************************************************************
+* Steuerung
+******************************************************************
+ A100-STEUERUNG SECTION.
+ A100-00.
+     PERFORM B000-VORLAUF
+     PERFORM B090-ENDE
+     STOP RUN
+     .
+ A100-99.
+     EXIT.
+
+******************************************************************
+* Vorlauf / Berichtslauf
+******************************************************************
+ B000-VORLAUF SECTION.
+ B000-00.
+     PERFORM U200-TIMESTAMP
+     COMPUTE W-ZP-VON =
+               (TAL-JHJJ OF TAL-TIME-D * 10000000000)
+             + (TAL-MM   OF TAL-TIME-D * 100000000)
+             + (TAL-TT   OF TAL-TIME-D * 1000000)
+     COMPUTE W-ZP-BIS = W-ZP-VON + 235959
+
+     DISPLAY "RFCREK7 - Abgleich TXILOG70/UMSWEAT/ASYNC70 fuer "
+             TAL-JHJJ OF TAL-TIME-D "-"
+             TAL-MM   OF TAL-TIME-D "-"
+             TAL-TT   OF TAL-TIME-D
+     DISPLAY "PNR          TERMNR   TRACENR MDNR     TSNR     "
+             "ZP-VERKAUF"
+
+     PERFORM S900-OPEN-TXILOG70-CURSOR
+     PERFORM S910-FETCH-TXILOG70-CURSOR
+
+     PERFORM UNTIL W-SQL-EOD OR W-SQL-NOK
+         ADD 1 TO W-ZEILEN-ZAEHLER
+
+         PERFORM S800-SELECT-UMSWEAT
+         IF  UMSWEAT-NOTFOUND
+             PERFORM S810-SELECT-ASYNC70
+             IF  ASYNC70-NOTFOUND
+                 PERFORM C100-BERICHT-SCHREIBEN
+             END-IF
+         END-IF
+
+         PERFORM S910-FETCH-TXILOG70-CURSOR
+     END-PERFORM
+
+     PERFORM S920-CLOSE-TXILOG70-CURSOR
+
+     DISPLAY "RFCREK7 - geprueft: " W-ZEILEN-ZAEHLER
+             " - fehlend: "         W-FEHLT-ZAEHLER
+     .
+ B000-99.
+     EXIT.
+
+******************************************************************
+* Ende
+******************************************************************
+ B090-ENDE SECTION.
+ B090-00.
+     CONTINUE
+     .
+ B090-99.
+     EXIT.
+
+******************************************************************
+* Eine Berichtszeile ausgeben (in TXILOG70 genehmigt, aber weder
+* in UMSWEAT noch in ASYNC70 wiedergefunden)
+******************************************************************
+ C100-BERICHT-SCHREIBEN SECTION.
+ C100-00.
+     MOVE PNR        OF TXILOG70 TO WD-PNR
+     MOVE TERMNR     OF TXILOG70 TO WD-TERMNR
+     MOVE TRACENR    OF TXILOG70 TO WD-TRACENR
+     MOVE MDNR       OF TXILOG70 TO WD-MDNR
+     MOVE TSNR       OF TXILOG70 TO WD-TSNR
+     MOVE ZP-VERKAUF OF TXILOG70 TO WD-ZP-VERKAUF
+
+     DISPLAY W-DRUCKZEILE
+
+     ADD 1 TO W-FEHLT-ZAEHLER
+     .
+ C100-99.
+     EXIT.
+
+******************************************************************
+* Existenzpruefung =UMSWEAT (gleiche PNR/TERMNR/TRACENR wie der
+* gerade gelesene TXILOG70-Satz)
+******************************************************************
+ S800-SELECT-UMSWEAT SECTION.
+ S800-00.
+     MOVE PNR     OF TXILOG70 TO PNR     OF UMSWEAT
+     MOVE TERMNR  OF TXILOG70 TO TERMNR  OF UMSWEAT
+     MOVE TRACENR OF TXILOG70 TO TRACENR OF UMSWEAT
+
+     EXEC SQL
+         SELECT  PNR
+           INTO :PNR of UMSWEAT
+           FROM  =UMSWEAT
+          WHERE  PNR, TERMNR, TRACENR
+              =  :PNR     of UMSWEAT
+                ,:TERMNR  of UMSWEAT
+                ,:TRACENR of UMSWEAT
+         BROWSE  ACCESS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET UMSWEAT-FOUND    TO TRUE
+         WHEN 100    SET UMSWEAT-NOTFOUND TO TRUE
+         WHEN OTHER  SET UMSWEAT-NOK      TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S800-99.
+     EXIT.
+
+******************************************************************
+* Existenzpruefung =ASYNC70 (gleiche PNR/TERMNR/TRACENR wie der
+* gerade gelesene TXILOG70-Satz)
+******************************************************************
+ S810-SELECT-ASYNC70 SECTION.
+ S810-00.
+     MOVE PNR     OF TXILOG70 TO PNR     OF ASYNC70
+     MOVE TERMNR  OF TXILOG70 TO TERMNR  OF ASYNC70
+     MOVE TRACENR OF TXILOG70 TO TRACENR OF ASYNC70
+
+     EXEC SQL
+         SELECT  PNR
+           INTO :PNR of ASYNC70
+           FROM  =ASYNC70
+          WHERE  PNR, TERMNR, TRACENR
+              =  :PNR     of ASYNC70
+                ,:TERMNR  of ASYNC70
+                ,:TRACENR of ASYNC70
+         BROWSE  ACCESS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET ASYNC70-FOUND    TO TRUE
+         WHEN 100    SET ASYNC70-NOTFOUND TO TRUE
+         WHEN OTHER  SET ASYNC70-NOK      TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S810-99.
+     EXIT.
+
+******************************************************************
+* Cursor auf =TXILOG70
+******************************************************************
+ S900-OPEN-TXILOG70-CURSOR SECTION.
+ S900-00.
+     EXEC SQL
+         OPEN TXILOG70_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S900-99.
+     EXIT.
+
+ S910-FETCH-TXILOG70-CURSOR SECTION.
+ S910-00.
+     EXEC SQL
+         FETCH TXILOG70_CURS
+          INTO :PNR        of TXILOG70
+              ,:TERMNR     of TXILOG70
+              ,:TRACENR    of TXILOG70
+              ,:MDNR       of TXILOG70
+              ,:TSNR       of TXILOG70
+              ,:ZP-VERKAUF of TXILOG70
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN 100    SET W-SQL-EOD TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S910-99.
+     EXIT.
+
+ S920-CLOSE-TXILOG70-CURSOR SECTION.
+ S920-00.
+     EXEC SQL
+         CLOSE TXILOG70_CURS
+     END-EXEC
+     .
+ S920-99.
+     EXIT.
+
+******************************************************************
+* aktuelles Datum/Uhrzeit ermitteln
+******************************************************************
+ U200-TIMESTAMP SECTION.
+ U200-00.
+     ENTER TAL "TIME" USING TAL-TIME
+     MOVE CORR TAL-TIME TO TAL-TIME-D
+     .
+ U200-99.
+     EXIT.
+
+******************************************************************
+* Allgemeine Fehlerbehandlung
+******************************************************************
+ Z002-PROGERR SECTION.
+ Z002-00.
+     DISPLAY "RFCREK7 - SQL-Fehler, SQLCODE: " SQLCODE OF SQLCA
+     SET W-ENDE TO TRUE
+     .
+ Z002-99.
+     EXIT.
