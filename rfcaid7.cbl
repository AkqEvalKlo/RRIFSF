@@ -0,0 +1,372 @@
+?CONSULT $SYSTEM.SYSTEM.COBOLEX0
+?SEARCH  $SYSTEM.SYSTEM.COBOLLIB
+?SEARCH  =TALLIB
+
+?NOLMAP, SYMBOLS, INSPECT
+?SAVE ALL
+?LINES 66
+?CHECK 3
+?SQL
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID. RFCAID7.
+
+ DATE-COMPILED.
+
+*******************************************************************************
+* Letzte Aenderung :: 2026-08-08
+* Letzte Version   :: G.01.00
+* Kurzbeschreibung :: Tagesreport/Alarm ueber Rueckfaelle auf die Dummy-
+* Kurzbeschreibung :: AIID ("000000") in S960-SELECT-AIID (PFCPRE7). Ein
+* Kurzbeschreibung :: Rueckfall tritt ein, wenn weder fuer ROUTKZ/CARDID
+* Kurzbeschreibung :: noch fuer ROUTKZ/CARDID=0 ein Eintrag in =FCAIID
+* Kurzbeschreibung :: gepflegt ist. S965-INSERT-FCAIIDEX protokolliert
+* Kurzbeschreibung :: jeden dieser Rueckfaelle in der neuen Tabelle
+* Kurzbeschreibung :: =FCAIIDEX. Dieser Report liest =FCAIIDEX je
+* Kurzbeschreibung :: ROUTKZ/CARDID sortiert und zaehlt per Kontrollwechsel
+* Kurzbeschreibung :: aus, damit ein fehlender =FCAIID-Eintrag noch am
+* Kurzbeschreibung :: selben Tag auffaellt.
+* Package          :: ICC
+*
+* Aenderungen
+*
+*--------------------------------------------------------------------*
+* Vers. | Datum    | von | Kommentar                                 *
+*-------|----------|-----|-------------------------------------------*
+*G.01.00|2026-08-08| kl  | R7-000:
+*       |          |     | - Neuanlage
+*G.01.01|2026-08-08| kl  | R7-000:
+*       |          |     | - Snapshot-Zeitpunkt (W-SNAPSHOT-ZP) vor dem
+*       |          |     |   Cursor ermitteln und sowohl im Cursor als
+*       |          |     |   auch im abschliessenden DELETE statt CURRENT
+*       |          |     |   verwenden, damit ein zwischen OPEN und DELETE
+*       |          |     |   von PFCPRE7 frisch eingefuegter Satz nicht
+*       |          |     |   ungemeldet geloescht wird.
+*-------|----------|-----|-------------------------------------------*
+*
+* Aufruf      :: Batch, z.B. mehrmals taeglich per Scheduler
+* Parameter   :: keine (wertet den Bestand von =FCAIIDEX bis zum
+*                Snapshot-Zeitpunkt des Laufs aus und leert danach nur
+*                diesen Bestand, damit der naechste Lauf nur die neuen
+*                Eintraege sieht)
+*
+******************************************************************
+* Uebersicht der SECTIONs:
+*
+* A000-WHENEVER
+* A100-STEUERUNG
+*
+* B000-VORLAUF
+* B090-ENDE
+*
+* C100-KONTROLLWECHSEL
+* C110-ZWISCHENSUMME-SCHREIBEN
+*
+* S900-OPEN-FCAIIDEX-CURSOR
+* S910-FETCH-FCAIIDEX-CURSOR
+* S920-CLOSE-FCAIIDEX-CURSOR
+* S930-DELETE-FCAIIDEX
+*
+* U200-TIMESTAMP
+*
+* Z002-PROGERR
+******************************************************************
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ SPECIAL-NAMES.
+     DECIMAL-POINT IS COMMA.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ 01          W-ENDE-FLAG         PIC 9       VALUE ZERO.
+     88      W-ENDE                          VALUE 1.
+
+ 01          W-ERSTER-SATZ-FLAG  PIC 9       VALUE ZERO.
+     88      W-ERSTER-SATZ                   VALUE 1.
+
+ 01          W-ZEILEN-ZAEHLER    PIC 9(07)   VALUE ZERO.
+ 01          W-GRUPPEN-ZAEHLER   PIC 9(07)   VALUE ZERO.
+
+ 01          W-ALT-SCHLUESSEL.
+     05      WA-ROUTKZ           PIC S9(04) COMP.
+     05      WA-CARDID           PIC S9(04) COMP.
+
+ 01          W-GRUPPEN-ANZAHL    PIC 9(07)   VALUE ZERO.
+
+ 01          W-DRUCKZEILE.
+     05      WD-ROUTKZ           PIC -9(04).
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-CARDID           PIC -9(04).
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-ANZAHL           PIC ZZZZZZ9.
+
+ 01          W-SQLCODE-FLAG      PIC 9       VALUE ZERO.
+     88      W-SQL-OK                        VALUE ZERO.
+     88      W-SQL-EOD                       VALUE 1.
+     88      W-SQL-NOK                       VALUE 9.
+
+*--------------------------------------------------------------------*
+* Datum-/Uhrzeitfelder (fuer TAL-Routine), Snapshot-Zeitpunkt
+*--------------------------------------------------------------------*
+ 01          TAL-TIME.
+     05      TAL-JHJJMMTT.
+      10     TAL-JHJJ            PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-MM              PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-TT              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-HHMI.
+      10     TAL-HH              PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-MI              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-SS              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-HS              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-MS              PIC S9(04) COMP VALUE ZEROS.
+
+ 01          TAL-TIME-D.
+     05      TAL-JHJJMMTT.
+        10   TAL-JHJJ            PIC  9(04) VALUE ZEROS.
+        10   TAL-MM              PIC  9(02) VALUE ZEROS.
+        10   TAL-TT              PIC  9(02) VALUE ZEROS.
+     05      TAL-HHMI.
+        10   TAL-HH              PIC  9(02) VALUE ZEROS.
+        10   TAL-MI              PIC  9(02) VALUE ZEROS.
+     05      TAL-SS              PIC  9(02) VALUE ZEROS.
+     05      TAL-HS              PIC  9(02) VALUE ZEROS.
+     05      TAL-MS              PIC  9(02) VALUE ZEROS.
+
+**  ---> vor dem Cursor ermittelter Stichzeitpunkt des Laufs, damit
+**  ---> Cursor und abschliessendes DELETE denselben Stand sehen und
+**  ---> ein zwischenzeitlich neu eingefuegter Satz nicht mitgeloescht
+**  ---> wird, ohne vorher gemeldet worden zu sein
+ 01          W-SNAPSHOT-ZP.
+     05      WSZ-JHJJ            PIC X(04).
+     05                          PIC X   VALUE "-".
+     05      WSZ-MM              PIC XX.
+     05                          PIC X   VALUE "-".
+     05      WSZ-TT              PIC XX.
+     05                          PIC X   VALUE ":".
+     05      WSZ-HH              PIC XX.
+     05                          PIC X   VALUE ":".
+     05      WSZ-MI              PIC XX.
+     05                          PIC X   VALUE ":".
+     05      WSZ-SS              PIC XX.
+
+ EXEC SQL
+     INCLUDE SQLCA
+ END-EXEC
+
+ EXEC SQL
+     BEGIN DECLARE SECTION
+ END-EXEC
+
+**  ---> Struktur der Tabelle FCAIIDEX (von PFCPRE7/S965-INSERT-FCAIIDEX)
+ EXEC SQL
+    INVOKE =FCAIIDEX AS FCAIIDEX
+ END-EXEC
+
+ EXEC SQL
+     END DECLARE SECTION
+ END-EXEC
+
+ EXEC SQL
+     DECLARE FCAIIDEX_CURS CURSOR FOR
+         SELECT  ROUTKZ, CARDID, MELDUNGS_ZP
+           FROM  =FCAIIDEX
+          WHERE  MELDUNGS_ZP <= :W-SNAPSHOT-ZP
+                     TYPE AS DATETIME YEAR TO FRACTION(2)
+          ORDER  BY ROUTKZ, CARDID
+         BROWSE  ACCESS
+ END-EXEC
+
+ PROCEDURE DIVISION.
+
+******************************************************************
+* Steuerung
+******************************************************************
+ A100-STEUERUNG SECTION.
+ A100-00.
+     PERFORM B000-VORLAUF
+     PERFORM B090-ENDE
+     STOP RUN
+     .
+ A100-99.
+     EXIT.
+
+******************************************************************
+* Vorlauf / Berichtslauf
+******************************************************************
+ B000-VORLAUF SECTION.
+ B000-00.
+     DISPLAY "RFCAID7 - Alarm Dummy-AIID-Rueckfaelle je ROUTKZ/CARDID"
+     DISPLAY "ROUTKZ CARDID ANZAHL"
+
+     SET W-ERSTER-SATZ TO TRUE
+
+     PERFORM U200-TIMESTAMP
+     PERFORM S900-OPEN-FCAIIDEX-CURSOR
+     PERFORM S910-FETCH-FCAIIDEX-CURSOR
+
+     PERFORM UNTIL W-SQL-EOD OR W-SQL-NOK
+         PERFORM C100-KONTROLLWECHSEL
+         PERFORM S910-FETCH-FCAIIDEX-CURSOR
+     END-PERFORM
+
+     IF  NOT W-ERSTER-SATZ
+**      ---> letzte offene Gruppe noch ausgeben
+         PERFORM C110-ZWISCHENSUMME-SCHREIBEN
+     END-IF
+
+     PERFORM S920-CLOSE-FCAIIDEX-CURSOR
+
+     IF  NOT W-SQL-NOK
+         IF  W-ZEILEN-ZAEHLER > ZERO
+**          ---> nur beim Leeren bereits gemeldeter Eintraege erfolgreich
+**          ---> gelesene Eintraege aus der Tabelle entfernen
+             PERFORM S930-DELETE-FCAIIDEX
+         END-IF
+     END-IF
+
+     DISPLAY "RFCAID7 - Anzahl Rueckfaelle: " W-ZEILEN-ZAEHLER
+     DISPLAY "RFCAID7 - Anzahl Gruppen    : " W-GRUPPEN-ZAEHLER
+     .
+ B000-99.
+     EXIT.
+
+******************************************************************
+* Ende
+******************************************************************
+ B090-ENDE SECTION.
+ B090-00.
+     CONTINUE
+     .
+ B090-99.
+     EXIT.
+
+******************************************************************
+* Kontrollwechsel auf ROUTKZ/CARDID; bei gleichem Schluessel wird
+* nur hochgezaehlt, bei Wechsel wird die Zwischensumme der
+* Vorgruppe ausgegeben
+******************************************************************
+ C100-KONTROLLWECHSEL SECTION.
+ C100-00.
+     IF  W-ERSTER-SATZ
+         MOVE ROUTKZ OF FCAIIDEX TO WA-ROUTKZ
+         MOVE CARDID OF FCAIIDEX TO WA-CARDID
+         SET W-ERSTER-SATZ TO FALSE
+     ELSE
+         IF  ROUTKZ OF FCAIIDEX NOT = WA-ROUTKZ
+         OR  CARDID OF FCAIIDEX NOT = WA-CARDID
+             PERFORM C110-ZWISCHENSUMME-SCHREIBEN
+             MOVE ROUTKZ OF FCAIIDEX TO WA-ROUTKZ
+             MOVE CARDID OF FCAIIDEX TO WA-CARDID
+         END-IF
+     END-IF
+
+     ADD 1 TO W-GRUPPEN-ANZAHL
+     ADD 1 TO W-ZEILEN-ZAEHLER
+     .
+ C100-99.
+     EXIT.
+
+******************************************************************
+* Eine Zwischensumme (eine Gruppe) ausgeben
+******************************************************************
+ C110-ZWISCHENSUMME-SCHREIBEN SECTION.
+ C110-00.
+     MOVE WA-ROUTKZ        TO WD-ROUTKZ
+     MOVE WA-CARDID        TO WD-CARDID
+     MOVE W-GRUPPEN-ANZAHL TO WD-ANZAHL
+
+     DISPLAY W-DRUCKZEILE
+
+     ADD 1 TO W-GRUPPEN-ZAEHLER
+     MOVE ZERO TO W-GRUPPEN-ANZAHL
+     .
+ C110-99.
+     EXIT.
+
+******************************************************************
+* Cursor auf =FCAIIDEX
+******************************************************************
+ S900-OPEN-FCAIIDEX-CURSOR SECTION.
+ S900-00.
+     EXEC SQL
+         OPEN FCAIIDEX_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S900-99.
+     EXIT.
+
+ S910-FETCH-FCAIIDEX-CURSOR SECTION.
+ S910-00.
+     EXEC SQL
+         FETCH FCAIIDEX_CURS
+          INTO :ROUTKZ     of FCAIIDEX
+              ,:CARDID     of FCAIIDEX
+              ,:MELDUNGS-ZP of FCAIIDEX
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN 100    SET W-SQL-EOD TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S910-99.
+     EXIT.
+
+ S920-CLOSE-FCAIIDEX-CURSOR SECTION.
+ S920-00.
+     EXEC SQL
+         CLOSE FCAIIDEX_CURS
+     END-EXEC
+     .
+ S920-99.
+     EXIT.
+
+ S930-DELETE-FCAIIDEX SECTION.
+ S930-00.
+     EXEC SQL
+         DELETE FROM =FCAIIDEX
+          WHERE MELDUNGS_ZP <= :W-SNAPSHOT-ZP
+                    TYPE AS DATETIME YEAR TO FRACTION(2)
+     END-EXEC
+     .
+ S930-99.
+     EXIT.
+
+******************************************************************
+* Stichzeitpunkt des Laufs ermitteln (vor dem Cursor, damit Cursor
+* und abschliessendes DELETE denselben Stand sehen)
+******************************************************************
+ U200-TIMESTAMP SECTION.
+ U200-00.
+     ENTER TAL "TIME" USING TAL-TIME
+     MOVE CORR TAL-TIME TO TAL-TIME-D
+
+     MOVE TAL-JHJJ OF TAL-TIME-D TO WSZ-JHJJ
+     MOVE TAL-MM   OF TAL-TIME-D TO WSZ-MM
+     MOVE TAL-TT   OF TAL-TIME-D TO WSZ-TT
+     MOVE TAL-HH   OF TAL-TIME-D TO WSZ-HH
+     MOVE TAL-MI   OF TAL-TIME-D TO WSZ-MI
+     MOVE TAL-SS   OF TAL-TIME-D TO WSZ-SS
+     .
+ U200-99.
+     EXIT.
+
+******************************************************************
+* Allgemeine Fehlerbehandlung
+******************************************************************
+ Z002-PROGERR SECTION.
+ Z002-00.
+     DISPLAY "RFCAID7 - SQL-Fehler, SQLCODE: " SQLCODE OF SQLCA
+     SET W-ENDE TO TRUE
+     .
+ Z002-99.
+     EXIT.
