@@ -0,0 +1,305 @@
+?CONSULT $SYSTEM.SYSTEM.COBOLEX0
+?SEARCH  $SYSTEM.SYSTEM.COBOLLIB
+?SEARCH  =TALLIB
+
+?NOLMAP, SYMBOLS, INSPECT
+?SAVE ALL
+?LINES 66
+?CHECK 3
+?SQL
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID. RFCREG7.
+
+ DATE-COMPILED.
+
+*******************************************************************************
+* Letzte Aenderung :: 2026-08-08
+* Letzte Version   :: G.01.00
+* Kurzbeschreibung :: Alarmbericht fuer Autorisierungsversuche von nicht
+* Kurzbeschreibung :: registrierten Terminals. S130-SELECT-POST70 (PFCPRE7)
+* Kurzbeschreibung :: verwirft eine Anfrage bisher komplett stillschweigend
+* Kurzbeschreibung :: (ENDE gesetzt, W-AC bleibt ZERO -- B100-VERARBEITUNG
+* Kurzbeschreibung :: sendet dann gar keine Antwort), wenn die TERMNR zu
+* Kurzbeschreibung :: keinem =POST70-Satz passt; bisher landete das nur im
+* Kurzbeschreibung :: allgemeinen Fehlerprotokoll ueber Z999-ERRLOG. Der
+* Kurzbeschreibung :: Lookup-Fehlschlag legt seitdem (neue *R000021-Stelle
+* Kurzbeschreibung :: in S130-SELECT-POST70, PERFORM S135-INSERT-POST70-
+* Kurzbeschreibung :: ALERT) zusaetzlich eine eigene =TXILOG70-Zeile an,
+* Kurzbeschreibung :: markiert mit KZ_BEARB = "U" (frei, von keinem
+* Kurzbeschreibung :: anderen Programm verwendet), mit TERMNR/MDNR/TSNR
+* Kurzbeschreibung :: (der beanspruchten Werte aus der Anfrage) und dem
+* Kurzbeschreibung :: aktuellen Zeitstempel in ZP_VERKAUF. Dieser Report
+* Kurzbeschreibung :: listet genau diese Zeilen auf, fuer den aktuellen
+* Kurzbeschreibung :: Kalendertag (RFCFEP7/RFCREK7/RFCSET7 TAL "TIME"-
+* Kurzbeschreibung :: Vorbild).
+* Package          :: ICC
+*
+* Aenderungen
+*
+*--------------------------------------------------------------------*
+* Vers. | Datum    | von | Kommentar                                 *
+*-------|----------|-----|-------------------------------------------*
+*G.01.00|2026-08-08| kl  | R7-000:
+*       |          |     | - Neuanlage
+*-------|----------|-----|-------------------------------------------*
+*
+* Aufruf      :: Batch, periodisch per Scheduler (z.B. stuendlich oder
+*                taeglich)
+* Parameter   :: keine (wertet =TXILOG70 fuer den aktuellen Kalendertag
+*                aus; rein lesend, es wird nichts geloescht)
+*
+******************************************************************
+* Uebersicht der SECTIONs:
+*
+* A100-STEUERUNG
+*
+* B000-VORLAUF
+* B090-ENDE
+*
+* C100-BERICHT-SCHREIBEN
+*
+* S900-OPEN-TXILOG70-CURSOR
+* S910-FETCH-TXILOG70-CURSOR
+* S920-CLOSE-TXILOG70-CURSOR
+*
+* U200-TIMESTAMP
+*
+* Z002-PROGERR
+******************************************************************
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ SPECIAL-NAMES.
+     DECIMAL-POINT IS COMMA.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ 01          W-ENDE-FLAG         PIC 9       VALUE ZERO.
+     88      W-ENDE                          VALUE 1.
+
+ 01          W-ZEILEN-ZAEHLER    PIC 9(07)   VALUE ZERO.
+
+ 01          W-ZP-VON            PIC 9(14)   VALUE ZEROS.
+ 01          W-ZP-BIS            PIC 9(14)   VALUE ZEROS.
+
+ 01          W-DRUCKZEILE.
+     05      WD-TERMNR           PIC ZZZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-MDNR             PIC Z(09)9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TSNR             PIC Z(09)9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-ZP-VERKAUF       PIC 9(14).
+
+ 01          W-SQLCODE-FLAG      PIC 9       VALUE ZERO.
+     88      W-SQL-OK                        VALUE ZERO.
+     88      W-SQL-EOD                       VALUE 1.
+     88      W-SQL-NOK                       VALUE 9.
+
+*--------------------------------------------------------------------*
+* Datum-/Uhrzeitfelder (fuer TAL-Routine)
+*--------------------------------------------------------------------*
+ 01          TAL-TIME.
+     05      TAL-JHJJMMTT.
+      10     TAL-JHJJ            PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-MM              PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-TT              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-HHMI.
+      10     TAL-HH              PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-MI              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-SS              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-HS              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-MS              PIC S9(04) COMP VALUE ZEROS.
+
+ 01          TAL-TIME-D.
+     05      TAL-JHJJMMTT.
+        10   TAL-JHJJ            PIC  9(04) VALUE ZEROS.
+        10   TAL-MM              PIC  9(02) VALUE ZEROS.
+        10   TAL-TT              PIC  9(02) VALUE ZEROS.
+     05      TAL-HHMI.
+        10   TAL-HH              PIC  9(02) VALUE ZEROS.
+        10   TAL-MI              PIC  9(02) VALUE ZEROS.
+     05      TAL-SS              PIC  9(02) VALUE ZEROS.
+     05      TAL-HS              PIC  9(02) VALUE ZEROS.
+     05      TAL-MS              PIC  9(02) VALUE ZEROS.
+ 01          TAL-TIME-N REDEFINES TAL-TIME-D.
+     05      TAL-TIME-N16        PIC  9(16).
+     05      TAL-TIME-REST       PIC  9(02).
+
+ EXEC SQL
+     INCLUDE SQLCA
+ END-EXEC
+
+ EXEC SQL
+     BEGIN DECLARE SECTION
+ END-EXEC
+
+**  ---> Struktur der Tabelle TXILOG70
+ EXEC SQL
+    INVOKE =TXILOG70 AS TXILOG70
+ END-EXEC
+
+ EXEC SQL
+     END DECLARE SECTION
+ END-EXEC
+
+**  ---> Autorisierungsversuche von nicht registrierten Terminals:
+**  ---> KZ_BEARB = "U" wird ausschliesslich von PFCPRE7s
+**  ---> S135-INSERT-POST70-ALERT gesetzt, wenn S130-SELECT-POST70
+**  ---> keinen passenden =POST70-Satz zur TERMNR findet
+ EXEC SQL
+     DECLARE TXILOG70_CURS CURSOR FOR
+         SELECT  TERMNR, MDNR, TSNR, ZP_VERKAUF
+           FROM  =TXILOG70
+          WHERE  KZ_BEARB   = "U"
+            AND  ZP_VERKAUF >= :W-ZP-VON
+            AND  ZP_VERKAUF <= :W-ZP-BIS
+          ORDER  BY ZP_VERKAUF
+         BROWSE  ACCESS
+ END-EXEC
+
+ PROCEDURE DIVISION.
+
+******************************************************************
+* Steuerung
+******************************************************************
+ A100-STEUERUNG SECTION.
+ A100-00.
+     PERFORM B000-VORLAUF
+     PERFORM B090-ENDE
+     STOP RUN
+     .
+ A100-99.
+     EXIT.
+
+******************************************************************
+* Vorlauf / Berichtslauf
+******************************************************************
+ B000-VORLAUF SECTION.
+ B000-00.
+     PERFORM U200-TIMESTAMP
+     COMPUTE W-ZP-VON =
+               (TAL-JHJJ OF TAL-TIME-D * 10000000000)
+             + (TAL-MM   OF TAL-TIME-D * 100000000)
+             + (TAL-TT   OF TAL-TIME-D * 1000000)
+     COMPUTE W-ZP-BIS = W-ZP-VON + 235959
+
+     DISPLAY "RFCREG7 - Autorisierungsversuche nicht registrierter "
+             "Terminals fuer "
+             TAL-JHJJ OF TAL-TIME-D "-"
+             TAL-MM   OF TAL-TIME-D "-"
+             TAL-TT   OF TAL-TIME-D
+     DISPLAY "TERMNR   MDNR       TSNR       ZP-VERKAUF"
+
+     PERFORM S900-OPEN-TXILOG70-CURSOR
+     PERFORM S910-FETCH-TXILOG70-CURSOR
+
+     PERFORM UNTIL W-SQL-EOD OR W-SQL-NOK
+         PERFORM C100-BERICHT-SCHREIBEN
+         PERFORM S910-FETCH-TXILOG70-CURSOR
+     END-PERFORM
+
+     PERFORM S920-CLOSE-TXILOG70-CURSOR
+
+     DISPLAY "RFCREG7 - Anzahl Versuche nicht registrierter Terminals: "
+             W-ZEILEN-ZAEHLER
+     .
+ B000-99.
+     EXIT.
+
+******************************************************************
+* Ende
+******************************************************************
+ B090-ENDE SECTION.
+ B090-00.
+     CONTINUE
+     .
+ B090-99.
+     EXIT.
+
+******************************************************************
+* Eine Berichtszeile ausgeben
+******************************************************************
+ C100-BERICHT-SCHREIBEN SECTION.
+ C100-00.
+     MOVE TERMNR     OF TXILOG70 TO WD-TERMNR
+     MOVE MDNR       OF TXILOG70 TO WD-MDNR
+     MOVE TSNR       OF TXILOG70 TO WD-TSNR
+     MOVE ZP-VERKAUF OF TXILOG70 TO WD-ZP-VERKAUF
+
+     DISPLAY W-DRUCKZEILE
+
+     ADD 1 TO W-ZEILEN-ZAEHLER
+     .
+ C100-99.
+     EXIT.
+
+******************************************************************
+* Cursor auf =TXILOG70
+******************************************************************
+ S900-OPEN-TXILOG70-CURSOR SECTION.
+ S900-00.
+     EXEC SQL
+         OPEN TXILOG70_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S900-99.
+     EXIT.
+
+ S910-FETCH-TXILOG70-CURSOR SECTION.
+ S910-00.
+     EXEC SQL
+         FETCH TXILOG70_CURS
+          INTO :TERMNR     of TXILOG70
+              ,:MDNR       of TXILOG70
+              ,:TSNR       of TXILOG70
+              ,:ZP-VERKAUF of TXILOG70
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN 100    SET W-SQL-EOD TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S910-99.
+     EXIT.
+
+ S920-CLOSE-TXILOG70-CURSOR SECTION.
+ S920-00.
+     EXEC SQL
+         CLOSE TXILOG70_CURS
+     END-EXEC
+     .
+ S920-99.
+     EXIT.
+
+******************************************************************
+* TIMESTAMP erstellen
+******************************************************************
+ U200-TIMESTAMP SECTION.
+ U200-00.
+     ENTER TAL "TIME" USING TAL-TIME
+     MOVE CORR TAL-TIME TO TAL-TIME-D
+     .
+ U200-99.
+     EXIT.
+
+******************************************************************
+* Allgemeine Fehlerbehandlung
+******************************************************************
+ Z002-PROGERR SECTION.
+ Z002-00.
+     DISPLAY "RFCREG7 - SQL-Fehler, SQLCODE: " SQLCODE OF SQLCA
+     SET W-ENDE TO TRUE
+     .
+ Z002-99.
+     EXIT.
