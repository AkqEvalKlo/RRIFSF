@@ -0,0 +1,269 @@
+?CONSULT $SYSTEM.SYSTEM.COBOLEX0
+?SEARCH  $SYSTEM.SYSTEM.COBOLLIB
+?SEARCH  =TALLIB
+
+?NOLMAP, SYMBOLS, INSPECT
+?SAVE ALL
+?LINES 66
+?CHECK 3
+?SQL
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID. RFCCUA7.
+
+ DATE-COMPILED.
+
+*******************************************************************************
+* Letzte Aenderung :: 2026-08-08
+* Letzte Version   :: G.01.00
+* Kurzbeschreibung :: Kartenverwendungs-Export aus dem CRDUSEDN-Feed.
+* Kurzbeschreibung :: G140-PUT-CRDUSEDN (AFCAUT7) bzw. G150-PUT-CRDUSEDN
+* Kurzbeschreibung :: (PFCOFF7S) melden jede Kartenverwendung per CALL
+* Kurzbeschreibung :: "SDBCDU5" an das Kartenverwendungsmodul, das diese
+* Kurzbeschreibung :: Information nicht abfragbar vorhaelt -- aus Sicht
+* Kurzbeschreibung :: dieser Programme ist sie nach dem Aufruf verloren.
+* Kurzbeschreibung :: Beide Stellen protokollieren deshalb zusaetzlich per
+* Kurzbeschreibung :: S195-INSERT-CRDUSEDNEX in die neue Tabelle
+* Kurzbeschreibung :: =CRDUSEDNEX. Dieser Report liest =CRDUSEDNEX je
+* Kurzbeschreibung :: Kartennummer (KANR) sortiert aus und gibt jede
+* Kurzbeschreibung :: Kartenverwendung als Export-Zeile aus; der Bestand
+* Kurzbeschreibung :: wird dabei nicht geleert, da er als Pruefhistorie
+* Kurzbeschreibung :: (Audit) dienen soll und nicht als Warteschlange.
+* Package          :: ICC
+*
+* Aenderungen
+*
+*--------------------------------------------------------------------*
+* Vers. | Datum    | von | Kommentar                                 *
+*-------|----------|-----|-------------------------------------------*
+*G.01.00|2026-08-08| kl  | R7-000:
+*       |          |     | - Neuanlage
+*-------|----------|-----|-------------------------------------------*
+*
+* Aufruf      :: Batch, z.B. taeglich per Scheduler oder auf Anforderung
+* Parameter   :: keine (wertet den kompletten Bestand von =CRDUSEDNEX
+*                aus; der Bestand bleibt als Audit-Historie erhalten
+*                und wird nicht geleert)
+*
+******************************************************************
+* Uebersicht der SECTIONs:
+*
+* A000-WHENEVER
+* A100-STEUERUNG
+*
+* B000-VORLAUF
+* B090-ENDE
+*
+* C100-EXPORTZEILE-SCHREIBEN
+* C200-ZUSAMMENFASSUNG-SCHREIBEN
+*
+* S900-OPEN-CRDUSEDNEX-CURSOR
+* S910-FETCH-CRDUSEDNEX-CURSOR
+* S920-CLOSE-CRDUSEDNEX-CURSOR
+*
+* Z002-PROGERR
+******************************************************************
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ SPECIAL-NAMES.
+     DECIMAL-POINT IS COMMA.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ 01          W-ENDE-FLAG         PIC 9       VALUE ZERO.
+     88      W-ENDE                          VALUE 1.
+
+ 01          W-ZEILEN-ZAEHLER    PIC 9(07)   VALUE ZERO.
+
+ 01          W-DRUCKZEILE.
+     05      WD-KANR             PIC X(19).
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TERMNR           PIC ZZZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TRACENR          PIC ZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-AC               PIC Z9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-BETRAG           PIC Z(17)9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-MDNR             PIC ZZZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TSNR             PIC ZZZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-MELDUNGS-ZP      PIC X(19).
+
+ 01          W-SQLCODE-FLAG      PIC 9       VALUE ZERO.
+     88      W-SQL-OK                        VALUE ZERO.
+     88      W-SQL-EOD                       VALUE 1.
+     88      W-SQL-NOK                       VALUE 9.
+
+ EXEC SQL
+     INCLUDE SQLCA
+ END-EXEC
+
+ EXEC SQL
+     BEGIN DECLARE SECTION
+ END-EXEC
+
+**  ---> Struktur der Tabelle CRDUSEDNEX (von AFCAUT7/S195-INSERT-CRDUSEDNEX
+**  ---> bzw. PFCOFF7S/S195-INSERT-CRDUSEDNEX)
+ EXEC SQL
+    INVOKE =CRDUSEDNEX AS CRDUSEDNEX
+ END-EXEC
+
+ EXEC SQL
+     END DECLARE SECTION
+ END-EXEC
+
+ EXEC SQL
+     DECLARE CRDUSEDNEX_CURS CURSOR FOR
+         SELECT  KANR, TERMNR, TRACENR, AC, BETRAG, MDNR, TSNR,
+                 MELDUNGS_ZP
+           FROM  =CRDUSEDNEX
+          ORDER  BY KANR, MELDUNGS_ZP
+         BROWSE  ACCESS
+ END-EXEC
+
+ PROCEDURE DIVISION.
+
+******************************************************************
+* Steuerung
+******************************************************************
+ A100-STEUERUNG SECTION.
+ A100-00.
+     PERFORM B000-VORLAUF
+     PERFORM B090-ENDE
+     STOP RUN
+     .
+ A100-99.
+     EXIT.
+
+******************************************************************
+* Vorlauf / Exportlauf
+******************************************************************
+ B000-VORLAUF SECTION.
+ B000-00.
+     DISPLAY "RFCCUA7 - Kartenverwendungs-Export aus =CRDUSEDNEX "
+             "(CRDUSEDN-Feed)"
+     DISPLAY "KANR                TERMNR   TRACENR AC BETRAG          "
+             "MDNR     TSNR     MELDUNGS_ZP"
+
+     PERFORM S900-OPEN-CRDUSEDNEX-CURSOR
+     PERFORM S910-FETCH-CRDUSEDNEX-CURSOR
+
+     PERFORM UNTIL W-SQL-EOD OR W-SQL-NOK
+         PERFORM C100-EXPORTZEILE-SCHREIBEN
+         PERFORM S910-FETCH-CRDUSEDNEX-CURSOR
+     END-PERFORM
+
+     PERFORM S920-CLOSE-CRDUSEDNEX-CURSOR
+
+     PERFORM C200-ZUSAMMENFASSUNG-SCHREIBEN
+     .
+ B000-99.
+     EXIT.
+
+******************************************************************
+* Ende
+******************************************************************
+ B090-ENDE SECTION.
+ B090-00.
+     CONTINUE
+     .
+ B090-99.
+     EXIT.
+
+******************************************************************
+* Eine Export-Zeile ausgeben
+******************************************************************
+ C100-EXPORTZEILE-SCHREIBEN SECTION.
+ C100-00.
+     MOVE KANR        OF CRDUSEDNEX TO WD-KANR
+     MOVE TERMNR      OF CRDUSEDNEX TO WD-TERMNR
+     MOVE TRACENR     OF CRDUSEDNEX TO WD-TRACENR
+     MOVE AC          OF CRDUSEDNEX TO WD-AC
+     MOVE BETRAG      OF CRDUSEDNEX TO WD-BETRAG
+     MOVE MDNR        OF CRDUSEDNEX TO WD-MDNR
+     MOVE TSNR        OF CRDUSEDNEX TO WD-TSNR
+     MOVE MELDUNGS-ZP OF CRDUSEDNEX TO WD-MELDUNGS-ZP
+
+     DISPLAY W-DRUCKZEILE
+
+     ADD 1 TO W-ZEILEN-ZAEHLER
+     .
+ C100-99.
+     EXIT.
+
+******************************************************************
+* Zusammenfassung ausgeben
+******************************************************************
+ C200-ZUSAMMENFASSUNG-SCHREIBEN SECTION.
+ C200-00.
+     DISPLAY "RFCCUA7 - Anzahl exportierter Kartenverwendungen: "
+             W-ZEILEN-ZAEHLER
+     .
+ C200-99.
+     EXIT.
+
+******************************************************************
+* Cursor auf =CRDUSEDNEX
+******************************************************************
+ S900-OPEN-CRDUSEDNEX-CURSOR SECTION.
+ S900-00.
+     EXEC SQL
+         OPEN CRDUSEDNEX_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S900-99.
+     EXIT.
+
+ S910-FETCH-CRDUSEDNEX-CURSOR SECTION.
+ S910-00.
+     EXEC SQL
+         FETCH CRDUSEDNEX_CURS
+          INTO :KANR      of CRDUSEDNEX
+              ,:TERMNR    of CRDUSEDNEX
+              ,:TRACENR   of CRDUSEDNEX
+              ,:AC        of CRDUSEDNEX
+              ,:BETRAG    of CRDUSEDNEX
+              ,:MDNR      of CRDUSEDNEX
+              ,:TSNR      of CRDUSEDNEX
+              ,:MELDUNGS-ZP of CRDUSEDNEX
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN 100    SET W-SQL-EOD TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S910-99.
+     EXIT.
+
+ S920-CLOSE-CRDUSEDNEX-CURSOR SECTION.
+ S920-00.
+     EXEC SQL
+         CLOSE CRDUSEDNEX_CURS
+     END-EXEC
+     .
+ S920-99.
+     EXIT.
+
+******************************************************************
+* Allgemeine Fehlerbehandlung
+******************************************************************
+ Z002-PROGERR SECTION.
+ Z002-00.
+     DISPLAY "RFCCUA7 - SQL-Fehler, SQLCODE: " SQLCODE OF SQLCA
+     SET W-ENDE TO TRUE
+     .
+ Z002-99.
+     EXIT.
