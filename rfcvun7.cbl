@@ -0,0 +1,371 @@
+?CONSULT $SYSTEM.SYSTEM.COBOLEX0
+?SEARCH  $SYSTEM.SYSTEM.COBOLLIB
+?SEARCH  =TALLIB
+
+?NOLMAP, SYMBOLS, INSPECT
+?SAVE ALL
+?LINES 66
+?CHECK 3
+?SQL
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID. RFCVUN7.
+
+ DATE-COMPILED.
+
+*******************************************************************************
+* Letzte Aenderung :: 2026-08-08
+* Letzte Version   :: G.01.00
+* Kurzbeschreibung :: Selbstbedienungs-Export der Kunden-/Flottennutzung
+* Kurzbeschreibung :: je VUNR (Vertrags-/Kundennummer). =TXILOG70 traegt
+* Kurzbeschreibung :: VUNR auf jeder Zeile (S180-INSERT-TXILOG70, alle
+* Kurzbeschreibung :: sechs Programme), bisher wertet das nur die
+* Kurzbeschreibung :: Antwortbildung aus (z.B. E110-FEP-ANTWORT-AC-NULL
+* Kurzbeschreibung :: in PFCSTO7 uebernimmt VUNR OF TSKART40 in BMP42).
+* Kurzbeschreibung :: Dieser Report liest =TXILOG70 fuer eine per
+* Kurzbeschreibung :: Startparameter vorgegebene VUNR und einen Datums-
+* Kurzbeschreibung :: bereich (VON-DATUM/BIS-DATUM, Format JJJJMMTT) und
+* Kurzbeschreibung :: gibt BETRAG/CARDID/ROUTKZ/TERMNR/TRACENR je
+* Kurzbeschreibung :: Transaktion als CSV-Zeile aus (STRING .. DELIMITED
+* Kurzbeschreibung :: BY SIZE, wie Z002-PROGERR es in PFCPRE7 fuer
+* Kurzbeschreibung :: zusammengesetzte Meldungstexte bereits tut -- in
+* Kurzbeschreibung :: dieser Codebasis gibt es kein FD/WRITE-Vorbild fuer
+* Kurzbeschreibung :: Batch-Reports, nur die DISPLAY-Listenform).
+* Package          :: ICC
+*
+* Aenderungen
+*
+*--------------------------------------------------------------------*
+* Vers. | Datum    | von | Kommentar                                 *
+*-------|----------|-----|-------------------------------------------*
+*G.01.00|2026-08-08| kl  | R7-000:
+*       |          |     | - Neuanlage
+*-------|----------|-----|-------------------------------------------*
+*
+* Aufruf      :: Batch, auf Anforderung (Selbstbedienungs-Export)
+* Parameter   :: VUNR       Pflicht - gewuenschte Vertrags-/Kundennummer
+*                VON-DATUM  Pflicht - Beginn Datumsbereich (JJJJMMTT)
+*                BIS-DATUM  Pflicht - Ende  Datumsbereich (JJJJMMTT)
+*
+******************************************************************
+* Uebersicht der SECTIONs:
+*
+* A100-STEUERUNG
+*
+* B000-VORLAUF
+* B010-BERICHT
+* B090-ENDE
+*
+* C100-CSV-ZEILE-SCHREIBEN
+*
+* P950-GETPARAMTEXT
+*
+* S900-READ-VUNR-PARAM
+* S910-READ-VON-DATUM-PARAM
+* S920-READ-BIS-DATUM-PARAM
+* S930-OPEN-TXILOG70-CURSOR
+* S940-FETCH-TXILOG70-CURSOR
+* S950-CLOSE-TXILOG70-CURSOR
+*
+* Z002-PROGERR
+******************************************************************
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ SPECIAL-NAMES.
+     DECIMAL-POINT IS COMMA.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ 01          W-ENDE-FLAG         PIC 9       VALUE ZERO.
+     88      W-ENDE                          VALUE 1.
+
+ 01          W-ZEILEN-ZAEHLER    PIC 9(07)   VALUE ZERO.
+
+ 01          W-VUNR              PIC X(15)   VALUE SPACES.
+ 01          W-VON-DATUM         PIC 9(08)   VALUE ZEROS.
+ 01          W-BIS-DATUM         PIC 9(08)   VALUE ZEROS.
+
+ 01          W-ZP-VON            PIC 9(14)   VALUE ZEROS.
+ 01          W-ZP-BIS            PIC 9(14)   VALUE ZEROS.
+
+ 01          WD-BETRAG           PIC ---.---.--9,99.
+ 01          WD-CARDID           PIC ----9.
+ 01          WD-ROUTKZ           PIC -9(04).
+ 01          WD-TERMNR           PIC ZZZZZZZ9.
+ 01          WD-TRACENR          PIC Z(09)9.
+
+ 01          W-CSV-ZEILE         PIC X(132)  VALUE SPACES.
+
+**  ---> GETPARAMTEXT (Guardian-Startparameter, wie in den Live-Programmen)
+ 01          STUP-RESULT         PIC S9(04) COMP VALUE ZEROS.
+ 01          STUP-PORTION        PIC X(30)  VALUE SPACES.
+ 01          STUP-TEXT           PIC X(128) VALUE SPACES.
+
+ 01          W-SQLCODE-FLAG      PIC 9       VALUE ZERO.
+     88      W-SQL-OK                        VALUE ZERO.
+     88      W-SQL-EOD                       VALUE 1.
+     88      W-SQL-NOK                       VALUE 9.
+
+ EXEC SQL
+     INCLUDE SQLCA
+ END-EXEC
+
+ EXEC SQL
+     BEGIN DECLARE SECTION
+ END-EXEC
+
+**  ---> Struktur der Tabelle TXILOG70
+ EXEC SQL
+    INVOKE =TXILOG70 AS TXILOG70
+ END-EXEC
+
+ EXEC SQL
+     END DECLARE SECTION
+ END-EXEC
+
+ EXEC SQL
+     DECLARE TXILOG70_CURS CURSOR FOR
+         SELECT  BETRAG, CARDID, ROUTKZ, TERMNR, TRACENR
+           FROM  =TXILOG70
+          WHERE  VUNR       = :W-VUNR
+            AND  ZP_VERKAUF >= :W-ZP-VON
+            AND  ZP_VERKAUF <= :W-ZP-BIS
+          ORDER  BY ZP_VERKAUF
+         BROWSE  ACCESS
+ END-EXEC
+
+ PROCEDURE DIVISION.
+
+******************************************************************
+* Steuerung
+******************************************************************
+ A100-STEUERUNG SECTION.
+ A100-00.
+     PERFORM B000-VORLAUF
+
+     IF  NOT W-ENDE
+         PERFORM B010-BERICHT
+     END-IF
+
+     PERFORM B090-ENDE
+     STOP RUN
+     .
+ A100-99.
+     EXIT.
+
+******************************************************************
+* Vorlauf - Startparameter einlesen
+******************************************************************
+ B000-VORLAUF SECTION.
+ B000-00.
+     PERFORM S900-READ-VUNR-PARAM
+
+     IF  NOT W-ENDE
+         PERFORM S910-READ-VON-DATUM-PARAM
+     END-IF
+
+     IF  NOT W-ENDE
+         PERFORM S920-READ-BIS-DATUM-PARAM
+     END-IF
+
+     IF  NOT W-ENDE
+         COMPUTE W-ZP-VON = W-VON-DATUM * 1000000
+         COMPUTE W-ZP-BIS = (W-BIS-DATUM * 1000000) + 235959
+
+         DISPLAY "BETRAG,CARDID,ROUTKZ,TERMNR,TRACENR"
+     END-IF
+     .
+ B000-99.
+     EXIT.
+
+******************************************************************
+* Bericht - =TXILOG70 fuer VUNR/Datumsbereich als CSV ausgeben
+******************************************************************
+ B010-BERICHT SECTION.
+ B010-00.
+     PERFORM S930-OPEN-TXILOG70-CURSOR
+     PERFORM S940-FETCH-TXILOG70-CURSOR
+
+     PERFORM UNTIL W-SQL-EOD OR W-SQL-NOK
+         PERFORM C100-CSV-ZEILE-SCHREIBEN
+         PERFORM S940-FETCH-TXILOG70-CURSOR
+     END-PERFORM
+
+     PERFORM S950-CLOSE-TXILOG70-CURSOR
+     .
+ B010-99.
+     EXIT.
+
+******************************************************************
+* Ende
+******************************************************************
+ B090-ENDE SECTION.
+ B090-00.
+     DISPLAY "RFCVUN7 - Anzahl exportierter Zeilen: " W-ZEILEN-ZAEHLER
+     .
+ B090-99.
+     EXIT.
+
+******************************************************************
+* Eine CSV-Zeile aus der gefetchten =TXILOG70-Zeile bilden
+******************************************************************
+ C100-CSV-ZEILE-SCHREIBEN SECTION.
+ C100-00.
+     MOVE BETRAG  OF TXILOG70 TO WD-BETRAG
+     MOVE CARDID  OF TXILOG70 TO WD-CARDID
+     MOVE ROUTKZ  OF TXILOG70 TO WD-ROUTKZ
+     MOVE TERMNR  OF TXILOG70 TO WD-TERMNR
+     MOVE TRACENR OF TXILOG70 TO WD-TRACENR
+
+     STRING  WD-BETRAG   DELIMITED BY SIZE
+             ","         DELIMITED BY SIZE
+             WD-CARDID   DELIMITED BY SIZE
+             ","         DELIMITED BY SIZE
+             WD-ROUTKZ   DELIMITED BY SIZE
+             ","         DELIMITED BY SIZE
+             WD-TERMNR   DELIMITED BY SIZE
+             ","         DELIMITED BY SIZE
+             WD-TRACENR  DELIMITED BY SIZE
+       INTO  W-CSV-ZEILE
+     END-STRING
+
+     DISPLAY W-CSV-ZEILE
+
+     ADD 1 TO W-ZEILEN-ZAEHLER
+     .
+ C100-99.
+     EXIT.
+
+******************************************************************
+* Aufruf COBOL-Utility: GETPARAMTEXT
+*
+*              Eingabe: stup-portion (parametername)
+*              Ausgabe: stup-result  (-1:NOK, >=0:OK Laenge von text)
+*                       stup-text    (value von ..-portion)
+*
+******************************************************************
+ P950-GETPARAMTEXT SECTION.
+ P950-00.
+     MOVE SPACE TO STUP-TEXT
+     ENTER "GETPARAMTEXT"    USING   STUP-PORTION
+                                     STUP-TEXT
+                             GIVING  STUP-RESULT
+     .
+ P950-99.
+     EXIT.
+
+******************************************************************
+* Pflichtparameter VUNR einlesen
+******************************************************************
+ S900-READ-VUNR-PARAM SECTION.
+ S900-00.
+     MOVE "VUNR" TO STUP-PORTION
+     PERFORM P950-GETPARAMTEXT
+     EVALUATE STUP-RESULT
+         WHEN -9999 THRU ZERO
+                     DISPLAY "RFCVUN7 - Parameter VUNR fehlt, Abbruch"
+                     SET W-ENDE TO TRUE
+         WHEN OTHER
+                     MOVE STUP-TEXT (1:STUP-RESULT) TO W-VUNR
+     END-EVALUATE
+     .
+ S900-99.
+     EXIT.
+
+******************************************************************
+* Pflichtparameter VON-DATUM einlesen
+******************************************************************
+ S910-READ-VON-DATUM-PARAM SECTION.
+ S910-00.
+     MOVE "VON-DATUM" TO STUP-PORTION
+     PERFORM P950-GETPARAMTEXT
+     EVALUATE STUP-RESULT
+         WHEN -9999 THRU ZERO
+                     DISPLAY "RFCVUN7 - Parameter VON-DATUM fehlt, "
+                             "Abbruch"
+                     SET W-ENDE TO TRUE
+         WHEN OTHER
+                     MOVE STUP-TEXT (1:STUP-RESULT) TO W-VON-DATUM
+     END-EVALUATE
+     .
+ S910-99.
+     EXIT.
+
+******************************************************************
+* Pflichtparameter BIS-DATUM einlesen
+******************************************************************
+ S920-READ-BIS-DATUM-PARAM SECTION.
+ S920-00.
+     MOVE "BIS-DATUM" TO STUP-PORTION
+     PERFORM P950-GETPARAMTEXT
+     EVALUATE STUP-RESULT
+         WHEN -9999 THRU ZERO
+                     DISPLAY "RFCVUN7 - Parameter BIS-DATUM fehlt, "
+                             "Abbruch"
+                     SET W-ENDE TO TRUE
+         WHEN OTHER
+                     MOVE STUP-TEXT (1:STUP-RESULT) TO W-BIS-DATUM
+     END-EVALUATE
+     .
+ S920-99.
+     EXIT.
+
+******************************************************************
+* Cursor auf =TXILOG70
+******************************************************************
+ S930-OPEN-TXILOG70-CURSOR SECTION.
+ S930-00.
+     EXEC SQL
+         OPEN TXILOG70_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S930-99.
+     EXIT.
+
+ S940-FETCH-TXILOG70-CURSOR SECTION.
+ S940-00.
+     EXEC SQL
+         FETCH TXILOG70_CURS
+          INTO :BETRAG  of TXILOG70
+              ,:CARDID  of TXILOG70
+              ,:ROUTKZ  of TXILOG70
+              ,:TERMNR  of TXILOG70
+              ,:TRACENR of TXILOG70
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN 100    SET W-SQL-EOD TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S940-99.
+     EXIT.
+
+ S950-CLOSE-TXILOG70-CURSOR SECTION.
+ S950-00.
+     EXEC SQL
+         CLOSE TXILOG70_CURS
+     END-EXEC
+     .
+ S950-99.
+     EXIT.
+
+******************************************************************
+* Allgemeine Fehlerbehandlung
+******************************************************************
+ Z002-PROGERR SECTION.
+ Z002-00.
+     DISPLAY "RFCVUN7 - SQL-Fehler, SQLCODE: " SQLCODE OF SQLCA
+     SET W-ENDE TO TRUE
+     .
+ Z002-99.
+     EXIT.
