@@ -0,0 +1,320 @@
+?CONSULT $SYSTEM.SYSTEM.COBOLEX0
+?SEARCH  $SYSTEM.SYSTEM.COBOLLIB
+?SEARCH  =TALLIB
+
+?NOLMAP, SYMBOLS, INSPECT
+?SAVE ALL
+?LINES 66
+?CHECK 3
+?SQL
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID. RFCFEP7.
+
+ DATE-COMPILED.
+
+*******************************************************************************
+* Letzte Aenderung :: 2026-08-08
+* Letzte Version   :: G.01.00
+* Kurzbeschreibung :: Sicherheitsnetz-Abgleich fuer lokal (FEP) beantwortete
+* Kurzbeschreibung :: Stornos aus PFCSTO7. D900-ROUTING-ETC prueft dort
+* Kurzbeschreibung :: AKZ OF TSKART40 (PRUEF-ORT) und beantwortet ein Storno,
+* Kurzbeschreibung :: das nicht zum AS geroutet wird, lokal ueber
+* Kurzbeschreibung :: E110-FEP-ANTWORT-AC-NULL, ohne je eine 1420 zu senden.
+* Kurzbeschreibung :: G100-PUT-TXILOG70 setzt fuer diesen Fall ROUTKZ = 0
+* Kurzbeschreibung :: und AC_AS = 9999 auf der Zeile (KZ_BEARB = "S" ist
+* Kurzbeschreibung :: das Kennzeichen, mit dem nur PFCSTO7 seine Stornos in
+* Kurzbeschreibung :: =TXILOG70 markiert). Dieser Report listet jedes so
+* Kurzbeschreibung :: lokal beantwortete Storno des aktuellen Kalendertags
+* Kurzbeschreibung :: mit TERMNR/TRACENR/KANR/Original-TRACENR auf, damit
+* Kurzbeschreibung :: es von Hand gegen die eigene offene Autorisierungs-
+* Kurzbeschreibung :: liste des AS abgeglichen werden kann -- ein falsch
+* Kurzbeschreibung :: als "lokal" konfiguriertes Storno faellt so auf.
+* Package          :: ICC
+*
+* Aenderungen
+*
+*--------------------------------------------------------------------*
+* Vers. | Datum    | von | Kommentar                                 *
+*-------|----------|-----|-------------------------------------------*
+*G.01.00|2026-08-08| kl  | R7-000:
+*       |          |     | - Neuanlage
+*-------|----------|-----|-------------------------------------------*
+*
+* Aufruf      :: Batch, periodisch per Scheduler (z.B. stuendlich oder
+*                taeglich)
+* Parameter   :: keine (wertet =TXILOG70 fuer den aktuellen Kalendertag
+*                aus; rein lesend, es wird nichts geloescht)
+*
+******************************************************************
+* Uebersicht der SECTIONs:
+*
+* A000-WHENEVER
+* A100-STEUERUNG
+*
+* B000-VORLAUF
+* B090-ENDE
+*
+* C100-BERICHT-SCHREIBEN
+*
+* S900-OPEN-TXILOG70-CURSOR
+* S910-FETCH-TXILOG70-CURSOR
+* S920-CLOSE-TXILOG70-CURSOR
+*
+* U200-TIMESTAMP
+*
+* Z002-PROGERR
+******************************************************************
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ SPECIAL-NAMES.
+     DECIMAL-POINT IS COMMA.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ 01          W-ENDE-FLAG         PIC 9       VALUE ZERO.
+     88      W-ENDE                          VALUE 1.
+
+ 01          W-ZEILEN-ZAEHLER    PIC 9(07)   VALUE ZERO.
+
+ 01          W-ZP-VON            PIC 9(14)   VALUE ZEROS.
+ 01          W-ZP-BIS            PIC 9(14)   VALUE ZEROS.
+
+ 01          W-DRUCKZEILE.
+     05      WD-TERMNR           PIC ZZZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TRACENR          PIC ZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TRACENR-S        PIC ZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-KANR             PIC X(19).
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-AC-TERM          PIC Z9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-BETRAG           PIC ---.---.--9,99.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-ZP-VERKAUF       PIC 9(14).
+
+ 01          W-SQLCODE-FLAG      PIC 9       VALUE ZERO.
+     88      W-SQL-OK                        VALUE ZERO.
+     88      W-SQL-EOD                       VALUE 1.
+     88      W-SQL-NOK                       VALUE 9.
+
+*--------------------------------------------------------------------*
+* Datum-/Uhrzeitfelder (fuer TAL-Routine)
+*--------------------------------------------------------------------*
+ 01          TAL-TIME.
+     05      TAL-JHJJMMTT.
+      10     TAL-JHJJ            PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-MM              PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-TT              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-HHMI.
+      10     TAL-HH              PIC S9(04) COMP VALUE ZEROS.
+      10     TAL-MI              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-SS              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-HS              PIC S9(04) COMP VALUE ZEROS.
+     05      TAL-MS              PIC S9(04) COMP VALUE ZEROS.
+
+ 01          TAL-TIME-D.
+     05      TAL-JHJJMMTT.
+        10   TAL-JHJJ            PIC  9(04) VALUE ZEROS.
+        10   TAL-MM              PIC  9(02) VALUE ZEROS.
+        10   TAL-TT              PIC  9(02) VALUE ZEROS.
+     05      TAL-HHMI.
+        10   TAL-HH              PIC  9(02) VALUE ZEROS.
+        10   TAL-MI              PIC  9(02) VALUE ZEROS.
+     05      TAL-SS              PIC  9(02) VALUE ZEROS.
+     05      TAL-HS              PIC  9(02) VALUE ZEROS.
+     05      TAL-MS              PIC  9(02) VALUE ZEROS.
+ 01          TAL-TIME-N REDEFINES TAL-TIME-D.
+     05      TAL-TIME-N16        PIC  9(16).
+     05      TAL-TIME-REST       PIC  9(02).
+
+ EXEC SQL
+     INCLUDE SQLCA
+ END-EXEC
+
+ EXEC SQL
+     BEGIN DECLARE SECTION
+ END-EXEC
+
+**  ---> Struktur der Tabelle TXILOG70
+ EXEC SQL
+    INVOKE =TXILOG70 AS TXILOG70
+ END-EXEC
+
+ EXEC SQL
+     END DECLARE SECTION
+ END-EXEC
+
+**  ---> lokal (FEP) beantwortete Stornos aus PFCSTO7:
+**  ---> KZ_BEARB = "S" (nur PFCSTO7), ROUTKZ = 0 und AC_AS = 9999
+**  ---> werden ausschliesslich im Nicht-AS-Zweig von G100-PUT-TXILOG70
+**  ---> gesetzt (D900-ROUTING-ETC: PRUEF-ORT <> AS)
+ EXEC SQL
+     DECLARE TXILOG70_CURS CURSOR FOR
+         SELECT  TERMNR, TRACENR, TRACENR_S, KANR, AC_TERM,
+                 BETRAG, ZP_VERKAUF
+           FROM  =TXILOG70
+          WHERE  KZ_BEARB   = "S"
+            AND  ROUTKZ     = 0
+            AND  AC_AS      = 9999
+            AND  ZP_VERKAUF >= :W-ZP-VON
+            AND  ZP_VERKAUF <= :W-ZP-BIS
+          ORDER  BY TERMNR, TRACENR
+         BROWSE  ACCESS
+ END-EXEC
+
+ PROCEDURE DIVISION.
+
+******************************************************************
+* Steuerung
+******************************************************************
+ A100-STEUERUNG SECTION.
+ A100-00.
+     PERFORM B000-VORLAUF
+     PERFORM B090-ENDE
+     STOP RUN
+     .
+ A100-99.
+     EXIT.
+
+******************************************************************
+* Vorlauf / Berichtslauf
+******************************************************************
+ B000-VORLAUF SECTION.
+ B000-00.
+     PERFORM U200-TIMESTAMP
+     COMPUTE W-ZP-VON =
+               (TAL-JHJJ OF TAL-TIME-D * 10000000000)
+             + (TAL-MM   OF TAL-TIME-D * 100000000)
+             + (TAL-TT   OF TAL-TIME-D * 1000000)
+     COMPUTE W-ZP-BIS = W-ZP-VON + 235959
+
+     DISPLAY "RFCFEP7 - Lokal (FEP) beantwortete Stornos fuer "
+             TAL-JHJJ OF TAL-TIME-D "-"
+             TAL-MM   OF TAL-TIME-D "-"
+             TAL-TT   OF TAL-TIME-D
+     DISPLAY "TERMNR   TRACENR TRACE-AUT KANR                "
+             "AC BETRAG          ZP-VERKAUF"
+
+     PERFORM S900-OPEN-TXILOG70-CURSOR
+     PERFORM S910-FETCH-TXILOG70-CURSOR
+
+     PERFORM UNTIL W-SQL-EOD OR W-SQL-NOK
+         PERFORM C100-BERICHT-SCHREIBEN
+         PERFORM S910-FETCH-TXILOG70-CURSOR
+     END-PERFORM
+
+     PERFORM S920-CLOSE-TXILOG70-CURSOR
+
+     DISPLAY "RFCFEP7 - lokal beantwortete Stornos: "
+             W-ZEILEN-ZAEHLER
+             " -- bitte gegen die offene Autorisierungsliste des "
+             "AS abgleichen"
+     .
+ B000-99.
+     EXIT.
+
+******************************************************************
+* Ende
+******************************************************************
+ B090-ENDE SECTION.
+ B090-00.
+     CONTINUE
+     .
+ B090-99.
+     EXIT.
+
+******************************************************************
+* Eine Berichtszeile ausgeben
+******************************************************************
+ C100-BERICHT-SCHREIBEN SECTION.
+ C100-00.
+     MOVE TERMNR     OF TXILOG70 TO WD-TERMNR
+     MOVE TRACENR    OF TXILOG70 TO WD-TRACENR
+     MOVE TRACENR-S  OF TXILOG70 TO WD-TRACENR-S
+     MOVE KANR       OF TXILOG70 TO WD-KANR
+     MOVE AC-TERM    OF TXILOG70 TO WD-AC-TERM
+     MOVE BETRAG     OF TXILOG70 TO WD-BETRAG
+     MOVE ZP-VERKAUF OF TXILOG70 TO WD-ZP-VERKAUF
+
+     DISPLAY W-DRUCKZEILE
+
+     ADD 1 TO W-ZEILEN-ZAEHLER
+     .
+ C100-99.
+     EXIT.
+
+******************************************************************
+* Cursor auf =TXILOG70
+******************************************************************
+ S900-OPEN-TXILOG70-CURSOR SECTION.
+ S900-00.
+     EXEC SQL
+         OPEN TXILOG70_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S900-99.
+     EXIT.
+
+ S910-FETCH-TXILOG70-CURSOR SECTION.
+ S910-00.
+     EXEC SQL
+         FETCH TXILOG70_CURS
+          INTO :TERMNR     of TXILOG70
+              ,:TRACENR    of TXILOG70
+              ,:TRACENR-S  of TXILOG70
+              ,:KANR       of TXILOG70
+              ,:AC-TERM    of TXILOG70
+              ,:BETRAG     of TXILOG70
+              ,:ZP-VERKAUF of TXILOG70
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN 100    SET W-SQL-EOD TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S910-99.
+     EXIT.
+
+ S920-CLOSE-TXILOG70-CURSOR SECTION.
+ S920-00.
+     EXEC SQL
+         CLOSE TXILOG70_CURS
+     END-EXEC
+     .
+ S920-99.
+     EXIT.
+
+******************************************************************
+* TIMESTAMP erstellen
+******************************************************************
+ U200-TIMESTAMP SECTION.
+ U200-00.
+     ENTER TAL "TIME" USING TAL-TIME
+     MOVE CORR TAL-TIME TO TAL-TIME-D
+     .
+ U200-99.
+     EXIT.
+
+******************************************************************
+* Allgemeine Fehlerbehandlung
+******************************************************************
+ Z002-PROGERR SECTION.
+ Z002-00.
+     DISPLAY "RFCFEP7 - SQL-Fehler, SQLCODE: " SQLCODE OF SQLCA
+     SET W-ENDE TO TRUE
+     .
+ Z002-99.
+     EXIT.
