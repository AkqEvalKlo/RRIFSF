@@ -0,0 +1,406 @@
+?CONSULT $SYSTEM.SYSTEM.COBOLEX0
+?SEARCH  $SYSTEM.SYSTEM.COBOLLIB
+?SEARCH  =TALLIB
+
+?NOLMAP, SYMBOLS, INSPECT
+?SAVE ALL
+?LINES 66
+?CHECK 3
+?SQL
+
+ IDENTIFICATION DIVISION.
+
+ PROGRAM-ID. RFCRRN7.
+
+ DATE-COMPILED.
+
+*******************************************************************************
+* Letzte Aenderung :: 2026-08-08
+* Letzte Version   :: G.01.00
+* Kurzbeschreibung :: Nachschlage-Utility fuer AA_BMP38 (Autorisierungs-
+* Kurzbeschreibung :: merkmal aus der AS-Antwort BMP38) ueber die
+* Kurzbeschreibung :: =TXILOG70-Zeilen aller AS-Systeme. =TXILOG70 traegt
+* Kurzbeschreibung :: AA_BMP38/AF_BMP07 auf jeder Zeile (S180-INSERT-
+* Kurzbeschreibung :: TXILOG70, alle sechs Programme), bisher existiert
+* Kurzbeschreibung :: dafuer kein Nachschlagewerkzeug. Dieses Programm
+* Kurzbeschreibung :: sucht per Pflichtparameter AA-BMP38 und gibt jede
+* Kurzbeschreibung :: Trefferzeile mit ROUTKZ/CARDID/TERMNR/TRACENR/
+* Kurzbeschreibung :: AF_BMP07 aus; optional kann per Parameter AF-BMP07
+* Kurzbeschreibung :: zusaetzlich eingegrenzt werden. Da AF_BMP07 (im
+* Kurzbeschreibung :: Gegensatz zu AA_BMP38) an anderer Stelle bereits
+* Kurzbeschreibung :: ueber W-BMP07 PIC 9(10) verwendet wird, ist dessen
+* Kurzbeschreibung :: Feldbreite belegt; fuer AA_BMP38 existiert in
+* Kurzbeschreibung :: diesem Bestand keine andere Stelle, die das Feld
+* Kurzbeschreibung :: referenziert oder befuellt -- die Feldbreite
+* Kurzbeschreibung :: PIC X(25) fuer den Sucheingabe-Parameter ist daher
+* Kurzbeschreibung :: grosszuegig angenommen (alphanumerischer Vergleich,
+* Kurzbeschreibung :: KEIN Ratewert fuer die Spalte selbst -- die Spalte
+* Kurzbeschreibung :: existiert bereits in =TXILOG70 und wird nur mit
+* Kurzbeschreibung :: dem Eingabeparameter verglichen).
+* Package          :: ICC
+*
+* Aenderungen
+*
+*--------------------------------------------------------------------*
+* Vers. | Datum    | von | Kommentar                                 *
+*-------|----------|-----|-------------------------------------------*
+*G.01.00|2026-08-08| kl  | R7-000:
+*       |          |     | - Neuanlage
+*-------|----------|-----|-------------------------------------------*
+*
+* Aufruf      :: Batch, auf Anforderung (Nachschlage-Utility)
+* Parameter   :: AA-BMP38   Pflicht  - gesuchtes Autorisierungsmerkmal
+*                AF-BMP07   Optional - Transaktionsdatum/-zeit zur
+*                                      zusaetzlichen Eingrenzung
+*
+******************************************************************
+* Uebersicht der SECTIONs:
+*
+* A100-STEUERUNG
+*
+* B000-VORLAUF
+* B010-BERICHT
+* B090-ENDE
+*
+* C100-TREFFERZEILE-SCHREIBEN
+*
+* P950-GETPARAMTEXT
+*
+* S900-READ-AA-BMP38-PARAM
+* S910-READ-AF-BMP07-PARAM
+* S920-OPEN-TXILOG70-CURSOR
+* S930-OPEN-TXILOG70-CURSOR-EINGEGRENZT
+* S940-FETCH-TXILOG70-CURSOR
+* S950-CLOSE-TXILOG70-CURSOR
+*
+* Z002-PROGERR
+******************************************************************
+
+ ENVIRONMENT DIVISION.
+ CONFIGURATION SECTION.
+ SPECIAL-NAMES.
+     DECIMAL-POINT IS COMMA.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ 01          W-ENDE-FLAG         PIC 9       VALUE ZERO.
+     88      W-ENDE                          VALUE 1.
+
+ 01          W-AF-BMP07-VORHANDEN-FLAG PIC 9 VALUE ZERO.
+     88      W-AF-BMP07-VORHANDEN          VALUE 1.
+
+ 01          W-ZEILEN-ZAEHLER    PIC 9(07)   VALUE ZERO.
+
+ 01          W-AA-BMP38          PIC X(25)   VALUE SPACES.
+ 01          W-AF-BMP07          PIC 9(10)   VALUE ZEROS.
+
+ 01          W-DRUCKZEILE.
+     05      WD-ROUTKZ           PIC -9(04).
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-CARDID           PIC ----9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TERMNR           PIC ZZZZZZZ9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-TRACENR          PIC Z(09)9.
+     05      FILLER              PIC X       VALUE SPACE.
+     05      WD-AF-BMP07         PIC 9(10).
+
+**  ---> GETPARAMTEXT (Guardian-Startparameter, wie in den Live-Programmen)
+ 01          STUP-RESULT         PIC S9(04) COMP VALUE ZEROS.
+ 01          STUP-PORTION        PIC X(30)  VALUE SPACES.
+ 01          STUP-TEXT           PIC X(128) VALUE SPACES.
+
+ 01          W-SQLCODE-FLAG      PIC 9       VALUE ZERO.
+     88      W-SQL-OK                        VALUE ZERO.
+     88      W-SQL-EOD                       VALUE 1.
+     88      W-SQL-NOK                       VALUE 9.
+
+ EXEC SQL
+     INCLUDE SQLCA
+ END-EXEC
+
+ EXEC SQL
+     BEGIN DECLARE SECTION
+ END-EXEC
+
+**  ---> Struktur der Tabelle TXILOG70
+ EXEC SQL
+    INVOKE =TXILOG70 AS TXILOG70
+ END-EXEC
+
+ EXEC SQL
+     END DECLARE SECTION
+ END-EXEC
+
+**  ---> Variante ohne Eingrenzung auf AF_BMP07
+ EXEC SQL
+     DECLARE TXILOG70_CURS CURSOR FOR
+         SELECT  ROUTKZ, CARDID, TERMNR, TRACENR, AF_BMP07
+           FROM  =TXILOG70
+          WHERE  AA_BMP38 = :W-AA-BMP38
+          ORDER  BY AF_BMP07
+         BROWSE  ACCESS
+ END-EXEC
+
+**  ---> Variante mit zusaetzlicher Eingrenzung auf AF_BMP07
+ EXEC SQL
+     DECLARE TXILOG70_CURS_AF CURSOR FOR
+         SELECT  ROUTKZ, CARDID, TERMNR, TRACENR, AF_BMP07
+           FROM  =TXILOG70
+          WHERE  AA_BMP38 = :W-AA-BMP38
+            AND  AF_BMP07 = :W-AF-BMP07
+          ORDER  BY AF_BMP07
+         BROWSE  ACCESS
+ END-EXEC
+
+ PROCEDURE DIVISION.
+
+******************************************************************
+* Steuerung
+******************************************************************
+ A100-STEUERUNG SECTION.
+ A100-00.
+     PERFORM B000-VORLAUF
+
+     IF  NOT W-ENDE
+         PERFORM B010-BERICHT
+     END-IF
+
+     PERFORM B090-ENDE
+     STOP RUN
+     .
+ A100-99.
+     EXIT.
+
+******************************************************************
+* Vorlauf - Startparameter einlesen
+******************************************************************
+ B000-VORLAUF SECTION.
+ B000-00.
+     DISPLAY "RFCRRN7 - Nachschlage-Utility fuer AA_BMP38 (TXILOG70)"
+
+     PERFORM S900-READ-AA-BMP38-PARAM
+
+     IF  NOT W-ENDE
+         PERFORM S910-READ-AF-BMP07-PARAM
+     END-IF
+
+     IF  NOT W-ENDE
+         DISPLAY "ROUTKZ   CARDID TERMNR   TRACENR    AF_BMP07"
+     END-IF
+     .
+ B000-99.
+     EXIT.
+
+******************************************************************
+* Bericht - =TXILOG70 nach AA_BMP38 (ggf. AF_BMP07) durchsuchen
+******************************************************************
+ B010-BERICHT SECTION.
+ B010-00.
+     IF  W-AF-BMP07-VORHANDEN
+         PERFORM S930-OPEN-TXILOG70-CURSOR-EINGEGRENZT
+     ELSE
+         PERFORM S920-OPEN-TXILOG70-CURSOR
+     END-IF
+
+     PERFORM S940-FETCH-TXILOG70-CURSOR
+
+     PERFORM UNTIL W-SQL-EOD OR W-SQL-NOK
+         PERFORM C100-TREFFERZEILE-SCHREIBEN
+         PERFORM S940-FETCH-TXILOG70-CURSOR
+     END-PERFORM
+
+     PERFORM S950-CLOSE-TXILOG70-CURSOR
+     .
+ B010-99.
+     EXIT.
+
+******************************************************************
+* Ende
+******************************************************************
+ B090-ENDE SECTION.
+ B090-00.
+     IF  NOT W-ENDE
+         IF  W-ZEILEN-ZAEHLER = ZERO
+             DISPLAY "RFCRRN7 - keine Zeile zu AA_BMP38 = " W-AA-BMP38
+                     " gefunden"
+         ELSE
+             DISPLAY "RFCRRN7 - Anzahl Treffer: " W-ZEILEN-ZAEHLER
+         END-IF
+     END-IF
+     .
+ B090-99.
+     EXIT.
+
+******************************************************************
+* Eine Trefferzeile ausgeben
+******************************************************************
+ C100-TREFFERZEILE-SCHREIBEN SECTION.
+ C100-00.
+     MOVE ROUTKZ    OF TXILOG70 TO WD-ROUTKZ
+     MOVE CARDID    OF TXILOG70 TO WD-CARDID
+     MOVE TERMNR    OF TXILOG70 TO WD-TERMNR
+     MOVE TRACENR   OF TXILOG70 TO WD-TRACENR
+     MOVE AF-BMP07  OF TXILOG70 TO WD-AF-BMP07
+
+     DISPLAY W-DRUCKZEILE
+
+     ADD 1 TO W-ZEILEN-ZAEHLER
+     .
+ C100-99.
+     EXIT.
+
+******************************************************************
+* Aufruf COBOL-Utility: GETPARAMTEXT
+*
+*              Eingabe: stup-portion (parametername)
+*              Ausgabe: stup-result  (-1:NOK, >=0:OK Laenge von text)
+*                       stup-text    (value von ..-portion)
+*
+******************************************************************
+ P950-GETPARAMTEXT SECTION.
+ P950-00.
+     MOVE SPACE TO STUP-TEXT
+     ENTER "GETPARAMTEXT"    USING   STUP-PORTION
+                                     STUP-TEXT
+                             GIVING  STUP-RESULT
+     .
+ P950-99.
+     EXIT.
+
+******************************************************************
+* Pflichtparameter AA-BMP38 einlesen
+******************************************************************
+ S900-READ-AA-BMP38-PARAM SECTION.
+ S900-00.
+     MOVE "AA-BMP38" TO STUP-PORTION
+     PERFORM P950-GETPARAMTEXT
+     EVALUATE STUP-RESULT
+         WHEN -9999 THRU ZERO
+                     DISPLAY "RFCRRN7 - Parameter AA-BMP38 fehlt, "
+                             "Abbruch"
+                     SET W-ENDE TO TRUE
+         WHEN OTHER
+                     MOVE STUP-TEXT (1:STUP-RESULT) TO W-AA-BMP38
+     END-EVALUATE
+     .
+ S900-99.
+     EXIT.
+
+******************************************************************
+* Optionalen Parameter AF-BMP07 einlesen (nicht abbrechend, wenn
+* nicht angegeben)
+******************************************************************
+ S910-READ-AF-BMP07-PARAM SECTION.
+ S910-00.
+     MOVE "AF-BMP07" TO STUP-PORTION
+     PERFORM P950-GETPARAMTEXT
+     EVALUATE STUP-RESULT
+         WHEN -9999 THRU ZERO
+                     CONTINUE
+         WHEN OTHER
+                     MOVE STUP-TEXT (1:STUP-RESULT) TO W-AF-BMP07
+                     SET W-AF-BMP07-VORHANDEN TO TRUE
+     END-EVALUATE
+     .
+ S910-99.
+     EXIT.
+
+******************************************************************
+* Cursor auf =TXILOG70, ohne Eingrenzung auf AF_BMP07
+******************************************************************
+ S920-OPEN-TXILOG70-CURSOR SECTION.
+ S920-00.
+     EXEC SQL
+         OPEN TXILOG70_CURS
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S920-99.
+     EXIT.
+
+******************************************************************
+* Cursor auf =TXILOG70, mit Eingrenzung auf AF_BMP07
+******************************************************************
+ S930-OPEN-TXILOG70-CURSOR-EINGEGRENZT SECTION.
+ S930-00.
+     EXEC SQL
+         OPEN TXILOG70_CURS_AF
+     END-EXEC
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S930-99.
+     EXIT.
+
+******************************************************************
+* Naechste Zeile holen (aus dem jeweils geoeffneten Cursor)
+******************************************************************
+ S940-FETCH-TXILOG70-CURSOR SECTION.
+ S940-00.
+     IF  W-AF-BMP07-VORHANDEN
+         EXEC SQL
+             FETCH TXILOG70_CURS_AF
+              INTO :ROUTKZ   of TXILOG70
+                  ,:CARDID   of TXILOG70
+                  ,:TERMNR   of TXILOG70
+                  ,:TRACENR  of TXILOG70
+                  ,:AF-BMP07 of TXILOG70
+         END-EXEC
+     ELSE
+         EXEC SQL
+             FETCH TXILOG70_CURS
+              INTO :ROUTKZ   of TXILOG70
+                  ,:CARDID   of TXILOG70
+                  ,:TERMNR   of TXILOG70
+                  ,:TRACENR  of TXILOG70
+                  ,:AF-BMP07 of TXILOG70
+         END-EXEC
+     END-IF
+
+     EVALUATE SQLCODE OF SQLCA
+         WHEN ZERO   SET W-SQL-OK  TO TRUE
+         WHEN 100    SET W-SQL-EOD TO TRUE
+         WHEN OTHER  SET W-SQL-NOK TO TRUE
+                     PERFORM Z002-PROGERR
+     END-EVALUATE
+     .
+ S940-99.
+     EXIT.
+
+******************************************************************
+* Cursor schliessen (der jeweils geoeffnete)
+******************************************************************
+ S950-CLOSE-TXILOG70-CURSOR SECTION.
+ S950-00.
+     IF  W-AF-BMP07-VORHANDEN
+         EXEC SQL
+             CLOSE TXILOG70_CURS_AF
+         END-EXEC
+     ELSE
+         EXEC SQL
+             CLOSE TXILOG70_CURS
+         END-EXEC
+     END-IF
+     .
+ S950-99.
+     EXIT.
+
+******************************************************************
+* Allgemeine Fehlerbehandlung
+******************************************************************
+ Z002-PROGERR SECTION.
+ Z002-00.
+     DISPLAY "RFCRRN7 - SQL-Fehler, SQLCODE: " SQLCODE OF SQLCA
+     SET W-ENDE TO TRUE
+     .
+ Z002-99.
+     EXIT.
